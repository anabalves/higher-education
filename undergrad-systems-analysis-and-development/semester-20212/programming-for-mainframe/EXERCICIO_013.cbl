@@ -6,8 +6,31 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICIO_013.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS2021 ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\alunos2021.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS SEQUENTIAL
+           RECORD KEY      IS CHAVE-ALUNOS2021
+           FILE STATUS     IS WS-FS-ALUNOS2021.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ALUNOS2021.
+       01 ALUNOS2021-FILE.
+           03 CHAVE-ALUNOS2021.
+              05 RGM-ALUNOS2021    PIC 9(005).
+              05 PERIODO-ALUNOS2021 PIC X(006).
+              05 DISCIPLINA-ALUNOS2021 PIC X(006).
+           03 NOME-ALUNOS2021      PIC A(020).
+           03 NOTA1-ALUNOS2021     PIC S9(002)V9(002).
+           03 NOTA2-ALUNOS2021     PIC S9(002)V9(002).
+           03 MEDIA-ALUNOS2021     PIC S9(002)V9(002).
+           03 STATUS-ALUNOS2021    PIC X(010).
+
        WORKING-STORAGE SECTION.
        77 NUM              PIC 9(5).
        77 SOMA             PIC 9(10).
@@ -15,8 +38,22 @@
        01 ARRAY.
            03 NUM-ARRAY    PIC 9(10) OCCURS 10 TIMES.
        77 W-OPCAO                  PIC X(01) VALUE SPACES.
+       77 WS-OPCAO                 PIC 9(001).
+       77 WS-FS-ALUNOS2021         PIC 99.
+       77 WS-EOF-ALUNOS2021        PIC 99 VALUE 0.
+       77 WS-PERIODO               PIC X(006).
+       77 WS-QTD-NOTAS             PIC 999 VALUE 0.
+       77 WS-MEDIA-TURMA           PIC S9(04)V9(02).
        PROCEDURE DIVISION.
        DISPLAY "GUARDAR NUMEROS E SOMAR INFERIORES A 40".
+       DISPLAY "1 - ENTRADA MANUAL DE VALORES"
+       DISPLAY "2 - SOMATORIA DAS MEDIAS DA TURMA (ALUNOS2021)"
+       ACCEPT WS-OPCAO
+
+       IF WS-OPCAO EQUAL 2
+           PERFORM 2000-SOMA-TURMA THRU 2000-SOMA-TURMA-FIM
+           GO TO ROT-FIM
+       END-IF.
        ROT-001.
            PERFORM UNTIL CONTADOR > 10
                DISPLAY "DIGITE O VALOR " CONTADOR
@@ -30,7 +67,60 @@
                ADD 1 TO CONTADOR
 
            END-PERFORM
-           DISPLAY "SOMA " SOMA.
+           DISPLAY "SOMA " SOMA
+           GO TO MENU-001.
+      *
+      *****************************************
+      * SOMATORIA DAS MEDIAS DE TODOS OS       *
+      * LANCAMENTOS DE UM PERIODO EM           *
+      * ALUNOS2021, SEM LIMITE DE QUANTIDADE   *
+      *****************************************
+      *
+       2000-SOMA-TURMA.
+           SET WS-FS-ALUNOS2021  TO 0.
+           SET WS-EOF-ALUNOS2021 TO 0.
+           MOVE 0 TO SOMA
+           MOVE 0 TO WS-QTD-NOTAS
+
+           DISPLAY 'INFORME O PERIODO LETIVO (EX: 202102):'
+           ACCEPT WS-PERIODO
+
+           OPEN INPUT ALUNOS2021
+           IF WS-FS-ALUNOS2021 EQUAL 35
+               DISPLAY "* ARQUIVO ALUNOS2021 NAO EXISTE *"
+               GO TO 2000-SOMA-TURMA-FIM
+           END-IF
+
+           PERFORM 2100-ACUMULA-MEDIA THRU 2100-ACUMULA-MEDIA-FIM
+               UNTIL WS-EOF-ALUNOS2021 = 1.
+
+           CLOSE ALUNOS2021.
+
+           IF WS-QTD-NOTAS GREATER 0
+               COMPUTE WS-MEDIA-TURMA = SOMA / WS-QTD-NOTAS
+           ELSE
+               MOVE 0 TO WS-MEDIA-TURMA
+           END-IF
+
+           DISPLAY "QUANTIDADE DE LANCAMENTOS: " WS-QTD-NOTAS
+           DISPLAY "SOMA DAS MEDIAS: " SOMA
+           DISPLAY "MEDIA DA TURMA: " WS-MEDIA-TURMA.
+       2000-SOMA-TURMA-FIM.
+           EXIT.
+      *
+       2100-ACUMULA-MEDIA.
+           READ ALUNOS2021 INTO ALUNOS2021-FILE
+           AT END
+               MOVE 1 TO WS-EOF-ALUNOS2021
+           NOT AT END
+               IF PERIODO-ALUNOS2021 EQUAL WS-PERIODO AND
+                   MEDIA-ALUNOS2021 < 40
+                   ADD MEDIA-ALUNOS2021 TO SOMA
+                   ADD 1 TO WS-QTD-NOTAS
+               END-IF
+           END-READ.
+       2100-ACUMULA-MEDIA-FIM.
+           EXIT.
       *
       *****************************************
       * ROTINA DE MENU *
