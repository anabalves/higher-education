@@ -0,0 +1,176 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 19/11/2021
+      * Purpose: RELATORIO DE AGING DAS DUPLICATAS VENCIDAS (30/60/90)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_017.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUPL_VENCIDAS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\dupl_vencidas.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-DUPL_VENCIDAS.
+
+           SELECT CLIENTES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\clientes.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS          IS SEQUENTIAL
+           RECORD KEY      IS COD-CLIENTE
+           FILE STATUS     IS WS-FS-CLIENTES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DUPL_VENCIDAS.
+       01 REG-DUPL_VENCIDAS.
+           COPY DUPLICATA.
+
+       FD CLIENTES.
+       01 REG-CLIENTE.
+           03 COD-CLIENTE              PIC 9(03).
+           03 NOME-CLIENTE             PIC X(20).
+           03 TELEFONE-CLIENTE         PIC X(14).
+           03 ENDERECO-CLIENTE         PIC X(30).
+           03 EMAIL-CLIENTE            PIC X(30).
+           03 COD-VENDEDOR             PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-DUPL_VENCIDAS          PIC 99.
+       77 WS-FS-CLIENTES               PIC 99.
+       77 WS-EOF                       PIC 99.
+       77 WS-EOF-CLIENTES              PIC 99.
+
+      *> NOME DO CLIENTE ENDEREÇADO DIRETAMENTE PELO COD-CLIENTE
+      *> (PIC 9(003)), CARREGADO DE CLIENTES UMA UNICA VEZ NO INICIO.
+       01 WS-TAB-NOME-CLIENTE.
+           03 WS-NOME-CLIENTE OCCURS 999 TIMES PIC X(20).
+       77 WS-HOJE-AAAAMMDD             PIC 9(008).
+       77 WS-DIAS-ATRASO               PIC S9(006).
+       77 WS-QTD-A-VENCER              PIC 9(006) VALUE ZEROS.
+       77 WS-QTD-30                    PIC 9(006) VALUE ZEROS.
+       77 WS-QTD-60                    PIC 9(006) VALUE ZEROS.
+       77 WS-QTD-90                    PIC 9(006) VALUE ZEROS.
+       77 WS-QTD-MAIS90                PIC 9(006) VALUE ZEROS.
+
+       01 WS-DUPL_VENCIDAS.
+           COPY DUPLICATA.
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '------- AGING DAS DUPLICATAS VENCIDAS -------'
+
+           SET WS-FS-DUPL_VENCIDAS TO 0.
+           SET WS-EOF              TO 0.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-AAAAMMDD
+
+           PERFORM 0100-CARREGA-CLIENTES THRU 0100-CARREGA-CLIENTES-FIM.
+
+           MOVE 0 TO RETURN-CODE
+
+           OPEN INPUT DUPL_VENCIDAS
+           IF WS-FS-DUPL_VENCIDAS EQUAL 35
+               DISPLAY "* ARQUIVO DUPL_VENCIDAS NAO EXISTE *"
+               MOVE 16 TO RETURN-CODE
+               GO TO ROT-FIM
+           END-IF
+
+           PERFORM 1000-PROCESSA-VENCIDA THRU 1000-PROCESSA-VENCIDA-FIM
+               UNTIL WS-EOF = 1.
+
+           DISPLAY " "
+           DISPLAY "------------- RESUMO DO AGING -------------"
+           DISPLAY "A VENCER: " WS-QTD-A-VENCER
+           DISPLAY "ATE 30 DIAS DE ATRASO: " WS-QTD-30
+           DISPLAY "31 A 60 DIAS DE ATRASO: " WS-QTD-60
+           DISPLAY "61 A 90 DIAS DE ATRASO: " WS-QTD-90
+           DISPLAY "MAIS DE 90 DIAS DE ATRASO: " WS-QTD-MAIS90
+
+           CLOSE DUPL_VENCIDAS.
+
+       ROT-FIM.
+           STOP RUN.
+
+      *
+      **************************************
+      * ROTINA DE PROCESSAMENTO DA VENCIDA *
+      **************************************
+      *
+       1000-PROCESSA-VENCIDA.
+           READ DUPL_VENCIDAS INTO WS-DUPL_VENCIDAS
+           AT END
+               MOVE 1 TO WS-EOF
+           NOT AT END
+
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE-AAAAMMDD) -
+               FUNCTION INTEGER-OF-DATE(DUPL-DT-VENCIMENTO OF
+                   WS-DUPL_VENCIDAS)
+
+           EVALUATE TRUE
+               WHEN WS-DIAS-ATRASO NOT > 0
+                   ADD 1 TO WS-QTD-A-VENCER
+                   DISPLAY " [A VENCER] "
+               WHEN WS-DIAS-ATRASO NOT > 30
+                   ADD 1 TO WS-QTD-30
+                   DISPLAY " [ATE 30 DIAS] "
+               WHEN WS-DIAS-ATRASO NOT > 60
+                   ADD 1 TO WS-QTD-60
+                   DISPLAY " [31 A 60 DIAS] "
+               WHEN WS-DIAS-ATRASO NOT > 90
+                   ADD 1 TO WS-QTD-90
+                   DISPLAY " [61 A 90 DIAS] "
+               WHEN OTHER
+                   ADD 1 TO WS-QTD-MAIS90
+                   DISPLAY " [MAIS DE 90 DIAS] "
+           END-EVALUATE
+
+           DISPLAY " N. DA DUPLICATA: "
+                       DUPL-NR-DUPLICATA OF WS-DUPL_VENCIDAS
+                   " CODIGO DO CLIENTE: "
+                       DUPL-COD-CLIENTE OF WS-DUPL_VENCIDAS
+                   " CLIENTE: "
+                       WS-NOME-CLIENTE(DUPL-COD-CLIENTE OF
+                           WS-DUPL_VENCIDAS)
+                   " VENCIMENTO: "
+                       DUPL-DT-VENCIMENTO OF WS-DUPL_VENCIDAS
+                   " DIAS DE ATRASO: " WS-DIAS-ATRASO
+                   " VALOR: " DUPL-VL-FATURA OF WS-DUPL_VENCIDAS
+
+           END-READ.
+       1000-PROCESSA-VENCIDA-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE CARGA DOS NOMES DE       *
+      * CLIENTE EM MEMORIA                 *
+      **************************************
+      *
+       0100-CARREGA-CLIENTES.
+           SET WS-FS-CLIENTES   TO 0.
+           SET WS-EOF-CLIENTES  TO 0.
+
+           OPEN INPUT CLIENTES
+           IF WS-FS-CLIENTES EQUAL 35
+               GO TO 0100-CARREGA-CLIENTES-FIM
+           END-IF
+
+           PERFORM UNTIL WS-EOF-CLIENTES = 1
+               READ CLIENTES
+                   AT END
+                       MOVE 1 TO WS-EOF-CLIENTES
+                   NOT AT END
+                       MOVE NOME-CLIENTE TO WS-NOME-CLIENTE(COD-CLIENTE)
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENTES.
+       0100-CARREGA-CLIENTES-FIM.
+           EXIT.
+
+       END PROGRAM EXERCICIO_017.
