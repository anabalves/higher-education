@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 23/11/2021
+      * Purpose: CONSULTAR UMA DUPLICATA PELO NUMERO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_020.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUPLICATAS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\duplicatas.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS DUPL-NR-DUPLICATA
+           FILE STATUS     IS WS-FS-DUPLICATAS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DUPLICATAS.
+       01 REG-DUPLICATA.
+           03 DUPL-NR-DUPLICATA        PIC 9(004).
+           03 DUPL-COD-CLIENTE         PIC 9(003).
+           03 DUPL-DT-EMISSAO          PIC 9(008).
+           03 DUPL-DT-VENCIMENTO       PIC 9(008).
+           03 DUPL-VL-FATURA           PIC S9(013)V9(002).
+           03 DUPL-VL-PAGO             PIC S9(013)V9(002).
+           03 DUPL-ST-DUPLICATA        PIC X(003).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-DUPLICATAS             PIC 99.
+       77 WS-RESP                      PIC X(001).
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '---------- CONSULTA DE DUPLICATA ----------'
+
+           SET WS-FS-DUPLICATAS TO 0.
+
+           OPEN INPUT DUPLICATAS
+           IF WS-FS-DUPLICATAS EQUAL 35
+               DISPLAY "* ARQUIVO DUPLICATAS NAO EXISTE *"
+               GO TO ROT-FIM
+           END-IF
+
+           PERFORM 1000-CONSULTA THRU 1000-CONSULTA-FIM.
+
+           CLOSE DUPLICATAS.
+
+       ROT-FIM.
+           STOP RUN.
+
+      *
+      **************************************
+      * ROTINA DE CONSULTA POR NUMERO      *
+      **************************************
+      *
+       1000-CONSULTA.
+           DISPLAY 'INFORME O NUMERO DA DUPLICATA (0 PARA ENCERRAR)'
+           ACCEPT DUPL-NR-DUPLICATA
+
+           IF DUPL-NR-DUPLICATA EQUAL ZEROS
+               GO TO 1000-CONSULTA-FIM
+           END-IF
+
+           READ DUPLICATAS
+               INVALID KEY
+                   DISPLAY '* DUPLICATA NAO ENCONTRADA *'
+               NOT INVALID KEY
+                   DISPLAY ' N. DA DUPLICATA: ' DUPL-NR-DUPLICATA
+                           ' CODIGO DO CLIENTE: ' DUPL-COD-CLIENTE
+                           ' DATA DE EMISSAO: ' DUPL-DT-EMISSAO
+                           ' DATA DE VENCIMENTO: ' DUPL-DT-VENCIMENTO
+                           ' VALOR DA DUPLICATA: ' DUPL-VL-FATURA
+                           ' VALOR PAGO: ' DUPL-VL-PAGO
+                           ' STATUS: ' DUPL-ST-DUPLICATA
+           END-READ
+
+           DISPLAY 'DESEJA CONSULTAR OUTRA DUPLICATA? (S/N)'
+           ACCEPT WS-RESP
+
+           IF WS-RESP EQUAL 'S' OR WS-RESP EQUAL 's'
+               GO TO 1000-CONSULTA
+           END-IF.
+       1000-CONSULTA-FIM.
+           EXIT.
+
+       END PROGRAM EXERCICIO_020.
