@@ -0,0 +1,252 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 08/12/2021
+      * Purpose: GERAR AS DUPLICATAS DE MENSALIDADE DO PERIODO A
+      * PARTIR DOS ALUNOS COM LANCAMENTO EM ALUNOS2021, SEM DEPENDER
+      * DE DIGITACAO MANUAL DE CADA COBRANCA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_031.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\alunos.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS RGM-ALUNO
+           FILE STATUS     IS WS-FS-ALUNOS.
+
+           SELECT ALUNOS2021 ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\alunos2021.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS SEQUENTIAL
+           RECORD KEY      IS CHAVE-ALUNOS2021
+           FILE STATUS     IS WS-FS-ALUNOS2021.
+
+           SELECT DUPLICATAS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\duplicatas.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS DUPL-NR-DUPLICATA OF REG-DUPLICATA
+           FILE STATUS     IS WS-FS-DUPLICATAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       01 ALUNOS-FILE.
+           03 RGM-ALUNO            PIC 9(005).
+           03 NOME-ALUNO           PIC A(020).
+           03 COD-CLIENTE          PIC 9(003).
+           03 PERC-DESCONTO        PIC 9(003).
+
+      *> CHAVE-ALUNOS2021 = RGM + PERIODO LETIVO + DISCIPLINA, PARA
+      *> PERMITIR MAIS DE UM LANCAMENTO DE NOTAS (HISTORICO) POR ALUNO,
+      *> UM POR DISCIPLINA CURSADA NO PERIODO.
+       FD ALUNOS2021.
+       01 ALUNOS2021-FILE.
+           03 CHAVE-ALUNOS2021.
+              05 RGM-ALUNOS2021    PIC 9(005).
+              05 PERIODO-ALUNOS2021 PIC X(006).
+              05 DISCIPLINA-ALUNOS2021 PIC X(006).
+           03 NOME-ALUNOS2021      PIC A(020).
+           03 NOTA1-ALUNOS2021     PIC S9(002)V9(002).
+           03 NOTA2-ALUNOS2021     PIC S9(002)V9(002).
+           03 MEDIA-ALUNOS2021     PIC S9(002)V9(002).
+           03 STATUS-ALUNOS2021    PIC X(010).
+
+       FD DUPLICATAS.
+       01 REG-DUPLICATA.
+           COPY DUPLICATA.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-ALUNOS                  PIC 99.
+       77 WS-FS-ALUNOS2021              PIC 99.
+       77 WS-FS-DUPLICATAS              PIC 99.
+       77 WS-EOF-ALUNOS2021             PIC 99 VALUE 0.
+       77 WS-PERIODO                    PIC X(006) VALUE SPACES.
+       77 WS-VALOR-MENSALIDADE          PIC S9(013)V9(002).
+       77 WS-NR-INICIAL                 PIC 9(004).
+       77 WS-NR-DUPLICATA-ATUAL         PIC 9(004).
+       77 WS-DT-EMISSAO                 PIC 9(008).
+       77 WS-DATA-VENC                  PIC 9(008).
+       77 WS-QTD-FATURADOS              PIC 9(003) VALUE 0.
+       77 WS-QTD-SEM-CLIENTE            PIC 9(003) VALUE 0.
+       77 WS-IDX                        PIC 999.
+       77 WS-ACHOU                      PIC X(01) VALUE 'N'.
+       77 WS-VALOR-LIQUIDO              PIC S9(013)V9(002).
+
+       01 WS-ALUNO2021.
+           03 WS-CHAVE-ALUNOS2021.
+              05 WS-RGM-ALUNOS2021       PIC 9(005).
+              05 WS-PERIODO-ALUNOS2021   PIC X(006).
+              05 WS-DISCIPLINA-ALUNOS2021 PIC X(006).
+           03 WS-NOME-ALUNOS2021      PIC A(020).
+           03 WS-NOTA1-ALUNOS2021     PIC S9(002)V9(002).
+           03 WS-NOTA2-ALUNOS2021     PIC S9(002)V9(002).
+           03 WS-MEDIA-ALUNOS2021     PIC S9(002)V9(002).
+           03 WS-STATUS-ALUNOS2021    PIC X(010).
+
+      *> MARCA OS RGM JA FATURADOS NESTA EXECUCAO, PARA NAO GERAR MAIS
+      *> DE UMA DUPLICATA PARA O MESMO ALUNO QUANDO ELE TEM MAIS DE UM
+      *> LANCAMENTO EM ALUNOS2021 NO MESMO PERIODO (UM POR DISCIPLINA).
+       01 WS-TAB-FATURADOS.
+           03 WS-FAT-ITEM OCCURS 999 TIMES.
+              05 WS-FAT-RGM            PIC 9(005).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '---- FATURAMENTO DE MENSALIDADE POR PERIODO ----'
+
+           SET WS-FS-ALUNOS       TO 0.
+           SET WS-FS-ALUNOS2021   TO 0.
+           SET WS-FS-DUPLICATAS   TO 0.
+           MOVE 0 TO RETURN-CODE
+
+           DISPLAY 'INFORME O PERIODO LETIVO A FATURAR (EX: 202102):'
+           ACCEPT WS-PERIODO
+
+           DISPLAY 'INFORME O VALOR DA MENSALIDADE:'
+           ACCEPT WS-VALOR-MENSALIDADE
+
+           DISPLAY 'INFORME A DATA DE EMISSAO (AAAAMMDD):'
+           ACCEPT WS-DT-EMISSAO
+
+           DISPLAY 'INFORME O NUMERO DA PRIMEIRA DUPLICATA:'
+           ACCEPT WS-NR-INICIAL
+
+           MOVE WS-NR-INICIAL TO WS-NR-DUPLICATA-ATUAL
+
+           OPEN INPUT ALUNOS
+           IF WS-FS-ALUNOS EQUAL 35
+               DISPLAY "* ARQUIVO ALUNOS NAO EXISTE *"
+               GO TO ROT-FIM
+           END-IF
+
+           OPEN INPUT ALUNOS2021
+           IF WS-FS-ALUNOS2021 EQUAL 35
+               DISPLAY "* ARQUIVO ALUNOS2021 NAO EXISTE *"
+               CLOSE ALUNOS
+               GO TO ROT-FIM
+           END-IF
+
+           OPEN I-O DUPLICATAS
+           IF WS-FS-DUPLICATAS EQUAL 35
+               OPEN OUTPUT DUPLICATAS
+           END-IF
+
+           PERFORM 1000-PROCESSA-ALUNO2021
+               THRU 1000-PROCESSA-ALUNO2021-FIM
+               UNTIL WS-EOF-ALUNOS2021 = 1.
+
+           CLOSE ALUNOS.
+           CLOSE ALUNOS2021.
+           CLOSE DUPLICATAS.
+
+           DISPLAY " "
+           DISPLAY "ALUNOS FATURADOS: " WS-QTD-FATURADOS
+           DISPLAY "ALUNOS SEM CODIGO DE CLIENTE (NAO FATURADOS): "
+               WS-QTD-SEM-CLIENTE
+
+       ROT-FIM.
+           STOP RUN.
+
+      *
+      **************************************
+      * LE CADA LANCAMENTO DE ALUNOS2021 DO *
+      * PERIODO E FATURA O ALUNO UMA UNICA  *
+      * VEZ, MESMO QUE TENHA VARIAS         *
+      * DISCIPLINAS LANCADAS NO PERIODO     *
+      **************************************
+      *
+       1000-PROCESSA-ALUNO2021.
+           READ ALUNOS2021 INTO WS-ALUNO2021
+           AT END
+               MOVE 1 TO WS-EOF-ALUNOS2021
+           NOT AT END
+               IF WS-PERIODO-ALUNOS2021 EQUAL WS-PERIODO
+                   PERFORM 1100-VERIFICA-JA-FATURADO
+                       THRU 1100-VERIFICA-JA-FATURADO-FIM
+                   IF WS-ACHOU NOT EQUAL 'S'
+                       PERFORM 1200-FATURA-ALUNO
+                           THRU 1200-FATURA-ALUNO-FIM
+                   END-IF
+               END-IF
+           END-READ.
+       1000-PROCESSA-ALUNO2021-FIM.
+           EXIT.
+      *
+       1100-VERIFICA-JA-FATURADO.
+           MOVE 'N' TO WS-ACHOU
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-FATURADOS
+               IF WS-FAT-RGM(WS-IDX) EQUAL WS-RGM-ALUNOS2021
+                   MOVE 'S' TO WS-ACHOU
+               END-IF
+           END-PERFORM.
+       1100-VERIFICA-JA-FATURADO-FIM.
+           EXIT.
+      *
+       1200-FATURA-ALUNO.
+           MOVE WS-RGM-ALUNOS2021 TO RGM-ALUNO
+
+           READ ALUNOS
+               INVALID KEY
+                   DISPLAY "*** RGM " WS-RGM-ALUNOS2021
+                       " NAO CADASTRADO EM ALUNOS - IGNORADO ***"
+               NOT INVALID KEY
+                   IF COD-CLIENTE EQUAL ZEROS
+                       DISPLAY "*** " WS-NOME-ALUNOS2021
+                           " SEM CODIGO DE CLIENTE - NAO FATURADO ***"
+                       ADD 1 TO WS-QTD-SEM-CLIENTE
+                   ELSE
+                       COMPUTE WS-VALOR-LIQUIDO ROUNDED =
+                           WS-VALOR-MENSALIDADE *
+                           (1 - (PERC-DESCONTO / 100))
+
+                       MOVE COD-CLIENTE TO
+                           DUPL-COD-CLIENTE OF REG-DUPLICATA
+                       MOVE WS-NR-DUPLICATA-ATUAL TO
+                           DUPL-NR-DUPLICATA OF REG-DUPLICATA
+                       MOVE WS-DT-EMISSAO TO
+                           DUPL-DT-EMISSAO OF REG-DUPLICATA
+                       MOVE WS-VALOR-LIQUIDO TO
+                           DUPL-VL-FATURA OF REG-DUPLICATA
+                       MOVE 0 TO DUPL-VL-PAGO OF REG-DUPLICATA
+                       MOVE "NAO" TO DUPL-ST-DUPLICATA OF REG-DUPLICATA
+
+                       COMPUTE WS-DATA-VENC = FUNCTION DATE-OF-INTEGER(
+                           FUNCTION INTEGER-OF-DATE(WS-DT-EMISSAO) + 30)
+                       MOVE WS-DATA-VENC TO
+                           DUPL-DT-VENCIMENTO OF REG-DUPLICATA
+
+                       WRITE REG-DUPLICATA
+                           INVALID KEY
+                               DISPLAY "*** DUPLICATA "
+                                   DUPL-NR-DUPLICATA OF REG-DUPLICATA
+                                   " JA EXISTE - MENSALIDADE NAO "
+                                   "GRAVADA ***"
+                           NOT INVALID KEY
+                               DISPLAY " RGM " WS-RGM-ALUNOS2021
+                                   " DUPLICATA "
+                                   DUPL-NR-DUPLICATA OF REG-DUPLICATA
+                                   " VALOR "
+                                   DUPL-VL-FATURA OF REG-DUPLICATA
+                                   " (DESCONTO " PERC-DESCONTO "%)"
+                               ADD 1 TO WS-NR-DUPLICATA-ATUAL
+                               IF WS-QTD-FATURADOS < 999
+                                   ADD 1 TO WS-QTD-FATURADOS
+                                   MOVE WS-RGM-ALUNOS2021 TO
+                                       WS-FAT-RGM(WS-QTD-FATURADOS)
+                               END-IF
+                       END-WRITE
+                   END-IF
+           END-READ.
+       1200-FATURA-ALUNO-FIM.
+           EXIT.
+
+       END PROGRAM EXERCICIO_031.
