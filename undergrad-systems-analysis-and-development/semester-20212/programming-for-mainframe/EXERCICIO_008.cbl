@@ -12,27 +12,51 @@
            SELECT ALUNOS ASSIGN TO
               'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
       -        '\alunos.txt'
-           ORGANIZATION    IS SEQUENTIAL
-           ACCESS MODE     IS SEQUENTIAL
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS RGM-ALUNO
            FILE STATUS     IS WS-FS-ALUNOS.
 
            SELECT ALUNOS2021 ASSIGN TO
               'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
       -        '\alunos2021.txt'
-           ORGANIZATION    IS SEQUENTIAL
+           ORGANIZATION    IS INDEXED
            ACCESS MODE     IS SEQUENTIAL
+           RECORD KEY      IS CHAVE-ALUNOS2021
            FILE STATUS     IS WS-FS-ALUNOS2021.
 
+           SELECT CHECKPOINT ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\alunos_checkpoint.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUNOS.
        01 ALUNOS-FILE.
            03 RGM-ALUNO            PIC 9(005).
            03 NOME-ALUNO           PIC A(020).
+           03 COD-CLIENTE          PIC 9(003).
+           03 PERC-DESCONTO        PIC 9(003).
 
+      *> MARCA O ULTIMO RGM GRAVADO COM SUCESSO NO PERIODO CORRENTE,
+      *> PARA QUE UMA NOVA EXECUCAO APOS QUEDA RETOME DO PONTO CERTO.
+       FD CHECKPOINT.
+       01 CHECKPOINT-FILE.
+           03 CK-PERIODO           PIC X(006).
+           03 CK-DISCIPLINA        PIC X(006).
+           03 CK-RGM               PIC 9(005).
+
+      *> CHAVE-ALUNOS2021 = RGM + PERIODO LETIVO + DISCIPLINA, PARA
+      *> PERMITIR MAIS DE UM LANCAMENTO DE NOTAS (HISTORICO) POR ALUNO,
+      *> UM POR DISCIPLINA CURSADA NO PERIODO.
        FD ALUNOS2021.
        01 ALUNOS2021-FILE.
-           03 RGM-ALUNOS2021       PIC 9(005).
+           03 CHAVE-ALUNOS2021.
+              05 RGM-ALUNOS2021    PIC 9(005).
+              05 PERIODO-ALUNOS2021 PIC X(006).
+              05 DISCIPLINA-ALUNOS2021 PIC X(006).
            03 NOME-ALUNOS2021      PIC A(020).
            03 NOTA1-ALUNOS2021     PIC S9(002)V9(002).
            03 NOTA2-ALUNOS2021     PIC S9(002)V9(002).
@@ -41,14 +65,41 @@
        WORKING-STORAGE SECTION.
        77 WS-FS-ALUNOS             PIC 99.
        77 WS-FS-ALUNOS2021         PIC 99.
+       77 WS-FS-CHECKPOINT         PIC 99.
        77 WS-CONTADOR              PIC 99.
        77 WS-EOF                   PIC 99.
+       77 WS-PERIODO               PIC X(006) VALUE SPACES.
+       77 WS-DISCIPLINA            PIC X(006) VALUE SPACES.
+       77 WS-QTD-HONRA             PIC 99 VALUE 0.
+       77 WS-QTD-APROVADO          PIC 99 VALUE 0.
+       77 WS-QTD-PROBATORIO        PIC 99 VALUE 0.
+       77 WS-QTD-REPROVADO         PIC 99 VALUE 0.
+       77 WS-TEM-CHECKPOINT        PIC X(01) VALUE 'N'.
+       77 WS-QTD-REJEITADOS        PIC 999 VALUE 0.
+       77 WS-QTD-REJEITADOS-TOTAL  PIC 999 VALUE 0.
+       77 WS-IDX                   PIC 999.
+       77 WS-DATA-EXEC             PIC 9(008).
+       77 WS-PAGINA                PIC 999 VALUE 1.
+       77 WS-LINHAS-PAGINA         PIC 99 VALUE 0.
+       77 WS-QTD-TOTAL-APROVADOS   PIC 999 VALUE 0.
+       77 WS-QTD-TOTAL-REPROVADOS  PIC 999 VALUE 0.
+       77 WS-GRAVADOS-ALUNOS2021   PIC 999 VALUE 0.
+
+       01 WS-TAB-REJEITADOS.
+           03 WS-REJ-ITEM OCCURS 100 TIMES.
+              05 WS-REJ-RGM        PIC 9(005).
+              05 WS-REJ-NOME       PIC A(020).
 
        01 WS-ALUNO.
            03 WS-RGM-ALUNO             PIC 9(005).
            03 WS-NOME-ALUNO            PIC A(020).
+           03 WS-COD-CLIENTE           PIC 9(003).
+           03 WS-PERC-DESCONTO         PIC 9(003).
        01 WS-ALUNO2021.
-           03 WS-RGM-ALUNOS2021       PIC 9(005).
+           03 WS-CHAVE-ALUNOS2021.
+              05 WS-RGM-ALUNOS2021       PIC 9(005).
+              05 WS-PERIODO-ALUNOS2021   PIC X(006).
+              05 WS-DISCIPLINA-ALUNOS2021 PIC X(006).
            03 WS-NOME-ALUNOS2021      PIC A(020).
            03 WS-NOTA1-ALUNOS2021     PIC S9(002)V9(002).
            03 WS-NOTA2-ALUNOS2021     PIC S9(002)V9(002).
@@ -61,67 +112,304 @@
            SET WS-FS-ALUNOS       TO 0.
            SET WS-EOF             TO 0.
 
+           DISPLAY 'INFORME O PERIODO LETIVO (EX: 202102):'
+           ACCEPT WS-PERIODO
+
+           DISPLAY 'INFORME O CODIGO DA DISCIPLINA (EX: COBOL1):'
+           ACCEPT WS-DISCIPLINA
+
            OPEN INPUT ALUNOS
-           OPEN EXTEND ALUNOS2021
+           SET WS-FS-ALUNOS2021 TO 0
+           OPEN I-O ALUNOS2021
+           IF WS-FS-ALUNOS2021 EQUAL 35 THEN
+               OPEN OUTPUT ALUNOS2021
+               DISPLAY "* ARQUIVO ALUNOS2021 SENDO CRIADO *"
+           END-IF
+
+           PERFORM 0100-POSICIONA-CHECKPOINT
+               THRU 0100-POSICIONA-CHECKPOINT-FIM.
+
+           PERFORM 1000-PROCESSA-ALUNO THRU 1000-PROCESSA-ALUNO-FIM
+               UNTIL WS-EOF = 1.
+
+           DISPLAY 'QUANTIDADE DE ALUNOS: ' WS-CONTADOR
+
+           DISPLAY " "
+           DISPLAY "------------- RESUMO POR FAIXA -------------"
+           DISPLAY "HONRA AO MERITO (MEDIA >= 9): " WS-QTD-HONRA
+           DISPLAY "APROVADO (MEDIA 6 A 8.9): " WS-QTD-APROVADO
+           DISPLAY "PROBATORIO (MEDIA 4 A 5.9): " WS-QTD-PROBATORIO
+           DISPLAY "REPROVADO (MEDIA < 4): " WS-QTD-REPROVADO
+
+           PERFORM 1400-LISTA-REJEITADOS THRU 1400-LISTA-REJEITADOS-FIM.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-EXEC
+           MOVE 1  TO WS-PAGINA
+           MOVE 99 TO WS-LINHAS-PAGINA
+           SET WS-EOF TO 0
+
+           CLOSE ALUNOS2021.
+           OPEN INPUT ALUNOS2021.
+
+           PERFORM 1500-LISTA-ALUNO2021 THRU 1500-LISTA-ALUNO2021-FIM
+               UNTIL WS-EOF = 1.
+
+           ADD WS-QTD-HONRA WS-QTD-APROVADO
+               GIVING WS-QTD-TOTAL-APROVADOS
+           ADD WS-QTD-PROBATORIO WS-QTD-REPROVADO
+               GIVING WS-QTD-TOTAL-REPROVADOS
+
+           DISPLAY " "
+           DISPLAY "------------- TOTAIS GERAIS DA LISTAGEM -----"
+           DISPLAY "TOTAL DE ALUNOS APROVADOS  : "
+               WS-QTD-TOTAL-APROVADOS
+           DISPLAY "TOTAL DE ALUNOS REPROVADOS : "
+               WS-QTD-TOTAL-REPROVADOS
+
+           CLOSE ALUNOS.
+           CLOSE ALUNOS2021.
+
+           PERFORM 1700-CONFERE-TOTAIS THRU 1700-CONFERE-TOTAIS-FIM.
+
+           STOP RUN.
+
+      *
+      **************************************
+      * ROTINA DE POSICIONAMENTO PELO      *
+      * CHECKPOINT DO PERIODO CORRENTE     *
+      **************************************
+      *
+       0100-POSICIONA-CHECKPOINT.
+           SET WS-FS-CHECKPOINT TO 0.
+           OPEN INPUT CHECKPOINT
+           IF WS-FS-CHECKPOINT EQUAL 35
+               GO TO 0100-POSICIONA-CHECKPOINT-FIM
+           END-IF
+
+           READ CHECKPOINT INTO CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CK-PERIODO EQUAL WS-PERIODO AND
+                       CK-DISCIPLINA EQUAL WS-DISCIPLINA
+                       MOVE 'S' TO WS-TEM-CHECKPOINT
+                       MOVE CK-RGM TO RGM-ALUNO
+                   END-IF
+           END-READ
+
+           CLOSE CHECKPOINT
 
-           PERFORM UNTIL WS-EOF = 1
-           READ ALUNOS INTO WS-ALUNO
+           IF WS-TEM-CHECKPOINT EQUAL 'S'
+               START ALUNOS KEY IS GREATER THAN RGM-ALUNO
+                   INVALID KEY
+                       DISPLAY "*** TODOS OS ALUNOS DESTE PERIODO "
+                           "JA FORAM PROCESSADOS ***"
+                       MOVE 1 TO WS-EOF
+               END-START
+           END-IF.
+       0100-POSICIONA-CHECKPOINT-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE PROCESSAMENTO DO ALUNO   *
+      **************************************
+      *
+       1000-PROCESSA-ALUNO.
+           READ ALUNOS NEXT RECORD INTO WS-ALUNO
            AT END
                MOVE 1 TO WS-EOF
            NOT AT END
 
            ADD 1 TO WS-CONTADOR
 
-           OPEN OUTPUT ALUNOS2021
-           MOVE WS-RGM-ALUNO   TO RGM-ALUNOS2021
-           MOVE WS-NOME-ALUNO TO NOME-ALUNOS2021
+           MOVE WS-RGM-ALUNO    TO RGM-ALUNOS2021
+           MOVE WS-PERIODO      TO PERIODO-ALUNOS2021
+           MOVE WS-DISCIPLINA   TO DISCIPLINA-ALUNOS2021
+           MOVE WS-NOME-ALUNO   TO NOME-ALUNOS2021
 
            DISPLAY "RGM: " WS-RGM-ALUNO " NOME: " WS-NOME-ALUNO " "
 
-           DISPLAY "DIGITE A NOTA 1 DE " WS-NOME-ALUNO
-           ACCEPT NOTA1-ALUNOS2021
-           DISPLAY "DIGITE A NOTA 2 DE " WS-NOME-ALUNO
-           ACCEPT NOTA2-ALUNOS2021
+           PERFORM 1100-LE-NOTA1 THRU 1100-LE-NOTA1-FIM
+           PERFORM 1200-LE-NOTA2 THRU 1200-LE-NOTA2-FIM
 
            COMPUTE WS-MEDIA-ALUNOS2021 =
                ((NOTA1-ALUNOS2021 + NOTA2-ALUNOS2021)/2)
            MOVE WS-MEDIA-ALUNOS2021 TO MEDIA-ALUNOS2021
 
-           IF (MEDIA-ALUNOS2021 >= 6 )
-               MOVE "APROVADO" TO STATUS-ALUNOS2021
-           ELSE
-               MOVE "REPROVADO" TO STATUS-ALUNOS2021
-           END-IF
+           EVALUATE TRUE
+               WHEN MEDIA-ALUNOS2021 >= 9
+                   MOVE "HONRA" TO STATUS-ALUNOS2021
+                   ADD 1 TO WS-QTD-HONRA
+               WHEN MEDIA-ALUNOS2021 >= 6
+                   MOVE "APROVADO" TO STATUS-ALUNOS2021
+                   ADD 1 TO WS-QTD-APROVADO
+               WHEN MEDIA-ALUNOS2021 >= 4
+                   MOVE "PROBATORIO" TO STATUS-ALUNOS2021
+                   ADD 1 TO WS-QTD-PROBATORIO
+               WHEN OTHER
+                   MOVE "REPROVADO" TO STATUS-ALUNOS2021
+                   ADD 1 TO WS-QTD-REPROVADO
+           END-EVALUATE
 
            WRITE ALUNOS2021-FILE
+               INVALID KEY
+                   DISPLAY "*** ALUNO JA POSSUI LANCAMENTO NESTA "
+                       "DISCIPLINA NESTE PERIODO ***"
+                   ADD 1 TO WS-QTD-REJEITADOS-TOTAL
+                   IF WS-QTD-REJEITADOS < 100
+                       ADD 1 TO WS-QTD-REJEITADOS
+                       MOVE WS-RGM-ALUNO
+                           TO WS-REJ-RGM(WS-QTD-REJEITADOS)
+                       MOVE WS-NOME-ALUNO
+                           TO WS-REJ-NOME(WS-QTD-REJEITADOS)
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO WS-GRAVADOS-ALUNOS2021
+                   PERFORM 1300-GRAVA-CHECKPOINT
+                       THRU 1300-GRAVA-CHECKPOINT-FIM
+           END-WRITE
 
-           END-READ
-           END-PERFORM.
+           END-READ.
+       1000-PROCESSA-ALUNO-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE LISTAGEM DOS REGISTROS   *
+      * REJEITADOS POR RGM DUPLICADO       *
+      **************************************
+      *
+       1400-LISTA-REJEITADOS.
+           IF WS-QTD-REJEITADOS = 0
+               GO TO 1400-LISTA-REJEITADOS-FIM
+           END-IF
 
-           DISPLAY 'QUANTIDADE DE ALUNOS: ' WS-CONTADOR
+           DISPLAY " "
+           DISPLAY "------------- ALUNOS REJEITADOS (RGM JA "
+               "LANCADO NESTE PERIODO) -------------"
 
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-REJEITADOS
+               DISPLAY " RGM: " WS-REJ-RGM(WS-IDX)
+                       " NOME: " WS-REJ-NOME(WS-IDX)
+           END-PERFORM.
+       1400-LISTA-REJEITADOS-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE LISTAGEM (RELATORIO) DOS *
+      * ALUNOS2021, COM QUEBRA DE PAGINA   *
+      **************************************
+      *
+       1500-LISTA-ALUNO2021.
+           READ ALUNOS2021 INTO WS-ALUNO2021
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   IF WS-PERIODO-ALUNOS2021 EQUAL WS-PERIODO AND
+                       WS-DISCIPLINA-ALUNOS2021 EQUAL WS-DISCIPLINA
+                       IF WS-LINHAS-PAGINA >= 20
+                           PERFORM 1600-CABECALHO-ALUNO2021
+                               THRU 1600-CABECALHO-ALUNO2021-FIM
+                       END-IF
+                       DISPLAY " RGM: "  WS-RGM-ALUNOS2021
+                           " DISCIPLINA: " WS-DISCIPLINA-ALUNOS2021
+                           " NOME: " WS-NOME-ALUNOS2021
+                           " NOTA 1: " WS-NOTA1-ALUNOS2021
+                           " NOTA 2: " WS-NOTA2-ALUNOS2021
+                           " MEDIA: " WS-MEDIA-ALUNOS2021
+                           " STATUS: " WS-STATUS-ALUNOS2021
+                       ADD 1 TO WS-LINHAS-PAGINA
+                   END-IF
+           END-READ.
+       1500-LISTA-ALUNO2021-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE IMPRESSAO DO CABECALHO   *
+      * DA LISTAGEM DE ALUNOS2021          *
+      **************************************
+      *
+       1600-CABECALHO-ALUNO2021.
            DISPLAY " "
            DISPLAY "------------- DADOS CADASTRADOS -------------"
+           DISPLAY "PERIODO: " WS-PERIODO
+               "   DISCIPLINA: " WS-DISCIPLINA
+               "   DATA: " WS-DATA-EXEC
+               "   PAGINA: " WS-PAGINA
+           DISPLAY " "
 
-            OPEN INPUT ALUNOS2021.
+           ADD 1 TO WS-PAGINA
+           MOVE 0 TO WS-LINHAS-PAGINA.
+       1600-CABECALHO-ALUNO2021-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE GRAVACAO DO CHECKPOINT   *
+      **************************************
+      *
+       1300-GRAVA-CHECKPOINT.
+           MOVE WS-PERIODO     TO CK-PERIODO
+           MOVE WS-DISCIPLINA  TO CK-DISCIPLINA
+           MOVE WS-RGM-ALUNO   TO CK-RGM
 
-           PERFORM UNTIL WS-EOF = 1
-           READ ALUNOS2021 INTO WS-ALUNO2021
-           AT END
-           MOVE 1 TO WS-EOF
-           NOT AT END
-           DISPLAY " RGM: "  WS-RGM-ALUNOS2021
-           " NOME: " WS-NOME-ALUNOS2021
-           " NOTA 1: " WS-NOTA1-ALUNOS2021
-           " NOTA 2: " WS-NOTA2-ALUNOS2021
-           " MEDIA: " WS-MEDIA-ALUNOS2021
-           " STATUS: " WS-STATUS-ALUNOS2021
-           END-READ
-           END-PERFORM.
+           OPEN OUTPUT CHECKPOINT
+           WRITE CHECKPOINT-FILE
+           CLOSE CHECKPOINT.
+       1300-GRAVA-CHECKPOINT-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE LEITURA DA NOTA 1        *
+      **************************************
+      *
+       1100-LE-NOTA1.
+           DISPLAY "DIGITE A NOTA 1 DE " WS-NOME-ALUNO
+           ACCEPT NOTA1-ALUNOS2021
+           IF NOTA1-ALUNOS2021 < 0 OR NOTA1-ALUNOS2021 > 10
+               DISPLAY "NOTA INVALIDA - DIGITE UM VALOR DE 0 A 10"
+               GO TO 1100-LE-NOTA1
+           END-IF.
+       1100-LE-NOTA1-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE LEITURA DA NOTA 2        *
+      **************************************
+      *
+       1200-LE-NOTA2.
+           DISPLAY "DIGITE A NOTA 2 DE " WS-NOME-ALUNO
+           ACCEPT NOTA2-ALUNOS2021
+           IF NOTA2-ALUNOS2021 < 0 OR NOTA2-ALUNOS2021 > 10
+               DISPLAY "NOTA INVALIDA - DIGITE UM VALOR DE 0 A 10"
+               GO TO 1200-LE-NOTA2
+           END-IF.
+       1200-LE-NOTA2-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE CONFERENCIA DE TOTAIS DE *
+      * CONTROLE (ALUNOS LIDOS X NOTAS     *
+      * GRAVADAS EM ALUNOS2021)            *
+      **************************************
+      *
+       1700-CONFERE-TOTAIS.
+           MOVE 0 TO RETURN-CODE
 
-           CLOSE ALUNOS.
-           CLOSE ALUNOS2021.
+           IF WS-CONTADOR NOT =
+               WS-GRAVADOS-ALUNOS2021 + WS-QTD-REJEITADOS-TOTAL
+               DISPLAY '* DIVERGENCIA: QUANTIDADE DE ALUNOS LIDA '
+                       'DIFERENTE DA QUANTIDADE GRAVADA EM '
+                       'ALUNOS2021 *'
+               MOVE 16 TO RETURN-CODE
+           END-IF
 
-           STOP RUN.
+           IF RETURN-CODE = 0
+               DISPLAY 'TOTAIS DE CONTROLE CONFEREM.'
+               DISPLAY 'BALANCEAMENTO DE FIM DE JOB: PASS'
+           ELSE
+               DISPLAY 'BALANCEAMENTO DE FIM DE JOB: FAIL'
+           END-IF.
+       1700-CONFERE-TOTAIS-FIM.
+           EXIT.
 
        END PROGRAM EXERCICIO_008.
