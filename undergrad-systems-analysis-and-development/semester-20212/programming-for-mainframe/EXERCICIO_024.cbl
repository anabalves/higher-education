@@ -0,0 +1,314 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 29/11/2021
+      * Purpose: PEDIDOS DE COMPRA (ORDENS JUNTO AOS FORNECEDORES)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_024.
+      ***********************************************
+      * CADASTRO E RECEBIMENTO DE PEDIDOS DE COMPRA, *
+      * LIGANDO FORNECEDORES A PRODUTOS              *
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS_COMPRA ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\pedidos_compra.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS PC-NR-PEDIDO
+           FILE STATUS IS WS-FS-PC.
+
+           SELECT PRODUTOS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\produtos.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
+           FILE STATUS IS WS-FS-PROD.
+
+           SELECT FORNECEDORES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\fornecedores.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS FORN-COD-FORNECEDOR
+           FILE STATUS IS WS-FS-FORN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PEDIDOS_COMPRA.
+       01 REG-PEDIDO-COMPRA.
+          03 PC-NR-PEDIDO          PIC 9(07).
+          03 PC-COD-FORNECEDOR     PIC 9(05).
+          03 PC-COD-PRODUTO        PIC 9(03).
+          03 PC-QTDE-PEDIDA        PIC 9(09).
+          03 PC-DATA-PREVISTA      PIC 9(08).
+          03 PC-FLAG-RECEBIDO      PIC X(01).
+             88 PC-PEDIDO-RECEBIDO VALUE 'S'.
+             88 PC-PEDIDO-ABERTO   VALUE 'N'.
+
+       FD PRODUTOS.
+       01 REG-PRODUTO.
+          03 COD-PRODUTO           PIC 9(03).
+          03 NOME-PRODUTO          PIC X(20).
+          03 ESTOQUE-PRODUTO       PIC 9(09).
+          03 PRECO-PRODUTO         PIC 9(07)V9(02).
+          03 COD-FORNECEDOR        PIC 9(05).
+
+       FD FORNECEDORES.
+       01 REG-FORNECEDOR.
+          03 FORN-COD-FORNECEDOR     PIC 9(05).
+          03 FORN-NOME-FORNECEDOR    PIC X(20).
+          03 FORN-TELEFONE-FORNECEDOR PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-PC          PIC 99.
+       77 WS-FS-PROD        PIC 99.
+       77 WS-FS-FORN        PIC 99.
+       77 W-OPCAO           PIC 99.
+       77 W-CONF            PIC X(01) VALUE SPACES.
+
+       01 WS-PEDIDO-COMPRA.
+          03 WS-NR-PEDIDO          PIC 9(07).
+          03 WS-COD-FORNECEDOR     PIC 9(05).
+          03 WS-COD-PRODUTO        PIC 9(03).
+          03 WS-QTDE-PEDIDA        PIC 9(09).
+          03 WS-DATA-PREVISTA      PIC 9(08).
+          03 WS-FLAG-RECEBIDO      PIC X(01).
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+      *
+      ******************
+      * ROTINA DE MENU *
+      ******************
+      *
+       MENU-001.
+            DISPLAY '|---[ MENU PEDIDOS DE COMPRA ]---|'
+            DISPLAY "| 1 - NOVO PEDIDO        |"
+            DISPLAY "| 2 - RECEBER PEDIDO     |"
+            DISPLAY "| 3 - CONSULTA           |"
+            DISPLAY "| 99 - SAIR              |"
+            DISPLAY '|------------------------|'
+            DISPLAY " "
+            ACCEPT W-OPCAO
+            IF W-OPCAO = 1
+               GO TO INC-001.
+            IF W-OPCAO = 2
+               GO TO REC-001.
+            IF W-OPCAO = 3
+               GO TO CON-001.
+            IF W-OPCAO = 99
+               GO TO ROT-FIM.
+            IF W-OPCAO NOT = 1 AND 2 AND 3 AND 99
+               DISPLAY "*** DIGITE APENAS 1, 2, 3 OU 99 ***"
+               DISPLAY " "
+               GO TO MENU-001.
+      *
+      *******************************
+      * ROTINA DE NOVO PEDIDO       *
+      *******************************
+      *
+       INC-001.
+            SET WS-FS-PC TO 0.
+            OPEN I-O PEDIDOS_COMPRA
+            IF WS-FS-PC EQUAL 35 THEN
+               OPEN OUTPUT PEDIDOS_COMPRA
+               DISPLAY "* ARQUIVO PEDIDOS_COMPRA SENDO CRIADO *"
+            END-IF.
+
+            DISPLAY "---------- NOVO PEDIDO DE COMPRA ----------".
+       INC-002.
+            DISPLAY 'INFORME O NUMERO DO PEDIDO:'
+            ACCEPT PC-NR-PEDIDO
+            IF PC-NR-PEDIDO = ZEROS
+               DISPLAY "NUMERO NAO PODE SER EM BRANCO"
+               GO TO INC-002.
+
+       INC-003.
+            DISPLAY 'INFORME O CODIGO DO FORNECEDOR'
+            ACCEPT PC-COD-FORNECEDOR
+            OPEN INPUT FORNECEDORES
+            MOVE PC-COD-FORNECEDOR TO FORN-COD-FORNECEDOR
+            READ FORNECEDORES
+                INVALID KEY
+                    CLOSE FORNECEDORES
+                    DISPLAY "FORNECEDOR NAO CADASTRADO"
+                    GO TO INC-003
+                NOT INVALID KEY
+                    CLOSE FORNECEDORES
+            END-READ.
+
+       INC-004.
+            DISPLAY 'INFORME O CODIGO DO PRODUTO'
+            ACCEPT PC-COD-PRODUTO
+            OPEN INPUT PRODUTOS
+            MOVE PC-COD-PRODUTO TO COD-PRODUTO
+            READ PRODUTOS
+                INVALID KEY
+                    CLOSE PRODUTOS
+                    DISPLAY "PRODUTO NAO CADASTRADO"
+                    GO TO INC-004
+                NOT INVALID KEY
+                    CLOSE PRODUTOS
+            END-READ.
+
+       INC-005.
+            DISPLAY 'INFORME A QUANTIDADE PEDIDA'
+            ACCEPT PC-QTDE-PEDIDA
+            IF PC-QTDE-PEDIDA = ZEROS
+               DISPLAY "QUANTIDADE NAO PODE SER EM BRANCO"
+               GO TO INC-005.
+
+       INC-006.
+            DISPLAY 'INFORME A DATA PREVISTA DE ENTREGA (AAAAMMDD)'
+            ACCEPT PC-DATA-PREVISTA
+            IF PC-DATA-PREVISTA = ZEROS
+               DISPLAY "DATA NAO PODE SER EM BRANCO"
+               GO TO INC-006.
+
+            MOVE 'N' TO PC-FLAG-RECEBIDO.
+
+       INC-OPC.
+            MOVE "S" TO W-CONF
+            DISPLAY "DADOS OK (S/N) : ".
+            ACCEPT W-CONF
+            IF W-CONF = "N" OR "n"
+               DISPLAY "* DADOS RECUSADOS PELO USUARIO *"
+               GO TO INC-001.
+            IF W-CONF NOT = "S" AND "s"
+               DISPLAY "*** DIGITE APENAS S=SIM e N=NAO ***"
+               GO TO INC-OPC.
+
+       INC-WR1.
+            WRITE REG-PEDIDO-COMPRA
+            PERFORM 9800-MSG-FILE-STATUS THRU 9800-MSG-FILE-STATUS-FIM
+            IF WS-FS-PC = "00" OR "02"
+               CLOSE PEDIDOS_COMPRA
+               GO TO MENU-001.
+               IF WS-FS-PC = "22"
+               GO TO INC-002
+               ELSE
+               GO TO ROT-FIM.
+      *
+      *******************************************
+      * ROTINA DE RECEBIMENTO - BAIXA O PEDIDO   *
+      * E ATUALIZA O ESTOQUE DO PRODUTO          *
+      *******************************************
+      *
+       REC-001.
+            OPEN I-O PEDIDOS_COMPRA.
+            DISPLAY '---------- RECEBIMENTO DE PEDIDO -------------'
+            DISPLAY 'INFORME O NUMERO DO PEDIDO'
+            ACCEPT PC-NR-PEDIDO
+
+            READ PEDIDOS_COMPRA RECORD INTO WS-PEDIDO-COMPRA
+              KEY IS PC-NR-PEDIDO
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                       CLOSE PEDIDOS_COMPRA
+                       GO TO MENU-001
+                   NOT INVALID KEY
+                       DISPLAY 'FORNECEDOR: ' WS-COD-FORNECEDOR
+                       DISPLAY 'PRODUTO: ' WS-COD-PRODUTO
+                       DISPLAY 'QUANTIDADE: ' WS-QTDE-PEDIDA
+                       DISPLAY 'RECEBIDO: ' WS-FLAG-RECEBIDO
+            END-READ.
+
+            IF WS-FLAG-RECEBIDO = 'S'
+               DISPLAY '*** PEDIDO JA FOI RECEBIDO ANTERIORMENTE ***'
+               CLOSE PEDIDOS_COMPRA
+               GO TO MENU-001.
+
+            OPEN I-O PRODUTOS
+            MOVE WS-COD-PRODUTO TO COD-PRODUTO
+            READ PRODUTOS
+                INVALID KEY
+                    DISPLAY '*** PRODUTO NAO ENCONTRADO EM PRODUTOS ***'
+                    CLOSE PRODUTOS
+                    CLOSE PEDIDOS_COMPRA
+                    GO TO MENU-001
+                NOT INVALID KEY
+                    ADD WS-QTDE-PEDIDA TO ESTOQUE-PRODUTO
+                    REWRITE REG-PRODUTO
+            END-READ
+            CLOSE PRODUTOS
+
+            MOVE 'S' TO PC-FLAG-RECEBIDO
+            REWRITE REG-PEDIDO-COMPRA
+            DISPLAY '*** PEDIDO RECEBIDO E ESTOQUE ATUALIZADO ***'
+
+            CLOSE PEDIDOS_COMPRA
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE CONSULTA *
+      **********************
+      *
+       CON-001.
+            OPEN I-O PEDIDOS_COMPRA.
+            DISPLAY '---------- CONSULTA DE PEDIDO -------------'
+            DISPLAY 'INFORME O NUMERO DO PEDIDO'
+            ACCEPT PC-NR-PEDIDO
+
+            READ PEDIDOS_COMPRA RECORD INTO WS-PEDIDO-COMPRA
+              KEY IS PC-NR-PEDIDO
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                       DISPLAY " "
+                       GO TO CON-001
+                   NOT INVALID KEY
+                       DISPLAY 'NUMERO DO PEDIDO: ' WS-NR-PEDIDO
+                       DISPLAY 'CODIGO DO FORNECEDOR: '
+                           WS-COD-FORNECEDOR
+                       DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
+                       DISPLAY 'QUANTIDADE PEDIDA: ' WS-QTDE-PEDIDA
+                       DISPLAY 'DATA PREVISTA: ' WS-DATA-PREVISTA
+                       DISPLAY 'RECEBIDO: ' WS-FLAG-RECEBIDO
+                       DISPLAY " "
+            END-READ.
+            CLOSE PEDIDOS_COMPRA
+            GO TO MENU-001.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+           ROT-FIM.
+                   CLOSE PEDIDOS_COMPRA
+                   EXIT PROGRAM.
+           ROT-FIMP.
+                   EXIT PROGRAM.
+           ROT-FIMS.
+                   STOP RUN.
+      *
+      **************************************************
+      * MENSAGEM PADRONIZADA DE FILE STATUS, PARA QUE  *
+      * O OPERADOR VEJA SEMPRE A MESMA EXPLICACAO EM   *
+      * LINGUAGEM CLARA PARA O MESMO CODIGO.           *
+      **************************************************
+      *
+       9800-MSG-FILE-STATUS.
+           EVALUATE WS-FS-PC
+               WHEN "00"
+                   DISPLAY "*** OPERACAO REALIZADA COM SUCESSO ***"
+               WHEN "02"
+                   DISPLAY "*** GRAVADO (CHAVE ALTERNATIVA DUPL.) ***"
+               WHEN "22"
+                   DISPLAY "*** PEDIDO JA EXISTE (CHAVE DUPL.) ***"
+               WHEN "23"
+                   DISPLAY "*** PEDIDO NAO ENCONTRADO ***"
+               WHEN "35"
+                   DISPLAY "*** ARQUIVO NAO EXISTE ***"
+               WHEN OTHER
+                   DISPLAY "*** ERRO - FILE STATUS: " WS-FS-PC
+           END-EVALUATE.
+       9800-MSG-FILE-STATUS-FIM.
+           EXIT.
+       END PROGRAM EXERCICIO_024.
