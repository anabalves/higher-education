@@ -8,8 +8,23 @@
        PROGRAM-ID. PROGRAMA_EX04.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIMA_LOG ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\clima_log.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-CLIMA_LOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CLIMA_LOG.
+       01 REG-CLIMA_LOG.
+           03 LOG-DATA              PIC 9(008).
+           03 LOG-DIA               PIC X(015).
+           03 LOG-TEMPERATURA       PIC S9(013)V9(002).
+
        WORKING-STORAGE SECTION.
        01 WS-DIAS.
            03 FILLER               PIC X(015) VALUE 'DOMINGO'.
@@ -31,14 +46,43 @@
 
        77 WS-CONTROLE              PIC 9(001) VALUE 1.
 
+       01 WS-DATAS-SEMANA.
+           03 WS-DATA-DIA           PIC 9(008) OCCURS 7.
+
+       77 WS-OPCAO                 PIC 9(001).
+       77 WS-FS-CLIMA_LOG          PIC 99.
+       77 WS-EOF-CLIMA_LOG         PIC 99 VALUE 0.
+       77 WS-MES-REL               PIC 9(006).
+       77 WS-QTD-LEITURAS          PIC 9(005) VALUE 0.
+       77 WS-SOMA-TEMPERATURA      PIC S9(013)V9(002) VALUE 0.
+       77 WS-MEDIA-MES             PIC S9(013)V9(002).
+       77 WS-MAIOR-TEMP            PIC S9(013)V9(002).
+       77 WS-MENOR-TEMP            PIC S9(013)V9(002).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           INITIALISE WS-MEDIA
-           INITIALISE WS-QTDE-DIA-ACIMA
-           INITIALISE WS-QTDE-DIA-ABAIXO
+           DISPLAY '1 - REGISTRAR TEMPERATURAS DA SEMANA'
+           DISPLAY '2 - RELATORIO MENSAL DO CLIMA'
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN 2
+                   PERFORM 3000-RELATORIO-MES
+                       THRU 3000-RELATORIO-MES-FIM
+                   GO TO ROT-FIM
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           INITIALIZE WS-MEDIA
+           INITIALIZE WS-QTDE-DIA-ACIMA
+           INITIALIZE WS-QTDE-DIA-ABAIXO
 
       *>  ******************* ESTRUTURA DE REPETICAO *******************
            PERFORM UNTIL WS-CONTROLE EQUAL 8
+               DISPLAY 'DIGITE A DATA DA ' WS-DIA(WS-CONTROLE)
+                   ' (AAAAMMDD)'
+               ACCEPT WS-DATA-DIA(WS-CONTROLE)
                DISPLAY 'DIGITE A TEMPERATURA DA ' WS-DIA(WS-CONTROLE)
                ACCEPT WS-TEMPERATURA(WS-CONTROLE)
                ADD WS-TEMPERATURA(WS-CONTROLE) TO WS-MEDIA
@@ -64,5 +108,97 @@
            DISPLAY 'DIAS ACIMA DA MEDIA E ' WS-QTDE-DIA-ACIMA
            DISPLAY 'DIAS ABAIXO DA MEDIA E ' WS-QTDE-DIA-ABAIXO
 
+           PERFORM 2000-GRAVA-SEMANA THRU 2000-GRAVA-SEMANA-FIM
+               VARYING WS-CONTROLE FROM 1 BY 1
+               UNTIL WS-CONTROLE > 7.
+
+       ROT-FIM.
            STOP RUN.
+      *
+      **************************************
+      * GRAVA A LEITURA DE UM DIA DA SEMANA *
+      * NO LOG MENSAL DE CLIMA              *
+      **************************************
+      *
+       2000-GRAVA-SEMANA.
+           SET WS-FS-CLIMA_LOG TO 0.
+           OPEN EXTEND CLIMA_LOG
+           IF WS-FS-CLIMA_LOG EQUAL 35
+               OPEN OUTPUT CLIMA_LOG
+           END-IF
+
+           MOVE WS-DATA-DIA(WS-CONTROLE)     TO LOG-DATA
+           MOVE WS-DIA(WS-CONTROLE)          TO LOG-DIA
+           MOVE WS-TEMPERATURA(WS-CONTROLE)  TO LOG-TEMPERATURA
+
+           WRITE REG-CLIMA_LOG.
+
+           CLOSE CLIMA_LOG.
+       2000-GRAVA-SEMANA-FIM.
+           EXIT.
+      *
+      **************************************
+      * RELATORIO MENSAL: MEDIA E MAIOR/    *
+      * MENOR TEMPERATURA DO PERIODO        *
+      **************************************
+      *
+       3000-RELATORIO-MES.
+           SET WS-FS-CLIMA_LOG  TO 0.
+           SET WS-EOF-CLIMA_LOG TO 0.
+           MOVE 0 TO WS-QTD-LEITURAS
+           MOVE 0 TO WS-SOMA-TEMPERATURA
+
+           DISPLAY 'INFORME O MES DO RELATORIO (AAAAMM)'
+           ACCEPT WS-MES-REL
+
+           OPEN INPUT CLIMA_LOG
+           IF WS-FS-CLIMA_LOG EQUAL 35
+               DISPLAY "* ARQUIVO CLIMA_LOG NAO EXISTE *"
+               GO TO 3000-RELATORIO-MES-FIM
+           END-IF
+
+           PERFORM 3100-ACUMULA-LEITURA THRU 3100-ACUMULA-LEITURA-FIM
+               UNTIL WS-EOF-CLIMA_LOG = 1.
+
+           CLOSE CLIMA_LOG.
+
+           IF WS-QTD-LEITURAS GREATER 0
+               COMPUTE WS-MEDIA-MES ROUNDED =
+                   WS-SOMA-TEMPERATURA / WS-QTD-LEITURAS
+               DISPLAY 'LEITURAS NO MES: ' WS-QTD-LEITURAS
+               DISPLAY 'MEDIA DO MES: ' WS-MEDIA-MES
+               DISPLAY 'MAIOR TEMPERATURA DO MES: ' WS-MAIOR-TEMP
+               DISPLAY 'MENOR TEMPERATURA DO MES: ' WS-MENOR-TEMP
+           ELSE
+               DISPLAY "NENHUMA LEITURA ENCONTRADA PARA O MES"
+           END-IF.
+       3000-RELATORIO-MES-FIM.
+           EXIT.
+      *
+       3100-ACUMULA-LEITURA.
+           READ CLIMA_LOG INTO REG-CLIMA_LOG
+           AT END
+               MOVE 1 TO WS-EOF-CLIMA_LOG
+           NOT AT END
+               IF LOG-DATA(1:6) EQUAL WS-MES-REL
+                   IF WS-QTD-LEITURAS EQUAL 0
+                       MOVE LOG-TEMPERATURA TO WS-MAIOR-TEMP
+                       MOVE LOG-TEMPERATURA TO WS-MENOR-TEMP
+                   END-IF
+
+                   IF LOG-TEMPERATURA GREATER WS-MAIOR-TEMP
+                       MOVE LOG-TEMPERATURA TO WS-MAIOR-TEMP
+                   END-IF
+
+                   IF LOG-TEMPERATURA LESS WS-MENOR-TEMP
+                       MOVE LOG-TEMPERATURA TO WS-MENOR-TEMP
+                   END-IF
+
+                   ADD LOG-TEMPERATURA TO WS-SOMA-TEMPERATURA
+                   ADD 1 TO WS-QTD-LEITURAS
+               END-IF
+           END-READ.
+       3100-ACUMULA-LEITURA-FIM.
+           EXIT.
+
        END PROGRAM PROGRAMA_EX04.
