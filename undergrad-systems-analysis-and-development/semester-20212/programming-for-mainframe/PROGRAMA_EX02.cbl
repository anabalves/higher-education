@@ -10,8 +10,26 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA_EX02 ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\auditoria_ex02.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-AUDITORIA.
+
        DATA DIVISION.
        FILE SECTION.
+       FD AUDITORIA_EX02.
+       01 REG-AUDITORIA_EX02.
+           03 LOG-OPERADOR          PIC X(001).
+           03 LOG-NUM1              PIC S9(06).
+           03 LOG-NUM2              PIC S9(06).
+           03 LOG-RESULTADO         PIC S9(06).
+           03 LOG-DATA              PIC 9(008).
+           03 LOG-HORA              PIC 9(006).
+
        WORKING-STORAGE SECTION.
        01 WS-VALORES.
            05 WS-NUM1      PIC S9(06).
@@ -19,9 +37,10 @@
            05 WS-RESUL     PIC S9(06).
            05 WS-MASCARA   PIC -ZZ.ZZ9,99.
            05 WS-OP        PIC X(1).
+       77 WS-FS-AUDITORIA           PIC 99.
        PROCEDURE DIVISION.
        P001-PRINCIPAL.
-           INITIALISE WS-VALORES.
+           INITIALIZE WS-VALORES.
 
            DISPLAY " QUAL OPERACAO (+, -, * ou /) : "
            ACCEPT WS-OP
@@ -37,26 +56,61 @@
       *>          COMPUTE WS-RESUL = WS-NUM1 + WS-NUM2
                MOVE WS-RESUL TO WS-MASCARA
                DISPLAY WS-NUM1 " + " WS-NUM2 " = " WS-MASCARA
+               PERFORM 9000-GRAVA-AUDITORIA
+                   THRU 9000-GRAVA-AUDITORIA-FIM
            ELSE
            IF WS-OP EQUAL "-"
                SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESUL
       *>          COMPUTE WS-RESUL = WS-NUM1 - WS-NUM2
                MOVE WS-RESUL TO WS-MASCARA
                DISPLAY WS-NUM1 " - " WS-NUM2 " = " WS-MASCARA
+               PERFORM 9000-GRAVA-AUDITORIA
+                   THRU 9000-GRAVA-AUDITORIA-FIM
            ELSE
            IF WS-OP EQUAL "*"
                MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESUL
       *>          COMPUTE WS-RESUL = WS-NUM1 * WS-NUM2
                MOVE WS-RESUL TO WS-MASCARA
                DISPLAY WS-NUM1 " * " WS-NUM2 " = " WS-MASCARA
+               PERFORM 9000-GRAVA-AUDITORIA
+                   THRU 9000-GRAVA-AUDITORIA-FIM
            ELSE
            IF WS-OP EQUAL "/"
                DIVIDE WS-NUM2 INTO WS-NUM1 GIVING WS-RESUL
       *>          COMPUTE WS-RESUL = WS-NUM1 / WS-NUM2
                MOVE WS-RESUL TO WS-MASCARA
                DISPLAY WS-NUM1 " / " WS-NUM2 " = " WS-MASCARA
+               PERFORM 9000-GRAVA-AUDITORIA
+                   THRU 9000-GRAVA-AUDITORIA-FIM
            ELSE
                DISPLAY "ESSA OPERACAO NAO E VALIDA"
            END-IF.
            STOP RUN.
+      *
+      *****************************************
+      * GRAVA O OPERADOR, OS OPERANDOS, O      *
+      * RESULTADO E O TIMESTAMP DO CALCULO NO  *
+      * ARQUIVO DE AUDITORIA                   *
+      *****************************************
+      *
+       9000-GRAVA-AUDITORIA.
+           SET WS-FS-AUDITORIA TO 0.
+           OPEN EXTEND AUDITORIA_EX02
+           IF WS-FS-AUDITORIA EQUAL 35
+               OPEN OUTPUT AUDITORIA_EX02
+           END-IF
+
+           MOVE WS-OP     TO LOG-OPERADOR
+           MOVE WS-NUM1   TO LOG-NUM1
+           MOVE WS-NUM2   TO LOG-NUM2
+           MOVE WS-RESUL  TO LOG-RESULTADO
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO LOG-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO LOG-HORA
+
+           WRITE REG-AUDITORIA_EX02.
+
+           CLOSE AUDITORIA_EX02.
+       9000-GRAVA-AUDITORIA-FIM.
+           EXIT.
+
        END PROGRAM PROGRAMA_EX02.
