@@ -12,8 +12,9 @@
            SELECT DUPLICATAS ASSIGN TO
               'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
       -        '\duplicatas.txt'
-           ORGANIZATION    IS SEQUENTIAL
+           ORGANIZATION    IS INDEXED
            ACCESS MODE     IS SEQUENTIAL
+           RECORD KEY      IS DUPL-NR-DUPLICATA OF REG-DUPLICATA
            FILE STATUS     IS WS-FS-DUPLICATAS.
 
            SELECT DUPL_VENCIDAS ASSIGN TO
@@ -29,53 +30,76 @@
            ORGANIZATION    IS SEQUENTIAL
            ACCESS MODE     IS SEQUENTIAL
            FILE STATUS     IS WS-FS-DUPL_PAGAS.
+
+           SELECT CLIENTES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\clientes.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS          IS SEQUENTIAL
+           RECORD KEY      IS COD-CLIENTE
+           FILE STATUS     IS WS-FS-CLIENTES.
+
+           SELECT DUPL_PARCIAIS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\dupl_parciais.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-DUPL_PARCIAIS.
        DATA DIVISION.
        FILE SECTION.
        FD DUPLICATAS.
        01 REG-DUPLICATA.
-           03 DUPL-NR-DUPLICATA        PIC 9(004).
-           03 DUPL-COD-CLIENTE         PIC 9(003).
-           03 DUPL-DT-EMISSAO          PIC 9(008).
-           03 DUPL-DT-VENCIMENTO       PIC 9(008).
-           03 DUPL-VL-FATURA           PIC S9(013)V9(002).
-           03 DUPL-ST-DUPLICATA        PIC X(003).
+           COPY DUPLICATA.
 
        FD DUPL_VENCIDAS.
        01 REG-DUPL_VENCIDAS.
-           03 DUPL-V-NR-DUPLICATA      PIC 9(004).
-           03 DUPL-V-COD-CLIENTE       PIC 9(003).
-           03 DUPL-V-DT-EMISSAO        PIC 9(008).
-           03 DUPL-V-DT-VENCIMENTO     PIC 9(008).
-           03 DUPL-V-VL-FATURA         PIC S9(013)V9(002).
-           03 DUPL-V-ST-DUPLICATA      PIC X(003).
+           COPY DUPLICATA.
 
        FD DUPL_PAGAS.
        01 REG-DUPL_PAGAS.
-           03 DUPL-P-NR-DUPLICATA      PIC 9(004).
-           03 DUPL-P-COD-CLIENTE       PIC 9(003).
-           03 DUPL-P-DT-EMISSAO        PIC 9(008).
-           03 DUPL-P-DT-VENCIMENTO     PIC 9(008).
-           03 DUPL-P-VL-FATURA         PIC S9(013)V9(002).
-           03 DUPL-P-ST-DUPLICATA      PIC X(003).
+           COPY DUPLICATA.
+
+       FD DUPL_PARCIAIS.
+       01 REG-DUPL_PARCIAIS.
+           COPY DUPLICATA.
+
+       FD CLIENTES.
+       01 REG-CLIENTE.
+           03 COD-CLIENTE              PIC 9(03).
+           03 NOME-CLIENTE              PIC X(20).
+           03 TELEFONE-CLIENTE         PIC X(14).
+           03 ENDERECO-CLIENTE         PIC X(30).
+           03 EMAIL-CLIENTE            PIC X(30).
+           03 COD-VENDEDOR             PIC 9(03).
 
        WORKING-STORAGE SECTION.
        77 WS-FS-DUPLICATAS             PIC 99.
        77 WS-FS-DUPL_VENCIDAS          PIC 99.
        77 WS-FS-DUPL_PAGAS             PIC 99.
+       77 WS-FS-DUPL_PARCIAIS          PIC 99.
+       77 WS-FS-CLIENTES               PIC 99.
        77 WS-EOF                       PIC 99.
+       77 WS-EOF-CLIENTES              PIC 99.
+
+      *> NOME DO CLIENTE ENDEREÇADO DIRETAMENTE PELO COD-CLIENTE
+      *> (PIC 9(003)), CARREGADO DE CLIENTES UMA UNICA VEZ NO INICIO.
+       01 WS-TAB-NOME-CLIENTE.
+           03 WS-NOME-CLIENTE OCCURS 999 TIMES PIC X(20).
 
        01 WS-DUPLICATA.
-           03 WS-DUPL-NR-DUPLICATA     PIC 9(004).
-           03 WS-DUPL-COD-CLIENTE      PIC 9(003).
-           03 WS-DUPL-DT-EMISSAO       PIC 9(008).
-           03 WS-DUPL-DT-VENCIMENTO    PIC 9(008).
-           03 WS-DUPL-VL-FATURA        PIC S9(013)V9(002).
-           03 WS-DUPL-ST-DUPLICATA     PIC X(003).
+           COPY DUPLICATA.
 
        01 WS-CONTADORES.
            03 WS-LIDOS                 PIC 9(006) VALUE ZEROS.
            03 WS-GRAVADOS-VENCIDOS     PIC 9(006) VALUE ZEROS.
            03 WS-GRAVADOS-PAGOS        PIC 9(006) VALUE ZEROS.
+           03 WS-GRAVADOS-PARCIAIS     PIC 9(006) VALUE ZEROS.
+
+      *> TOTAIS DE CONTROLE PARA CONFERENCIA DE QUANTIDADE E VALOR
+      *> ENTRE O QUE FOI LIDO E O QUE FOI GRAVADO NOS DOIS ARQUIVOS.
+       01 WS-TOTAIS-CONTROLE.
+           03 WS-SOMA-LIDA              PIC S9(013)V9(002) VALUE ZEROS.
+           03 WS-SOMA-GRAVADA           PIC S9(013)V9(002) VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY '---------- LISTA DE DUPLICATAS ----------'
@@ -83,9 +107,12 @@
             SET WS-FS-DUPLICATAS   TO 0.
             SET WS-EOF             TO 0.
 
+            PERFORM 0100-CARREGA-CLIENTES THRU 0100-CARREGA-CLIENTES-FIM.
+
             OPEN INPUT DUPLICATAS
             OPEN EXTEND DUPL_VENCIDAS
             OPEN EXTEND DUPL_PAGAS
+            OPEN EXTEND DUPL_PARCIAIS
 
             PERFORM UNTIL WS-EOF = 1
                READ DUPLICATAS INTO WS-DUPLICATA
@@ -94,59 +121,147 @@
                    NOT AT END
 
                    ADD 1 TO WS-LIDOS
+                   ADD DUPL-VL-FATURA OF WS-DUPLICATA TO WS-SOMA-LIDA
+
+                   DISPLAY ' N. DA DUPLICATA: '
+                           DUPL-NR-DUPLICATA OF WS-DUPLICATA
+                       ' CODIGO DO CLIENTE: '
+                           DUPL-COD-CLIENTE OF WS-DUPLICATA
+                       ' CLIENTE: '
+                           WS-NOME-CLIENTE(DUPL-COD-CLIENTE OF
+                               WS-DUPLICATA)
+                       ' DATA DE EMISSAO: '
+                           DUPL-DT-EMISSAO OF WS-DUPLICATA
+                       ' DATA DE VENCIMENTO: '
+                           DUPL-DT-VENCIMENTO OF WS-DUPLICATA
+                       ' VALOR DA DUPLICATA: '
+                           DUPL-VL-FATURA OF WS-DUPLICATA
+                       ' STATUS DA DUPLICATA: '
+                           DUPL-ST-DUPLICATA OF WS-DUPLICATA
+
+               EVALUATE DUPL-ST-DUPLICATA OF WS-DUPLICATA
+
+                   WHEN "SIM"
+
+                       IF WS-FS-DUPL_PAGAS EQUAL 35 THEN
+                           OPEN OUTPUT DUPL_PAGAS
+                       END-IF
 
-                   DISPLAY ' N. DA DUPLICATA: ' WS-DUPL-NR-DUPLICATA
-                       ' CODIGO DO CLIENTE: ' WS-DUPL-COD-CLIENTE
-                       ' DATA DE EMISSAO: ' WS-DUPL-DT-EMISSAO
-                       ' DATA DE VENCIMENTO: ' WS-DUPL-DT-VENCIMENTO
-                       ' VALOR DA DUPLICATA: ' WS-DUPL-VL-FATURA
-                       ' STATUS DA DUPLICATA: ' WS-DUPL-ST-DUPLICATA
+                       MOVE CORRESPONDING WS-DUPLICATA TO REG-DUPL_PAGAS
 
-               IF WS-DUPL-ST-DUPLICATA = "SIM"
+                       WRITE REG-DUPL_PAGAS
 
-                   IF WS-FS-DUPL_PAGAS EQUAL 35 THEN
-                       OPEN OUTPUT DUPL_PAGAS
-                   END-IF
+                       ADD 1 TO WS-GRAVADOS-PAGOS
+                       ADD DUPL-VL-FATURA OF WS-DUPLICATA
+                           TO WS-SOMA-GRAVADA
 
-                   MOVE WS-DUPL-NR-DUPLICATA   TO DUPL-P-NR-DUPLICATA
-                   MOVE WS-DUPL-COD-CLIENTE    TO DUPL-P-COD-CLIENTE
-                   MOVE WS-DUPL-DT-EMISSAO     TO DUPL-P-DT-EMISSAO
-                   MOVE WS-DUPL-DT-VENCIMENTO  TO DUPL-P-DT-VENCIMENTO
-                   MOVE WS-DUPL-VL-FATURA      TO DUPL-P-VL-FATURA
-                   MOVE WS-DUPL-ST-DUPLICATA   TO  DUPL-P-ST-DUPLICATA
+                   WHEN "PAR"
 
-                   WRITE REG-DUPL_PAGAS
+                       IF WS-FS-DUPL_PARCIAIS EQUAL 35 THEN
+                           OPEN OUTPUT DUPL_PARCIAIS
+                       END-IF
 
-                   ADD 1 TO WS-GRAVADOS-PAGOS
+                       MOVE CORRESPONDING WS-DUPLICATA
+                           TO REG-DUPL_PARCIAIS
 
-                ELSE
+                       WRITE REG-DUPL_PARCIAIS
 
-                   IF WS-FS-DUPL_VENCIDAS EQUAL 35 THEN
-                       OPEN OUTPUT DUPL_VENCIDAS
-                   END-IF
+                       ADD 1 TO WS-GRAVADOS-PARCIAIS
+                       ADD DUPL-VL-FATURA OF WS-DUPLICATA
+                           TO WS-SOMA-GRAVADA
 
-                   MOVE WS-DUPL-NR-DUPLICATA   TO DUPL-V-NR-DUPLICATA
-                   MOVE WS-DUPL-COD-CLIENTE    TO DUPL-V-COD-CLIENTE
-                   MOVE WS-DUPL-DT-EMISSAO     TO DUPL-V-DT-EMISSAO
-                   MOVE WS-DUPL-DT-VENCIMENTO  TO DUPL-V-DT-VENCIMENTO
-                   MOVE WS-DUPL-VL-FATURA      TO DUPL-V-VL-FATURA
-                   MOVE WS-DUPL-ST-DUPLICATA   TO  DUPL-V-ST-DUPLICATA
+                   WHEN OTHER
 
-                   WRITE REG-DUPL_VENCIDAS
+                       IF WS-FS-DUPL_VENCIDAS EQUAL 35 THEN
+                           OPEN OUTPUT DUPL_VENCIDAS
+                       END-IF
 
-                   ADD 1 TO WS-GRAVADOS-VENCIDOS
+                       MOVE CORRESPONDING WS-DUPLICATA
+                           TO REG-DUPL_VENCIDAS
+
+                       WRITE REG-DUPL_VENCIDAS
+
+                       ADD 1 TO WS-GRAVADOS-VENCIDOS
+                       ADD DUPL-VL-FATURA OF WS-DUPLICATA
+                           TO WS-SOMA-GRAVADA
+
+               END-EVALUATE
 
                END-READ
             END-PERFORM.
 
             DISPLAY 'QUANTIDADE DE DUPLICATAS: ' WS-LIDOS
             DISPLAY 'QUANTIDADE DE DUPLICATAS PAGAS: ' WS-GRAVADOS-PAGOS
+            DISPLAY 'QUANTIDADE DE DUPLICATAS PARCIAIS: '
+               WS-GRAVADOS-PARCIAIS
             DISPLAY 'QUANTIDADE DE DUPLICATAS VENCIDAS: '
                WS-GRAVADOS-VENCIDOS
 
             CLOSE DUPLICATAS.
             CLOSE DUPL_VENCIDAS.
             CLOSE DUPL_PAGAS.
+            CLOSE DUPL_PARCIAIS.
+
+            PERFORM 0200-CONFERE-TOTAIS THRU 0200-CONFERE-TOTAIS-FIM.
 
             STOP RUN.
+      *
+      **************************************
+      * ROTINA DE CARGA DOS NOMES DE       *
+      * CLIENTE EM MEMORIA                 *
+      **************************************
+      *
+       0100-CARREGA-CLIENTES.
+           SET WS-FS-CLIENTES   TO 0.
+           SET WS-EOF-CLIENTES  TO 0.
+
+           OPEN INPUT CLIENTES
+           IF WS-FS-CLIENTES EQUAL 35
+               GO TO 0100-CARREGA-CLIENTES-FIM
+           END-IF
+
+           PERFORM UNTIL WS-EOF-CLIENTES = 1
+               READ CLIENTES
+                   AT END
+                       MOVE 1 TO WS-EOF-CLIENTES
+                   NOT AT END
+                       MOVE NOME-CLIENTE TO WS-NOME-CLIENTE(COD-CLIENTE)
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENTES.
+       0100-CARREGA-CLIENTES-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE CONFERENCIA DE TOTAIS DE *
+      * CONTROLE (QUANTIDADE E VALOR)      *
+      **************************************
+      *
+       0200-CONFERE-TOTAIS.
+           MOVE 0 TO RETURN-CODE
+
+           IF WS-LIDOS NOT =
+               WS-GRAVADOS-PAGOS + WS-GRAVADOS-PARCIAIS +
+               WS-GRAVADOS-VENCIDOS
+               DISPLAY '* DIVERGENCIA: QUANTIDADE LIDA DIFERENTE DA '
+                       'QUANTIDADE GRAVADA *'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           IF WS-SOMA-LIDA NOT = WS-SOMA-GRAVADA
+               DISPLAY '* DIVERGENCIA: VALOR LIDO DIFERENTE DO VALOR '
+                       'GRAVADO *'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           IF RETURN-CODE = 0
+               DISPLAY 'TOTAIS DE CONTROLE CONFEREM.'
+               DISPLAY 'BALANCEAMENTO DE FIM DE JOB: PASS'
+           ELSE
+               DISPLAY 'BALANCEAMENTO DE FIM DE JOB: FAIL'
+           END-IF.
+       0200-CONFERE-TOTAIS-FIM.
+           EXIT.
+
        END PROGRAM EXERCICIO_007.
