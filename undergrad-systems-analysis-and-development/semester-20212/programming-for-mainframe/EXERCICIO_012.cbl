@@ -6,13 +6,30 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICIO_012.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIVISORES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\divisores.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-DIVISORES.
+
        DATA DIVISION.
        FILE SECTION.
+       FD DIVISORES.
+       01 REG-DIVISORES.
+           03 DIV-VALOR             PIC 9(003).
+
        WORKING-STORAGE SECTION.
        77 WS-NUM                   PIC 9(5).
        77 W-OPCAO                  PIC X(01) VALUE SPACES.
+       77 WS-FS-DIVISORES          PIC 99.
+       77 WS-EOF-DIVISORES         PIC 99 VALUE 0.
+       77 WS-QTD-DIVISORES-OK      PIC 99 VALUE 0.
        PROCEDURE DIVISION.
-           DISPLAY '------[DIVISIVEL POR 10, 5 E 2]-----'.
+           DISPLAY '------[VERIFICACAO DE DIVISIBILIDADE]-----'.
        ROT-001.
             DISPLAY 'INFORME UM NUMERO:'
             ACCEPT WS-NUM
@@ -21,29 +38,67 @@
                GO TO ROT-001.
 
        ROT-002.
-            IF FUNCTION MOD(WS-NUM, 10) = 0 AND
-                FUNCTION MOD(WS-NUM, 5) = 0 AND
-                FUNCTION MOD(WS-NUM, 2) = 0
-                DISPLAY WS-NUM," E DIVISIVEL POR 10, 5 E 2"
-            ELSE IF FUNCTION MOD(WS-NUM, 10) = 0 AND
-                FUNCTION MOD(WS-NUM, 5) = 0
-                DISPLAY WS-NUM," E DIVISIVEL POR 10 E 5"
-            ELSE IF FUNCTION MOD(WS-NUM, 10) = 0 AND
-                FUNCTION MOD(WS-NUM, 2) = 0
-                DISPLAY WS-NUM," E DIVISIVEL POR 10 E 2"
-            ELSE IF FUNCTION MOD(WS-NUM, 5) = 0 AND
-                FUNCTION MOD(WS-NUM, 2) = 0
-                DISPLAY WS-NUM," E DIVISIVEL POR 5 E 2"
-            ELSE IF FUNCTION MOD(WS-NUM, 10) = 0
-                DISPLAY WS-NUM," E DIVISIVEL POR 10"
-            ELSE IF FUNCTION MOD(WS-NUM, 10) = 0
-                DISPLAY WS-NUM," E DIVISIVEL POR 10"
-            ELSE IF FUNCTION MOD(WS-NUM, 5) = 0
-                 DISPLAY WS-NUM," E DIVISIVEL POR 5"
-            ELSE IF FUNCTION MOD(WS-NUM, 2) = 0
-                 DISPLAY WS-NUM," E DIVISIVEL POR 2"
-            ELSE
-               DISPLAY WS-NUM," NAO E DIVISIVEL POR 10, 5 E 2".
+           SET WS-FS-DIVISORES    TO 0.
+           SET WS-EOF-DIVISORES   TO 0.
+           MOVE 0 TO WS-QTD-DIVISORES-OK
+
+           OPEN INPUT DIVISORES
+           IF WS-FS-DIVISORES EQUAL 35
+               PERFORM 9000-CRIA-DIVISORES
+                   THRU 9000-CRIA-DIVISORES-FIM
+               OPEN INPUT DIVISORES
+           END-IF
+
+           PERFORM 2100-TESTA-DIVISOR THRU 2100-TESTA-DIVISOR-FIM
+               UNTIL WS-EOF-DIVISORES = 1.
+
+           CLOSE DIVISORES.
+
+           IF WS-QTD-DIVISORES-OK EQUAL 0
+               DISPLAY WS-NUM, " NAO E DIVISIVEL POR NENHUM DOS "
+                   "VALORES DO ARQUIVO"
+           END-IF
+
+           GO TO MENU-001.
+      *
+      *****************************************
+      * TESTA A DIVISIBILIDADE DE WS-NUM POR   *
+      * UM DOS VALORES LIDOS DE DIVISORES      *
+      *****************************************
+      *
+       2100-TESTA-DIVISOR.
+           READ DIVISORES INTO REG-DIVISORES
+           AT END
+               MOVE 1 TO WS-EOF-DIVISORES
+           NOT AT END
+               IF DIV-VALOR GREATER 0 AND
+                   FUNCTION MOD(WS-NUM, DIV-VALOR) = 0
+                   DISPLAY WS-NUM, " E DIVISIVEL POR " DIV-VALOR
+                   ADD 1 TO WS-QTD-DIVISORES-OK
+               END-IF
+           END-READ.
+       2100-TESTA-DIVISOR-FIM.
+           EXIT.
+      *
+      *****************************************
+      * CARGA INICIAL DA LISTA DE DIVISORES,   *
+      * USADA SO NA PRIMEIRA EXECUCAO (QUANDO  *
+      * O ARQUIVO AINDA NAO EXISTE)            *
+      *****************************************
+      *
+       9000-CRIA-DIVISORES.
+           OPEN OUTPUT DIVISORES
+
+           MOVE 10 TO DIV-VALOR
+           WRITE REG-DIVISORES
+           MOVE 5  TO DIV-VALOR
+           WRITE REG-DIVISORES
+           MOVE 2  TO DIV-VALOR
+           WRITE REG-DIVISORES
+
+           CLOSE DIVISORES.
+       9000-CRIA-DIVISORES-FIM.
+           EXIT.
       *
       *****************************************
       * ROTINA DE MENU *
