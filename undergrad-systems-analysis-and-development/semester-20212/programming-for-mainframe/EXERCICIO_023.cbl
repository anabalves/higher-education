@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 27/11/2021
+      * Purpose: LISTAGEM DE PRODUTOS POR FORNECEDOR
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\produtos.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT FORNECEDORES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\fornecedores.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS COD-FORNECEDOR OF REG-FORNECEDOR
+           FILE STATUS IS WS-FS-FORN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+       01 REG-PRODUTO.
+          03 COD-PRODUTO           PIC 9(03).
+          03 NOME-PRODUTO          PIC X(20).
+          03 ESTOQUE-PRODUTO       PIC 9(09).
+          03 PRECO-PRODUTO         PIC 9(07)V9(02).
+          03 COD-FORNECEDOR        PIC 9(05).
+
+       FD FORNECEDORES.
+       01 REG-FORNECEDOR.
+           03 COD-FORNECEDOR          PIC 9(05).
+           03 NOME-FORNECEDOR         PIC X(20).
+           03 TELEFONE-FORNECEDOR     PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                    PIC 99.
+       77 WS-FS-FORN                PIC 99.
+       77 WS-EOF                   PIC 99.
+       77 WS-CONTADOR              PIC 9(06) VALUE ZEROS.
+       77 WS-COD-FORNECEDOR-PESQ   PIC 9(05).
+       77 WS-NOME-FORNECEDOR-PESQ  PIC X(20) VALUE SPACES.
+
+       01 WS-PRODUTO.
+           03 WS-COD-PRODUTO           PIC 9(03).
+           03 WS-NOME-PRODUTO          PIC X(20).
+           03 WS-ESTOQUE-PRODUTO       PIC 9(09).
+           03 WS-PRECO-PRODUTO         PIC 9(07)V9(02).
+           03 WS-COD-FORNECEDOR        PIC 9(05).
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '---------- PRODUTOS POR FORNECEDOR ---------------'
+
+           SET WS-FS       TO 0.
+           SET WS-FS-FORN  TO 0.
+           SET WS-EOF      TO 0.
+
+           DISPLAY 'INFORME O CODIGO DO FORNECEDOR'
+           ACCEPT WS-COD-FORNECEDOR-PESQ
+
+           PERFORM 0100-LOCALIZA-FORNECEDOR
+               THRU 0100-LOCALIZA-FORNECEDOR-FIM
+
+           OPEN INPUT PRODUTOS
+           IF WS-FS EQUAL 35
+               DISPLAY "* ARQUIVO PRODUTOS NAO EXISTE *"
+               GO TO ROT-FIM
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 1
+               READ PRODUTOS INTO WS-PRODUTO
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF WS-COD-FORNECEDOR = WS-COD-FORNECEDOR-PESQ
+                           DISPLAY ' COD. PRODUTO: ' WS-COD-PRODUTO
+                                   ' NOME PRODUTO: ' WS-NOME-PRODUTO
+                                   ' QTDE EM ESTOQUE: '
+                                       WS-ESTOQUE-PRODUTO
+                                   ' PRECO UNITARIO: '
+                                       WS-PRECO-PRODUTO
+                           ADD 1 TO WS-CONTADOR
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY 'TOTAL DE PRODUTOS DO FORNECEDOR: ' WS-CONTADOR
+
+           CLOSE PRODUTOS.
+
+       ROT-FIM.
+           STOP RUN.
+      *
+      **************************************************
+      * LOCALIZA O NOME DO FORNECEDOR INFORMADO, PARA   *
+      * EXIBIR NO CABECALHO DA LISTAGEM. FORNECEDORES   *
+      * E INDEXADO POR COD-FORNECEDOR, ENTAO A BUSCA E  *
+      * UMA LEITURA DIRETA PELA CHAVE.                  *
+      **************************************************
+      *
+       0100-LOCALIZA-FORNECEDOR.
+           MOVE SPACES TO WS-NOME-FORNECEDOR-PESQ
+           OPEN INPUT FORNECEDORES
+           IF WS-FS-FORN EQUAL 35
+               DISPLAY "* ARQUIVO FORNECEDORES NAO EXISTE *"
+               GO TO 0100-LOCALIZA-FORNECEDOR-FIM
+           END-IF
+
+           MOVE WS-COD-FORNECEDOR-PESQ
+               TO COD-FORNECEDOR OF REG-FORNECEDOR
+           READ FORNECEDORES
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE NOME-FORNECEDOR OF REG-FORNECEDOR
+                       TO WS-NOME-FORNECEDOR-PESQ
+           END-READ
+
+           CLOSE FORNECEDORES
+
+           IF WS-NOME-FORNECEDOR-PESQ = SPACES
+               DISPLAY 'FORNECEDOR NAO CADASTRADO EM FORNECEDORES'
+           ELSE
+               DISPLAY 'FORNECEDOR: ' WS-NOME-FORNECEDOR-PESQ
+           END-IF.
+       0100-LOCALIZA-FORNECEDOR-FIM.
+           EXIT.
+
+       END PROGRAM EXERCICIO_023.
