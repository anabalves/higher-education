@@ -6,8 +6,31 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICIO_014.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS2021 ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\alunos2021.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS SEQUENTIAL
+           RECORD KEY      IS CHAVE-ALUNOS2021
+           FILE STATUS     IS WS-FS-ALUNOS2021.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ALUNOS2021.
+       01 ALUNOS2021-FILE.
+           03 CHAVE-ALUNOS2021.
+              05 RGM-ALUNOS2021    PIC 9(005).
+              05 PERIODO-ALUNOS2021 PIC X(006).
+              05 DISCIPLINA-ALUNOS2021 PIC X(006).
+           03 NOME-ALUNOS2021      PIC A(020).
+           03 NOTA1-ALUNOS2021     PIC S9(002)V9(002).
+           03 NOTA2-ALUNOS2021     PIC S9(002)V9(002).
+           03 MEDIA-ALUNOS2021     PIC S9(002)V9(002).
+           03 STATUS-ALUNOS2021    PIC X(010).
+
        WORKING-STORAGE SECTION.
        77 NUM              PIC 9(5).
        77 MAIOR            PIC 9(5).
@@ -16,8 +39,24 @@
        01 ARRAY.
            03 NUM-ARRAY    PIC 9(10) OCCURS 10 TIMES.
        77 W-OPCAO                  PIC X(01) VALUE SPACES.
+       77 WS-OPCAO                 PIC 9(001).
+       77 WS-FS-ALUNOS2021         PIC 99.
+       77 WS-EOF-ALUNOS2021        PIC 99 VALUE 0.
+       77 WS-PERIODO               PIC X(006).
+       77 WS-QTD-NOTAS             PIC 999 VALUE 0.
+       77 WS-MAIOR-MEDIA           PIC S9(02)V9(02).
+       77 WS-MENOR-MEDIA           PIC S9(02)V9(02).
        PROCEDURE DIVISION.
        DISPLAY "LER 100 NUMEROS E DESCOBRIR O MENOR E MAIOR".
+       DISPLAY "1 - ENTRADA MANUAL DE VALORES"
+       DISPLAY "2 - MENOR/MAIOR MEDIA DA TURMA (ALUNOS2021)"
+       ACCEPT WS-OPCAO
+
+       IF WS-OPCAO EQUAL 2
+           PERFORM 2000-MENOR-MAIOR-TURMA
+               THRU 2000-MENOR-MAIOR-TURMA-FIM
+           GO TO ROT-FIM
+       END-IF.
        ROT-001.
            PERFORM UNTIL CONTADOR > 10
                DISPLAY "DIGITE O " CONTADOR " NUMERO: "
@@ -43,5 +82,67 @@
            DISPLAY "O MENOR VALOR DO VETOR E " MENOR
            DISPLAY "O MAIOR VALOR DO VETOR E " MAIOR.
 
+       ROT-FIM.
             STOP RUN.
+      *
+      *****************************************
+      * MENOR E MAIOR MEDIA DE TODOS OS        *
+      * LANCAMENTOS DE UM PERIODO EM           *
+      * ALUNOS2021, SEM LIMITE DE QUANTIDADE   *
+      *****************************************
+      *
+       2000-MENOR-MAIOR-TURMA.
+           SET WS-FS-ALUNOS2021  TO 0.
+           SET WS-EOF-ALUNOS2021 TO 0.
+           MOVE 0 TO WS-QTD-NOTAS
+
+           DISPLAY 'INFORME O PERIODO LETIVO (EX: 202102):'
+           ACCEPT WS-PERIODO
+
+           OPEN INPUT ALUNOS2021
+           IF WS-FS-ALUNOS2021 EQUAL 35
+               DISPLAY "* ARQUIVO ALUNOS2021 NAO EXISTE *"
+               GO TO 2000-MENOR-MAIOR-TURMA-FIM
+           END-IF
+
+           PERFORM 2100-COMPARA-MEDIA THRU 2100-COMPARA-MEDIA-FIM
+               UNTIL WS-EOF-ALUNOS2021 = 1.
+
+           CLOSE ALUNOS2021.
+
+           IF WS-QTD-NOTAS GREATER 0
+               DISPLAY "QUANTIDADE DE LANCAMENTOS: " WS-QTD-NOTAS
+               DISPLAY "MENOR MEDIA DA TURMA: " WS-MENOR-MEDIA
+               DISPLAY "MAIOR MEDIA DA TURMA: " WS-MAIOR-MEDIA
+           ELSE
+               DISPLAY "NENHUM LANCAMENTO ENCONTRADO PARA O PERIODO"
+           END-IF.
+       2000-MENOR-MAIOR-TURMA-FIM.
+           EXIT.
+      *
+       2100-COMPARA-MEDIA.
+           READ ALUNOS2021 INTO ALUNOS2021-FILE
+           AT END
+               MOVE 1 TO WS-EOF-ALUNOS2021
+           NOT AT END
+               IF PERIODO-ALUNOS2021 EQUAL WS-PERIODO
+                   IF WS-QTD-NOTAS EQUAL 0
+                       MOVE MEDIA-ALUNOS2021 TO WS-MAIOR-MEDIA
+                       MOVE MEDIA-ALUNOS2021 TO WS-MENOR-MEDIA
+                   END-IF
+
+                   IF MEDIA-ALUNOS2021 > WS-MAIOR-MEDIA
+                       MOVE MEDIA-ALUNOS2021 TO WS-MAIOR-MEDIA
+                   END-IF
+
+                   IF MEDIA-ALUNOS2021 < WS-MENOR-MEDIA
+                       MOVE MEDIA-ALUNOS2021 TO WS-MENOR-MEDIA
+                   END-IF
+
+                   ADD 1 TO WS-QTD-NOTAS
+               END-IF
+           END-READ.
+       2100-COMPARA-MEDIA-FIM.
+           EXIT.
+
        END PROGRAM EXERCICIO_014.
