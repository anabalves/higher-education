@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 10/12/2021
+      * Purpose: SUBROTINA DE CALCULO DE PARCELAS, COM O MESMO ESQUEMA
+      * DE ACRESCIMO POR QUANTIDADE DE PARCELAS USADO EM EXERCICIO_002.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC_PARCELA.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> ESTA SUBROTINA NAO MEXE EM ARQUIVO NENHUM, ENTAO NAO HA UM
+      *> ARQUIVO COMPARTILHADO PARA CARREGAR OS VALORES DE ENTRADA E
+      *> SAIDA COMO NAS OUTRAS CHAMADAS ENTRE PROGRAMAS DESTE SISTEMA.
+      *> POR ISSO RECEBE OS PARAMETROS PELA LINKAGE SECTION, DO JEITO
+      *> USUAL PARA UMA ROTINA DE CALCULO REUTILIZAVEL.
+       LINKAGE SECTION.
+       01 LK-VALOR-TOTAL                PIC S9(013)V9(002).
+       01 LK-QTD-PARCELAS                PIC 9(002).
+       01 LK-VALOR-PARCELA               PIC S9(013)V9(002).
+       01 LK-VALOR-TOTAL-PARCELADO       PIC S9(013)V9(002).
+
+       PROCEDURE DIVISION USING LK-VALOR-TOTAL, LK-QTD-PARCELAS,
+           LK-VALOR-PARCELA, LK-VALOR-TOTAL-PARCELADO.
+       MAIN-PROCEDURE.
+           EVALUATE LK-QTD-PARCELAS
+               WHEN 1
+                   COMPUTE LK-VALOR-TOTAL-PARCELADO = LK-VALOR-TOTAL
+               WHEN 2
+                   COMPUTE LK-VALOR-TOTAL-PARCELADO =
+                       LK-VALOR-TOTAL * 1.02
+               WHEN 4
+                   COMPUTE LK-VALOR-TOTAL-PARCELADO =
+                       LK-VALOR-TOTAL * 1.05
+               WHEN 6
+                   COMPUTE LK-VALOR-TOTAL-PARCELADO =
+                       LK-VALOR-TOTAL * 1.10
+               WHEN 12
+                   COMPUTE LK-VALOR-TOTAL-PARCELADO =
+                       LK-VALOR-TOTAL * 1.18
+               WHEN OTHER
+                   MOVE 0 TO LK-VALOR-TOTAL-PARCELADO
+                   MOVE 0 TO LK-VALOR-PARCELA
+                   GOBACK
+           END-EVALUATE
+
+           COMPUTE LK-VALOR-PARCELA =
+               LK-VALOR-TOTAL-PARCELADO / LK-QTD-PARCELAS
+
+           GOBACK.
+
+       END PROGRAM CALC_PARCELA.
