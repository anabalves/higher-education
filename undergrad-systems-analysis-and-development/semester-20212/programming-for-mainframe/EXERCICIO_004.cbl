@@ -8,15 +8,67 @@
        PROGRAM-ID. EXERCICIO_004.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FROTA_LOG ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\frota_log.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-FROTA_LOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD FROTA_LOG.
+       01 REG-FROTA_LOG.
+           03 LOG-VEICULO          PIC X(006).
+           03 LOG-DATA             PIC 9(008).
+           03 LOG-KM               PIC S9(006)V9(002).
+           03 LOG-H                PIC S9(002)V9(002).
+           03 LOG-V                PIC S9(003)V9(002).
+
        WORKING-STORAGE SECTION.
        01 WS-VALORES.
            05 WS-KM            PIC S9(006)V9(002).
            05 WS-H             PIC S9(002)V9(002).
            05 WS-V             PIC S9(003)V9(002).
+       77 WS-OPCAO                     PIC 9(001).
+       77 WS-VEICULO                   PIC X(006).
+       77 WS-DATA-VIAGEM               PIC 9(008).
+       77 WS-FS-FROTA_LOG              PIC 99.
+       77 WS-EOF-LOG                   PIC 99 VALUE 0.
+       77 WS-DATA-INICIAL              PIC 9(008).
+       77 WS-DATA-FINAL                PIC 9(008).
+       77 WS-QTD-VEICULOS              PIC 99 VALUE 0.
+       77 WS-IDX                       PIC 99.
+       77 WS-ACHOU                     PIC X(001).
+
+       01 WS-TAB-FROTA.
+           03 WS-FROTA OCCURS 50 TIMES.
+               05 WS-F-VEICULO          PIC X(006).
+               05 WS-F-KM-TOTAL         PIC S9(008)V9(002).
+               05 WS-F-H-TOTAL          PIC S9(004)V9(02).
+               05 WS-F-VEL-MEDIA        PIC S9(003)V9(02).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY '1 - REGISTRAR VIAGEM E CALCULAR VELOCIDADE'
+           DISPLAY '2 - RELATORIO DE QUILOMETRAGEM DA FROTA'
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN 2
+                   PERFORM 2000-RELATORIO-FROTA
+                       THRU 2000-RELATORIO-FROTA-FIM
+                   GO TO ROT-FIM
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           DISPLAY 'DIGITE O CODIGO DO VEICULO'
+           ACCEPT WS-VEICULO
+           DISPLAY 'DIGITE A DATA DA VIAGEM (AAAAMMDD)'
+           ACCEPT WS-DATA-VIAGEM
            DISPLAY 'DIGITE A DISTANCIA PERCORRIDA EM KM'
            ACCEPT WS-KM
            DISPLAY 'DIGITE O TEMPO PARA PERCORRER A DISTANCIA EM HORAS'
@@ -25,10 +77,144 @@
            IF WS-KM GREATER 0 AND WS-H GREATER 0
                COMPUTE WS-V = WS-KM / WS-H
                DISPLAY 'A VELOCIDADE MEDIA DO AUTOMOVEL E = 'WS-V'Km/h'
+               PERFORM 1000-GRAVA-LOG THRU 1000-GRAVA-LOG-FIM
            ELSE
                DISPLAY 'NAO E POSSIVEL CALCULAR A VELOCIDADE
       -        '- VOCE DEVE DIGITAR APENAS VALORES POSITIVOS'
            END-IF
 
+       ROT-FIM.
            STOP RUN.
+      *
+      **************************************
+      * ROTINA DE GRAVACAO DA VIAGEM NO    *
+      * LOG DE QUILOMETRAGEM DA FROTA      *
+      **************************************
+      *
+       1000-GRAVA-LOG.
+           SET WS-FS-FROTA_LOG TO 0.
+           OPEN EXTEND FROTA_LOG
+           IF WS-FS-FROTA_LOG EQUAL 35
+               OPEN OUTPUT FROTA_LOG
+           END-IF
+
+           MOVE WS-VEICULO      TO LOG-VEICULO
+           MOVE WS-DATA-VIAGEM  TO LOG-DATA
+           MOVE WS-KM           TO LOG-KM
+           MOVE WS-H            TO LOG-H
+           MOVE WS-V            TO LOG-V
+
+           WRITE REG-FROTA_LOG.
+
+           CLOSE FROTA_LOG.
+       1000-GRAVA-LOG-FIM.
+           EXIT.
+      *
+      **************************************
+      * RELATORIO DE DISTANCIA TOTAL E     *
+      * VELOCIDADE MEDIA POR VEICULO, NUM  *
+      * INTERVALO DE DATAS                 *
+      **************************************
+      *
+       2000-RELATORIO-FROTA.
+           SET WS-FS-FROTA_LOG TO 0.
+           SET WS-EOF-LOG      TO 0.
+           MOVE 0 TO WS-QTD-VEICULOS
+
+           DISPLAY 'INFORME A DATA INICIAL DO PERIODO (AAAAMMDD)'
+           ACCEPT WS-DATA-INICIAL
+           DISPLAY 'INFORME A DATA FINAL DO PERIODO (AAAAMMDD)'
+           ACCEPT WS-DATA-FINAL
+
+           OPEN INPUT FROTA_LOG
+           IF WS-FS-FROTA_LOG EQUAL 35
+               DISPLAY "* ARQUIVO FROTA_LOG NAO EXISTE *"
+               GO TO 2000-RELATORIO-FROTA-FIM
+           END-IF
+
+           PERFORM 2100-ACUMULA-VIAGEM THRU 2100-ACUMULA-VIAGEM-FIM
+               UNTIL WS-EOF-LOG = 1.
+
+           CLOSE FROTA_LOG.
+
+           PERFORM 2200-IMPRIME-VEICULO THRU 2200-IMPRIME-VEICULO-FIM
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-VEICULOS.
+       2000-RELATORIO-FROTA-FIM.
+           EXIT.
+      *
+      **************************************
+      * ACUMULA DISTANCIA E TEMPO DE UMA   *
+      * VIAGEM DENTRO DO PERIODO NA TABELA *
+      * DO VEICULO CORRESPONDENTE          *
+      **************************************
+      *
+       2100-ACUMULA-VIAGEM.
+           READ FROTA_LOG INTO REG-FROTA_LOG
+           AT END
+               MOVE 1 TO WS-EOF-LOG
+           NOT AT END
+
+           IF LOG-DATA NOT LESS WS-DATA-INICIAL AND
+               LOG-DATA NOT GREATER WS-DATA-FINAL
+
+               MOVE 'N' TO WS-ACHOU
+
+               PERFORM 2110-LOCALIZA-VEICULO
+                   THRU 2110-LOCALIZA-VEICULO-FIM
+                   VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTD-VEICULOS OR WS-ACHOU = 'S'
+
+               IF WS-ACHOU NOT EQUAL 'S'
+                   IF WS-QTD-VEICULOS < 50
+                       ADD 1 TO WS-QTD-VEICULOS
+                       MOVE LOG-VEICULO TO WS-F-VEICULO(WS-QTD-VEICULOS)
+                       MOVE 0 TO WS-F-KM-TOTAL(WS-QTD-VEICULOS)
+                       MOVE 0 TO WS-F-H-TOTAL(WS-QTD-VEICULOS)
+                       MOVE WS-QTD-VEICULOS TO WS-IDX
+                       ADD LOG-KM TO WS-F-KM-TOTAL(WS-IDX)
+                       ADD LOG-H  TO WS-F-H-TOTAL(WS-IDX)
+                   END-IF
+               ELSE
+                   SUBTRACT 1 FROM WS-IDX
+                   ADD LOG-KM TO WS-F-KM-TOTAL(WS-IDX)
+                   ADD LOG-H  TO WS-F-H-TOTAL(WS-IDX)
+               END-IF
+           END-IF
+
+           END-READ.
+       2100-ACUMULA-VIAGEM-FIM.
+           EXIT.
+      *
+      **************************************
+      * PROCURA O VEICULO NA TABELA JA     *
+      * MONTADA PELO RELATORIO             *
+      **************************************
+      *
+       2110-LOCALIZA-VEICULO.
+           IF WS-F-VEICULO(WS-IDX) EQUAL LOG-VEICULO
+               MOVE 'S' TO WS-ACHOU
+           END-IF.
+       2110-LOCALIZA-VEICULO-FIM.
+           EXIT.
+      *
+      **************************************
+      * IMPRIME O TOTAL E A MEDIA DE UM    *
+      * VEICULO DA TABELA                  *
+      **************************************
+      *
+       2200-IMPRIME-VEICULO.
+           IF WS-F-H-TOTAL(WS-IDX) GREATER 0
+               COMPUTE WS-F-VEL-MEDIA(WS-IDX) =
+                   WS-F-KM-TOTAL(WS-IDX) / WS-F-H-TOTAL(WS-IDX)
+           ELSE
+               MOVE 0 TO WS-F-VEL-MEDIA(WS-IDX)
+           END-IF
+
+           DISPLAY 'VEICULO: ' WS-F-VEICULO(WS-IDX)
+               ' DISTANCIA TOTAL: ' WS-F-KM-TOTAL(WS-IDX)
+               ' VELOCIDADE MEDIA: ' WS-F-VEL-MEDIA(WS-IDX).
+       2200-IMPRIME-VEICULO-FIM.
+           EXIT.
+
        END PROGRAM EXERCICIO_004.
