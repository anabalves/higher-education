@@ -0,0 +1,272 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 03/12/2021
+      * Purpose: Trabalhando com arquivos de dados
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_028.
+      ************************************
+      * CRUD DE VENDEDORES (INDEXADO)    *
+      ************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDEDORES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\vendedores.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS COD-VENDEDOR
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDEDORES.
+       01 REG-VENDEDOR.
+           03 COD-VENDEDOR            PIC 9(03).
+           03 NOME-VENDEDOR           PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS            PIC 99.
+       77 WS-EOF           PIC 99.
+       77 WS-CONTADOR      PIC 99.
+       77 W-OPCAO          PIC 99.
+       77 W-CONF           PIC X(01) VALUE SPACES.
+       77 WS-ALTERAR       PIC X VALUES SPACE.
+       77 WS-EXCLUIR       PIC X VALUES SPACE.
+
+       01 WS-VENDEDOR.
+           03 WS-COD-VENDEDOR            PIC 9(03).
+           03 WS-NOME-VENDEDOR           PIC X(20).
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+      *
+      ******************
+      * ROTINA DE MENU *
+      ******************
+      *
+       MENU-001.
+            DISPLAY '|---[ MENU VENDEDORES ]---|'
+            DISPLAY "| 1 - INCLUIR  |"
+            DISPLAY "| 2 - ALTERAR  |"
+            DISPLAY "| 3 - EXCLUIR  |"
+            DISPLAY "| 4 - CONSULTA |"
+            DISPLAY "| 5 - LISTAR   |"
+            DISPLAY "| 99 - SAIR    |"
+            DISPLAY '|--------------|'
+            DISPLAY " "
+            ACCEPT W-OPCAO
+            IF W-OPCAO = 1
+               GO TO INC-001.
+            IF W-OPCAO = 2
+               GO TO ALT-001.
+            IF W-OPCAO = 3
+               GO TO EXC-001.
+            IF W-OPCAO = 4
+               GO TO CON-001.
+            IF W-OPCAO = 5
+               GO TO LIS-001.
+            IF W-OPCAO = 99
+               GO TO ROT-FIM.
+            IF W-OPCAO NOT = 1 AND 2 AND 3 AND 4 AND 5 AND 99
+               DISPLAY "*** DIGITE APENAS 1, 2, 3, 4, 5 OU 99 ***"
+               DISPLAY " "
+               GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE INCLUSAO *
+      **********************
+      *
+       INC-001.
+            SET WS-FS TO 0.
+            OPEN I-O VENDEDORES
+            IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT VENDEDORES
+               DISPLAY "* ARQUIVO VENDEDORES SENDO CRIADO *"
+            END-IF.
+
+            DISPLAY "------------ CADASTRO DE VENDEDOR ------------".
+       INC-002.
+            DISPLAY 'INFORME O CODIGO DO VENDEDOR:'
+            ACCEPT COD-VENDEDOR
+            IF COD-VENDEDOR = ZEROS
+               DISPLAY "CODIGO NAO PODE SER EM BRANCO"
+               GO TO INC-002.
+
+       INC-003.
+            DISPLAY 'INFORME O NOME DO VENDEDOR'
+            ACCEPT NOME-VENDEDOR
+            IF NOME-VENDEDOR = SPACES
+               DISPLAY "NOME DO VENDEDOR NAO PODE SER EM BRANCO"
+               GO TO INC-003.
+
+       INC-OPC.
+            MOVE "S" TO W-CONF
+            DISPLAY "DADOS OK (S/N) : ".
+            ACCEPT W-CONF
+            IF W-CONF = "N" OR "n"
+               DISPLAY "* DADOS RECUSADOS PELO USUARIO *"
+               GO TO INC-001.
+            IF W-CONF NOT = "S" AND "s"
+               DISPLAY "*** DIGITE APENAS S=SIM e N=NAO ***"
+               GO TO INC-OPC.
+
+       INC-WR1.
+            WRITE REG-VENDEDOR
+            PERFORM 9800-MSG-FILE-STATUS THRU 9800-MSG-FILE-STATUS-FIM
+            IF WS-FS = "00" OR "02"
+               CLOSE VENDEDORES
+               GO TO MENU-001.
+               IF WS-FS = "22"
+               GO TO INC-002
+               ELSE
+               GO TO ROT-FIM.
+      *
+      ***********************
+      * ROTINA DE ALTERAÇÃO *
+      ***********************
+      *
+       ALT-001.
+            OPEN I-O VENDEDORES.
+            DISPLAY '---------- ALTERACAO DE VENDEDOR -------------'
+            DISPLAY 'INFORME O CODIGO DO VENDEDOR'
+            ACCEPT COD-VENDEDOR
+
+            READ VENDEDORES RECORD INTO WS-VENDEDOR
+              KEY IS COD-VENDEDOR
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO DO VENDEDOR: ' WS-COD-VENDEDOR
+                       DISPLAY 'NOME DO VENDEDOR: ' WS-NOME-VENDEDOR
+                       MOVE 'S' TO WS-ALTERAR
+            END-READ.
+
+            IF WS-ALTERAR EQUAL 'S'
+               DISPLAY 'INFORME O NOME DO VENDEDOR'
+               ACCEPT NOME-VENDEDOR
+
+               REWRITE REG-VENDEDOR
+               END-REWRITE
+            END-IF
+
+            CLOSE VENDEDORES
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE EXCLUSÃO *
+      **********************
+      *
+       EXC-001.
+            OPEN I-O VENDEDORES.
+            DISPLAY '---------- EXCLUSAO DE VENDEDOR -------------'
+            DISPLAY 'INFORME O CODIGO DO VENDEDOR'
+            ACCEPT COD-VENDEDOR
+
+            READ VENDEDORES RECORD INTO WS-VENDEDOR
+              KEY IS COD-VENDEDOR
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO DO VENDEDOR: ' WS-COD-VENDEDOR
+                       DISPLAY 'NOME DO VENDEDOR: ' WS-NOME-VENDEDOR
+                       MOVE 'S' TO WS-EXCLUIR
+            END-READ.
+
+            IF WS-EXCLUIR EQUAL 'S'
+               DELETE VENDEDORES RECORD
+                   INVALID KEY PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY DISPLAY 'REGISTRO DELETADO!'
+               END-DELETE
+            END-IF
+
+            CLOSE VENDEDORES
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE LISTAGEM *
+      **********************
+      *
+       LIS-001.
+            SET WS-EOF  TO 0
+            SET WS-FS TO 0
+            SET WS-CONTADOR TO 0
+            OPEN INPUT VENDEDORES
+            DISPLAY '---------- LISTAGEM DE VENDEDORES -------------'
+            PERFORM UNTIL WS-EOF = 1
+               READ VENDEDORES INTO WS-VENDEDOR
+                   AT END MOVE 1 TO WS-EOF NOT AT END
+                       DISPLAY ' COD. VENDEDOR: ' WS-COD-VENDEDOR
+                               ' NOME: ' WS-NOME-VENDEDOR
+                       ADD 1 TO WS-CONTADOR
+               END-READ
+            END-PERFORM
+            DISPLAY 'TOTAL DE REGISTRO LOCALIZADOS: ' WS-CONTADOR
+            DISPLAY " "
+            CLOSE VENDEDORES
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE CONSULTA *
+      **********************
+      *
+       CON-001.
+            OPEN I-O VENDEDORES.
+            DISPLAY '---------- CONSULTA DE VENDEDOR -------------'
+            DISPLAY 'INFORME O CODIGO DO VENDEDOR'
+            ACCEPT COD-VENDEDOR
+
+            READ VENDEDORES RECORD INTO WS-VENDEDOR
+              KEY IS COD-VENDEDOR
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                       DISPLAY " "
+                       GO TO CON-001
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO DO VENDEDOR: ' WS-COD-VENDEDOR
+                       DISPLAY 'NOME DO VENDEDOR: ' WS-NOME-VENDEDOR
+                       DISPLAY " "
+            END-READ.
+            CLOSE VENDEDORES
+            GO TO MENU-001.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+           ROT-FIM.
+                   CLOSE VENDEDORES
+                   EXIT PROGRAM.
+           ROT-FIMP.
+                   EXIT PROGRAM.
+           ROT-FIMS.
+                   STOP RUN.
+      *
+      **************************************************
+      * MENSAGEM PADRONIZADA DE FILE STATUS, PARA QUE  *
+      * O OPERADOR VEJA SEMPRE A MESMA EXPLICACAO EM   *
+      * LINGUAGEM CLARA PARA O MESMO CODIGO.           *
+      **************************************************
+      *
+       9800-MSG-FILE-STATUS.
+           EVALUATE WS-FS
+               WHEN "00"
+                   DISPLAY "*** OPERACAO REALIZADA COM SUCESSO ***"
+               WHEN "02"
+                   DISPLAY "*** GRAVADO (CHAVE ALTERNATIVA DUPL.) ***"
+               WHEN "22"
+                   DISPLAY "*** REGISTRO JA EXISTE (CHAVE DUPL.) ***"
+               WHEN "23"
+                   DISPLAY "*** REGISTRO NAO ENCONTRADO ***"
+               WHEN "35"
+                   DISPLAY "*** ARQUIVO NAO EXISTE ***"
+               WHEN OTHER
+                   DISPLAY "*** ERRO - FILE STATUS: " WS-FS
+           END-EVALUATE.
+       9800-MSG-FILE-STATUS-FIM.
+           EXIT.
+       END PROGRAM EXERCICIO_028.
