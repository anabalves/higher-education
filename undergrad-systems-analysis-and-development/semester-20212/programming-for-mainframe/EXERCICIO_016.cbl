@@ -0,0 +1,99 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 18/11/2021
+      * Purpose: EMITIR O HISTORICO ESCOLAR DE UM ALUNO (TODOS OS
+      * PERIODOS LANCADOS EM ALUNOS2021)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_016.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS2021 ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\alunos2021.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS CHAVE-ALUNOS2021
+           FILE STATUS     IS WS-FS-ALUNOS2021.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS2021.
+       01 ALUNOS2021-FILE.
+           03 CHAVE-ALUNOS2021.
+              05 RGM-ALUNOS2021     PIC 9(005).
+              05 PERIODO-ALUNOS2021 PIC X(006).
+              05 DISCIPLINA-ALUNOS2021 PIC X(006).
+           03 NOME-ALUNOS2021      PIC A(020).
+           03 NOTA1-ALUNOS2021     PIC S9(002)V9(002).
+           03 NOTA2-ALUNOS2021     PIC S9(002)V9(002).
+           03 MEDIA-ALUNOS2021     PIC S9(002)V9(002).
+           03 STATUS-ALUNOS2021    PIC X(010).
+       WORKING-STORAGE SECTION.
+       77 WS-FS-ALUNOS2021         PIC 99.
+       77 WS-EOF                   PIC 99.
+       77 WS-RGM-PROCURADO         PIC 9(005).
+
+       01 WS-ALUNO2021.
+           03 WS-CHAVE-ALUNOS2021.
+              05 WS-RGM-ALUNOS2021     PIC 9(005).
+              05 WS-PERIODO-ALUNOS2021 PIC X(006).
+              05 WS-DISCIPLINA-ALUNOS2021 PIC X(006).
+           03 WS-NOME-ALUNOS2021      PIC A(020).
+           03 WS-NOTA1-ALUNOS2021     PIC S9(002)V9(002).
+           03 WS-NOTA2-ALUNOS2021     PIC S9(002)V9(002).
+           03 WS-MEDIA-ALUNOS2021     PIC S9(002)V9(002).
+           03 WS-STATUS-ALUNOS2021    PIC X(010).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '---------- HISTORICO ESCOLAR DO ALUNO ----------'
+           SET WS-FS-ALUNOS2021 TO 0.
+           SET WS-EOF           TO 0.
+
+           OPEN INPUT ALUNOS2021
+
+           DISPLAY 'INFORME O RGM DO ALUNO'
+           ACCEPT WS-RGM-PROCURADO
+           MOVE WS-RGM-PROCURADO TO RGM-ALUNOS2021
+           MOVE LOW-VALUES TO PERIODO-ALUNOS2021
+           MOVE LOW-VALUES TO DISCIPLINA-ALUNOS2021
+
+           START ALUNOS2021 KEY IS NOT LESS THAN CHAVE-ALUNOS2021
+               INVALID KEY
+                   DISPLAY 'ALUNO NAO POSSUI LANCAMENTOS'
+                   MOVE 1 TO WS-EOF
+           END-START.
+
+           PERFORM 2000-LISTA-PERIODO THRU 2000-LISTA-PERIODO-FIM
+               UNTIL WS-EOF = 1.
+
+           CLOSE ALUNOS2021.
+           STOP RUN.
+
+      *
+      **************************************
+      * ROTINA DE LISTAGEM DE UM PERIODO   *
+      **************************************
+      *
+       2000-LISTA-PERIODO.
+           READ ALUNOS2021 NEXT RECORD INTO WS-ALUNO2021
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   IF WS-RGM-ALUNOS2021 NOT EQUAL WS-RGM-PROCURADO
+                       MOVE 1 TO WS-EOF
+                   ELSE
+                       DISPLAY ' PERIODO: ' WS-PERIODO-ALUNOS2021
+                               ' DISCIPLINA: ' WS-DISCIPLINA-ALUNOS2021
+                               ' NOME: ' WS-NOME-ALUNOS2021
+                               ' NOTA 1: ' WS-NOTA1-ALUNOS2021
+                               ' NOTA 2: ' WS-NOTA2-ALUNOS2021
+                               ' MEDIA: ' WS-MEDIA-ALUNOS2021
+                               ' STATUS: ' WS-STATUS-ALUNOS2021
+                   END-IF
+           END-READ.
+       2000-LISTA-PERIODO-FIM.
+           EXIT.
+
+       END PROGRAM EXERCICIO_016.
