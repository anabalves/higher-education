@@ -0,0 +1,301 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 16/11/2021
+      * Purpose: CRUD
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_015.
+      **********************************
+      * MANUTENCAO DO CADASTRO DE ALUNOS *
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\alunos.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS RGM-ALUNO
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       01 ALUNOS-FILE.
+           03 RGM-ALUNO             PIC 9(05).
+           03 NOME-ALUNO            PIC A(20).
+           03 COD-CLIENTE           PIC 9(03).
+           03 PERC-DESCONTO         PIC 9(03).
+       WORKING-STORAGE SECTION.
+       77 WS-FS            PIC 99.
+       77 WS-EOF           PIC 99.
+       77 WS-CONTADOR      PIC 99.
+       77 W-OPCAO          PIC 99.
+       77 W-CONF           PIC X(01) VALUE SPACES.
+       77 WS-ALTERAR       PIC X VALUES SPACE.
+       77 WS-EXCLUIR       PIC X VALUES SPACE.
+
+       01 WS-ALUNO.
+           03 WS-RGM-ALUNO              PIC 9(05).
+           03 WS-NOME-ALUNO             PIC A(20).
+           03 WS-COD-CLIENTE            PIC 9(03).
+           03 WS-PERC-DESCONTO          PIC 9(03).
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+      *
+      ******************
+      * ROTINA DE MENU *
+      ******************
+      *
+       MENU-001.
+            DISPLAY '|---[ MENU ]---|'
+            DISPLAY "| 1 - INCLUIR  |"
+            DISPLAY "| 2 - ALTERAR  |"
+            DISPLAY "| 3 - EXCLUIR  |"
+            DISPLAY "| 4 - CONSULTA |"
+            DISPLAY "| 5 - LISTAR   |"
+            DISPLAY "| 99 - SAIR    |"
+            DISPLAY '|--------------|'
+            DISPLAY " "
+            ACCEPT W-OPCAO
+            IF W-OPCAO = 1
+               GO TO INC-001.
+            IF W-OPCAO = 2
+               GO TO ALT-001.
+            IF W-OPCAO = 3
+               GO TO EXC-001.
+            IF W-OPCAO = 4
+               GO TO CON-001.
+            IF W-OPCAO = 5
+               GO TO LIS-001.
+            IF W-OPCAO = 99
+               GO TO ROT-FIM.
+            IF W-OPCAO NOT = 1 AND 2 AND 3 AND 4 AND 5 AND 99
+               DISPLAY "*** DIGITE APENAS 1, 2, 3, 4, 5 OU 99 ***"
+               DISPLAY " "
+               GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE INCLUSAO *
+      **********************
+      *
+       INC-001.
+            SET WS-FS TO 0.
+            OPEN I-O ALUNOS
+            IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT ALUNOS
+               DISPLAY "* ARQUIVO ALUNOS SENDO CRIADO *"
+            END-IF.
+
+            DISPLAY "---------- CADASTRO DE ALUNOS ----------".
+       INC-002.
+            DISPLAY 'INFORME O RGM DO ALUNO:'
+            ACCEPT RGM-ALUNO
+            IF RGM-ALUNO = ZEROS
+               DISPLAY "RGM NAO PODE SER EM BRANCO"
+               GO TO INC-002.
+
+       INC-003.
+            DISPLAY 'INFORME O NOME DO ALUNO'
+            ACCEPT NOME-ALUNO
+            IF NOME-ALUNO = SPACES
+               DISPLAY "NOME DO ALUNO NAO PODE SER EM BRANCO"
+               GO TO INC-003.
+
+       INC-004.
+            DISPLAY 'INFORME O CODIGO DE CLIENTE (FATURAMENTO) DO '
+                'ALUNO'
+            ACCEPT COD-CLIENTE.
+
+       INC-005.
+            DISPLAY 'INFORME O PERCENTUAL DE DESCONTO/BOLSA DO ALUNO '
+                '(0 A 100)'
+            ACCEPT PERC-DESCONTO
+            IF PERC-DESCONTO > 100
+               DISPLAY "PERCENTUAL NAO PODE SER MAIOR QUE 100"
+               GO TO INC-005.
+
+       INC-OPC.
+            MOVE "S" TO W-CONF
+            DISPLAY "DADOS OK (S/N) : ".
+            ACCEPT W-CONF
+            IF W-CONF = "N" OR "n"
+               DISPLAY "* DADOS RECUSADOS PELO USUARIO *"
+               GO TO INC-001.
+            IF W-CONF NOT = "S" AND "s"
+               DISPLAY "*** DIGITE APENAS S=SIM e N=NAO ***"
+               GO TO INC-OPC.
+
+       INC-WR1.
+            WRITE ALUNOS-FILE
+            PERFORM 9800-MSG-FILE-STATUS THRU 9800-MSG-FILE-STATUS-FIM
+            IF WS-FS = "00" OR "02"
+               CLOSE ALUNOS
+               GO TO MENU-001.
+               IF WS-FS = "22"
+               GO TO INC-002
+               ELSE
+               GO TO ROT-FIM.
+      *
+      ***********************
+      * ROTINA DE ALTERAÇÃO *
+      ***********************
+      *
+       ALT-001.
+            OPEN I-O ALUNOS.
+            DISPLAY '---------- ALTERACAO DE ALUNOS -------------'
+            DISPLAY 'INFORME O RGM DO ALUNO'
+            ACCEPT RGM-ALUNO
+
+            READ ALUNOS RECORD INTO WS-ALUNO
+              KEY IS RGM-ALUNO
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'RGM DO ALUNO: ' WS-RGM-ALUNO
+                       DISPLAY 'NOME DO ALUNO: ' WS-NOME-ALUNO
+                       DISPLAY 'CODIGO DE CLIENTE: ' WS-COD-CLIENTE
+                       DISPLAY 'PERCENTUAL DE DESCONTO: '
+                           WS-PERC-DESCONTO
+                       MOVE 'S' TO WS-ALTERAR
+            END-READ.
+
+            IF WS-ALTERAR EQUAL 'S'
+               DISPLAY 'INFORME O NOME DO ALUNO'
+               ACCEPT NOME-ALUNO
+               DISPLAY 'INFORME O CODIGO DE CLIENTE (FATURAMENTO) '
+                   'DO ALUNO'
+               ACCEPT COD-CLIENTE
+               DISPLAY 'INFORME O PERCENTUAL DE DESCONTO/BOLSA DO '
+                   'ALUNO (0 A 100)'
+               ACCEPT PERC-DESCONTO
+
+               REWRITE ALUNOS-FILE
+               END-REWRITE
+            END-IF
+
+            CLOSE ALUNOS
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE EXCLUSÃO *
+      **********************
+      *
+       EXC-001.
+            OPEN I-O ALUNOS.
+            DISPLAY '---------- EXCLUSAO DE ALUNOS -------------'
+            DISPLAY 'INFORME O RGM DO ALUNO'
+            ACCEPT RGM-ALUNO
+
+            READ ALUNOS RECORD INTO WS-ALUNO
+              KEY IS RGM-ALUNO
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'RGM DO ALUNO: ' WS-RGM-ALUNO
+                       DISPLAY 'NOME DO ALUNO: ' WS-NOME-ALUNO
+                       MOVE 'S' TO WS-EXCLUIR
+            END-READ.
+
+            IF WS-EXCLUIR EQUAL 'S'
+               DELETE ALUNOS RECORD
+                   INVALID KEY PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY DISPLAY 'REGISTRO DELETADO!'
+               END-DELETE
+            END-IF
+
+            CLOSE ALUNOS
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE LISTAGEM *
+      **********************
+      *
+       LIS-001.
+            SET WS-EOF  TO 0
+            SET WS-FS TO 0
+            SET WS-CONTADOR TO 0
+            OPEN INPUT ALUNOS
+            DISPLAY '---------- LISTAGEM DE ALUNOS -------------'
+            PERFORM UNTIL WS-EOF = 1
+               READ ALUNOS INTO WS-ALUNO
+                   AT END MOVE 1 TO WS-EOF NOT AT END
+                       DISPLAY ' RGM: ' WS-RGM-ALUNO
+                               ' NOME: ' WS-NOME-ALUNO
+                               ' CLIENTE: ' WS-COD-CLIENTE
+                               ' DESCONTO: ' WS-PERC-DESCONTO '%'
+                       ADD 1 TO WS-CONTADOR
+               END-READ
+            END-PERFORM
+            DISPLAY 'TOTAL DE REGISTRO LOCALIZADOS: ' WS-CONTADOR
+            DISPLAY " "
+            CLOSE ALUNOS
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE CONSULTA *
+      **********************
+      *
+       CON-001.
+            OPEN I-O ALUNOS.
+            DISPLAY '---------- CONSULTA DE ALUNOS -------------'
+            DISPLAY 'INFORME O RGM DO ALUNO'
+            ACCEPT RGM-ALUNO
+
+            READ ALUNOS RECORD INTO WS-ALUNO
+              KEY IS RGM-ALUNO
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                       DISPLAY " "
+                       GO TO CON-001
+                   NOT INVALID KEY
+                       DISPLAY 'RGM DO ALUNO: ' WS-RGM-ALUNO
+                       DISPLAY 'NOME DO ALUNO: ' WS-NOME-ALUNO
+                       DISPLAY 'CODIGO DE CLIENTE: ' WS-COD-CLIENTE
+                       DISPLAY 'PERCENTUAL DE DESCONTO: '
+                           WS-PERC-DESCONTO
+                       DISPLAY " "
+            END-READ.
+            CLOSE ALUNOS
+            GO TO MENU-001.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+           ROT-FIM.
+                   CLOSE ALUNOS
+                   EXIT PROGRAM.
+           ROT-FIMP.
+                   EXIT PROGRAM.
+           ROT-FIMS.
+                   STOP RUN.
+      *
+      **************************************************
+      * MENSAGEM PADRONIZADA DE FILE STATUS, PARA QUE  *
+      * O OPERADOR VEJA SEMPRE A MESMA EXPLICACAO EM   *
+      * LINGUAGEM CLARA PARA O MESMO CODIGO.           *
+      **************************************************
+      *
+       9800-MSG-FILE-STATUS.
+           EVALUATE WS-FS
+               WHEN "00"
+                   DISPLAY "*** OPERACAO REALIZADA COM SUCESSO ***"
+               WHEN "02"
+                   DISPLAY "*** GRAVADO (CHAVE ALTERNATIVA DUPL.) ***"
+               WHEN "22"
+                   DISPLAY "*** REGISTRO JA EXISTE (CHAVE DUPL.) ***"
+               WHEN "23"
+                   DISPLAY "*** REGISTRO NAO ENCONTRADO ***"
+               WHEN "35"
+                   DISPLAY "*** ARQUIVO NAO EXISTE ***"
+               WHEN OTHER
+                   DISPLAY "*** ERRO - FILE STATUS: " WS-FS
+           END-EVALUATE.
+       9800-MSG-FILE-STATUS-FIM.
+           EXIT.
