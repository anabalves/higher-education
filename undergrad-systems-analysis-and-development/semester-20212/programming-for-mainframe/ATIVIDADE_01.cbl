@@ -22,6 +22,8 @@
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
            RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
            FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
@@ -30,9 +32,16 @@
           03 COD-PRODUTO           PIC 9(03).
           03 NOME-PRODUTO          PIC X(20).
           03 ESTOQUE-PRODUTO       PIC 9(09).
+          03 PRECO-PRODUTO         PIC 9(07)V9(02).
+          03 COD-FORNECEDOR        PIC 9(05).
        WORKING-STORAGE SECTION.
        77 WS-FS      PIC 99.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
+
+      *> MARCA OS CODIGOS DE PRODUTO JA DIGITADOS NESTE LOTE, PARA
+      *> BARRAR REPETICAO ANTES DE TENTAR A GRAVACAO NO ARQUIVO.
+       01 WS-TAB-CODIGO-LOTE.
+           03 WS-CODIGO-USADO OCCURS 999 TIMES PIC X(01) VALUE SPACES.
       *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
        PROCEDURE DIVISION.
        INC-OP0.
@@ -50,6 +59,9 @@
             IF COD-PRODUTO = ZEROS
                DISPLAY "CODIGO NAO PODE SER EM BRANCO"
                GO TO INC-001.
+            IF WS-CODIGO-USADO(COD-PRODUTO) = 'S'
+               DISPLAY "*** CODIGO JA INFORMADO NESTE LOTE ***"
+               GO TO INC-001.
 
        INC-002.
             DISPLAY 'INFORME O NOME DO PRODUTO'
@@ -65,6 +77,20 @@
                DISPLAY "QUANTIDADE NAO PODE SER EM BRANCO"
                GO TO INC-003.
 
+       INC-004.
+            DISPLAY 'INFORME O PRECO UNITARIO DO PRODUTO'
+            ACCEPT PRECO-PRODUTO
+            IF PRECO-PRODUTO = ZEROS
+               DISPLAY "PRECO NAO PODE SER EM BRANCO"
+               GO TO INC-004.
+
+       INC-005.
+            DISPLAY 'INFORME O CODIGO DO FORNECEDOR'
+            ACCEPT COD-FORNECEDOR
+            IF COD-FORNECEDOR = ZEROS
+               DISPLAY "CODIGO DO FORNECEDOR NAO PODE SER EM BRANCO"
+               GO TO INC-005.
+
        INC-OPC.
             MOVE "S" TO W-OPCAO
             DISPLAY "DADOS OK (S/N) : ".
@@ -80,6 +106,7 @@
             WRITE REG-PRODUTO
             IF WS-FS = "00" OR "02"
                DISPLAY "*** DADOS GRAVADOS *** "
+               MOVE 'S' TO WS-CODIGO-USADO(COD-PRODUTO)
                GO TO MENU-001.
                IF WS-FS = "22"
                DISPLAY "*** PRODUTO JA EXISTE *** "
