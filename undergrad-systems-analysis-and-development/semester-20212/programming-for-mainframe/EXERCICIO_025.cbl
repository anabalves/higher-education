@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 30/11/2021
+      * Purpose: EXTRACAO DE ETIQUETAS DE ENDERECAMENTO DE CLIENTES
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_025.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\clientes.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-FS-CLIENTES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLIENTE.
+           03 COD-CLIENTE              PIC 9(03).
+           03 NOME-CLIENTE             PIC X(20).
+           03 TELEFONE-CLIENTE         PIC X(14).
+           03 ENDERECO-CLIENTE         PIC X(30).
+           03 EMAIL-CLIENTE            PIC X(30).
+           03 COD-VENDEDOR             PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CLIENTES           PIC 99.
+       77 WS-EOF-CLIENTES          PIC 99.
+       77 WS-CONTADOR              PIC 9(06) VALUE ZEROS.
+       77 WS-SEM-ENDERECO          PIC 9(06) VALUE ZEROS.
+
+       01 WS-CLIENTE.
+           03 WS-COD-CLIENTE          PIC 9(03).
+           03 WS-NOME-CLIENTE         PIC X(20).
+           03 WS-TELEFONE-CLIENTE     PIC X(14).
+           03 WS-ENDERECO-CLIENTE     PIC X(30).
+           03 WS-EMAIL-CLIENTE        PIC X(30).
+           03 WS-COD-VENDEDOR         PIC 9(03).
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '---- ETIQUETAS DE ENDERECAMENTO - CLIENTES ----'
+           DISPLAY ' '
+
+           SET WS-FS-CLIENTES  TO 0.
+           SET WS-EOF-CLIENTES TO 0.
+
+           OPEN INPUT CLIENTES
+           IF WS-FS-CLIENTES EQUAL 35
+               DISPLAY "* ARQUIVO CLIENTES NAO EXISTE *"
+               GO TO ROT-FIM
+           END-IF
+
+           PERFORM UNTIL WS-EOF-CLIENTES = 1
+               READ CLIENTES INTO WS-CLIENTE
+                   AT END
+                       MOVE 1 TO WS-EOF-CLIENTES
+                   NOT AT END
+                       PERFORM 0100-IMPRIME-ETIQUETA
+                           THRU 0100-IMPRIME-ETIQUETA-FIM
+               END-READ
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY 'TOTAL DE ETIQUETAS IMPRESSAS: ' WS-CONTADOR
+           DISPLAY 'CLIENTES SEM ENDERECO CADASTRADO: ' WS-SEM-ENDERECO
+
+           CLOSE CLIENTES.
+
+       ROT-FIM.
+           STOP RUN.
+      *
+      **************************************************
+      * MONTA E EXIBE UMA ETIQUETA DE ENDERECAMENTO     *
+      * PARA O CLIENTE CORRENTE. CLIENTES SEM ENDERECO  *
+      * CADASTRADO SAO CONTADOS A PARTE E NAO GERAM     *
+      * ETIQUETA.                                       *
+      **************************************************
+      *
+       0100-IMPRIME-ETIQUETA.
+           IF WS-ENDERECO-CLIENTE = SPACES
+               ADD 1 TO WS-SEM-ENDERECO
+               GO TO 0100-IMPRIME-ETIQUETA-FIM
+           END-IF
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY WS-NOME-CLIENTE
+           DISPLAY WS-ENDERECO-CLIENTE
+           DISPLAY 'CLIENTE: ' WS-COD-CLIENTE
+                   '   E-MAIL: ' WS-EMAIL-CLIENTE
+           DISPLAY '---------------------------------------------'
+           ADD 1 TO WS-CONTADOR.
+       0100-IMPRIME-ETIQUETA-FIM.
+           EXIT.
+
+       END PROGRAM EXERCICIO_025.
