@@ -15,6 +15,8 @@
            ORGANIZATION IS INDEXED
            ACCESS IS DYNAMIC
            RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
            FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
@@ -23,15 +25,21 @@
           03 COD-PRODUTO           PIC 9(03).
           03 NOME-PRODUTO          PIC X(20).
           03 ESTOQUE-PRODUTO       PIC 9(09).
+          03 PRECO-PRODUTO         PIC 9(07)V9(02).
+          03 COD-FORNECEDOR        PIC 9(05).
        WORKING-STORAGE SECTION.
        77 WS-FS            PIC 99.
        77 WS-EOF           PIC 99.
        77 WS-CONTADOR      PIC 99.
+       77 WS-TOTAL-UNIDADES PIC 9(11) VALUE ZEROS.
+       77 WS-TOTAL-VALOR    PIC 9(11)V9(02) VALUE ZEROS.
 
        01 WS-PRODUTO.
           03 WS-COD-PRODUTO           PIC 9(03).
           03 WS-NOME-PRODUTO          PIC X(20).
           03 WS-ESTOQUE-PRODUTO       PIC 9(09).
+          03 WS-PRECO-PRODUTO         PIC 9(07)V9(02).
+          03 WS-COD-FORNECEDOR        PIC 9(05).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -48,10 +56,17 @@
                        DISPLAY ' COD. PRODUTO: ' WS-COD-PRODUTO
                                ' NOME PRODUTO: ' WS-NOME-PRODUTO
                                ' QTDE EM ESTOQUE: ' WS-ESTOQUE-PRODUTO
+                               ' PRECO UNITARIO: ' WS-PRECO-PRODUTO
+                               ' COD. FORNECEDOR: ' WS-COD-FORNECEDOR
                        ADD 1 TO WS-CONTADOR
+                       ADD WS-ESTOQUE-PRODUTO TO WS-TOTAL-UNIDADES
+                       COMPUTE WS-TOTAL-VALOR = WS-TOTAL-VALOR +
+                           (WS-ESTOQUE-PRODUTO * WS-PRECO-PRODUTO)
                END-READ
             END-PERFORM
             DISPLAY 'TOTAL DE REGISTRO LOCALIZADOS: ' WS-CONTADOR
+            DISPLAY 'TOTAL DE UNIDADES EM ESTOQUE: ' WS-TOTAL-UNIDADES
+            DISPLAY 'VALOR TOTAL DO ESTOQUE: ' WS-TOTAL-VALOR
             CLOSE PRODUTOS
             STOP RUN.
        END PROGRAM PROGRAMA_EX17.
