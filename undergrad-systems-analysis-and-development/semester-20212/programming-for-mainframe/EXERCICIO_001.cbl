@@ -10,8 +10,36 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMC_LOTE ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\imc_lote.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-IMC_LOTE.
+
+           SELECT IMC_RESULTADO ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\imc_resultado.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-IMC_RESULTADO.
+
        DATA DIVISION.
        FILE SECTION.
+       FD IMC_LOTE.
+       01 REG-IMC_LOTE.
+           03 LOTE-RGM-ALUNO       PIC 9(005).
+           03 LOTE-PESO            PIC S9(03)V99.
+           03 LOTE-ALTURA          PIC S9(01)V99.
+
+       FD IMC_RESULTADO.
+       01 REG-IMC_RESULTADO.
+           03 RES-RGM-ALUNO        PIC 9(005).
+           03 RES-IMC              PIC S9(09)V99.
+           03 RES-CLASSIFICACAO    PIC X(020).
+
        WORKING-STORAGE SECTION.
            01 WS-VALORES.
                05 WS-PESO          PIC S9(03)V99.
@@ -19,20 +47,38 @@
                05 WS-IMC           PIC S9(09)V99.
                05 WS-IMC-MASCARA   PIC ZZ9,99.
            01  RESP    PIC X(01)   VALUE SPACE.
+           01  WS-OPCAO            PIC 9(01).
+           77  WS-FS-IMC_LOTE      PIC 99.
+           77  WS-FS-IMC_RESULTADO PIC 99.
+           77  WS-EOF-LOTE         PIC 99 VALUE 0.
+           77  WS-QTD-LOTE         PIC 9(005) VALUE 0.
        PROCEDURE DIVISION.
 
        PRINCIPAL.
            DISPLAY "**************************************"
            DISPLAY "*********** CALCULO DO IMC ***********"
            DISPLAY "**************************************"
-           PERFORM PROGRAMA UNTIL RESP = "N"
+           DISPLAY "1 - CALCULO INDIVIDUAL (INTERATIVO)"
+           DISPLAY "2 - CALCULO EM LOTE (ARQUIVO DA TURMA)"
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   PERFORM PROGRAMA UNTIL RESP = "N"
+               WHEN 2
+                   PERFORM 2000-PROCESSA-LOTE
+                       THRU 2000-PROCESSA-LOTE-FIM
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE
+
            STOP RUN.
 
        PROGRAMA.
            PERFORM ENTRADA-DE-DADOS.
 
        ENTRADA-DE-DADOS.
-           INITIALISE WS-VALORES.
+           INITIALIZE WS-VALORES.
 
            DISPLAY "POR FAVOR, INFORME SEU PESO (EX: 54,5Kg): "
            ACCEPT WS-PESO
@@ -83,5 +129,81 @@
                DISPLAY "OUTRO CALCULO? (S/N)"
                ACCEPT RESP
            END-PERFORM.
+      *
+      **************************************
+      * ROTINA DE CALCULO DE IMC EM LOTE,  *
+      * PARA TODA A TURMA DE UMA VEZ       *
+      **************************************
+      *
+       2000-PROCESSA-LOTE.
+           SET WS-FS-IMC_LOTE      TO 0.
+           SET WS-FS-IMC_RESULTADO TO 0.
+           SET WS-EOF-LOTE         TO 0.
+
+           OPEN INPUT IMC_LOTE
+           IF WS-FS-IMC_LOTE EQUAL 35
+               DISPLAY "* ARQUIVO IMC_LOTE NAO EXISTE *"
+               GO TO 2000-PROCESSA-LOTE-FIM
+           END-IF
+
+           OPEN OUTPUT IMC_RESULTADO
+
+           PERFORM 2100-CALCULA-LOTE THRU 2100-CALCULA-LOTE-FIM
+               UNTIL WS-EOF-LOTE = 1.
+
+           CLOSE IMC_LOTE.
+           CLOSE IMC_RESULTADO.
+
+           DISPLAY "ALUNOS PROCESSADOS EM LOTE: " WS-QTD-LOTE.
+       2000-PROCESSA-LOTE-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE CALCULO E CLASSIFICACAO  *
+      * DE UM ALUNO DO LOTE                *
+      **************************************
+      *
+       2100-CALCULA-LOTE.
+           READ IMC_LOTE INTO REG-IMC_LOTE
+           AT END
+               MOVE 1 TO WS-EOF-LOTE
+           NOT AT END
+
+           ADD 1 TO WS-QTD-LOTE
+
+           MOVE LOTE-RGM-ALUNO TO RES-RGM-ALUNO
+
+           IF LOTE-PESO GREATER 0 AND LOTE-ALTURA GREATER 0
+               COMPUTE RES-IMC =
+                   LOTE-PESO / (LOTE-ALTURA ** 2)
+
+               EVALUATE TRUE
+                   WHEN RES-IMC LESS 18,5
+                       MOVE "DESNUTRIDO" TO RES-CLASSIFICACAO
+                   WHEN RES-IMC NOT LESS 18,5 AND NOT GREATER 24,9
+                       MOVE "ADEQUADO" TO RES-CLASSIFICACAO
+                   WHEN RES-IMC NOT LESS 25 AND NOT GREATER 29,9
+                       MOVE "PRE-OBESO" TO RES-CLASSIFICACAO
+                   WHEN RES-IMC NOT LESS 30 AND NOT GREATER 34,9
+                       MOVE "OBESIDADE GRAU I" TO RES-CLASSIFICACAO
+                   WHEN RES-IMC NOT LESS 35 AND NOT GREATER 39,9
+                       MOVE "OBESIDADE GRAU II" TO RES-CLASSIFICACAO
+                   WHEN OTHER
+                       MOVE "OBESIDADE GRAU III" TO RES-CLASSIFICACAO
+               END-EVALUATE
+           ELSE
+               MOVE 0 TO RES-IMC
+               MOVE "DADOS INVALIDOS" TO RES-CLASSIFICACAO
+           END-IF
+
+           WRITE REG-IMC_RESULTADO
+
+           DISPLAY " RGM: " LOTE-RGM-ALUNO
+               " IMC: " RES-IMC
+               " CLASSIFICACAO: " RES-CLASSIFICACAO
+
+           END-READ.
+       2100-CALCULA-LOTE-FIM.
+           EXIT.
 
        END PROGRAM EXERCICIO_001.
