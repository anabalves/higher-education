@@ -15,6 +15,8 @@
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
            RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
            FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
@@ -23,6 +25,8 @@
           03 COD-PRODUTO           PIC 9(03).
           03 NOME-PRODUTO          PIC X(20).
           03 ESTOQUE-PRODUTO       PIC 9(09).
+          03 PRECO-PRODUTO         PIC 9(07)V9(02).
+          03 COD-FORNECEDOR        PIC 9(05).
        WORKING-STORAGE SECTION.
        77 WS-FS            PIC 99.
        PROCEDURE DIVISION.
@@ -40,6 +44,10 @@
                 ACCEPT NOME-PRODUTO
                 DISPLAY 'INFORME A QUANTIDADE EM ESTOQUE DO PRODUTO'
                 ACCEPT ESTOQUE-PRODUTO
+                DISPLAY 'INFORME O PRECO UNITARIO DO PRODUTO'
+                ACCEPT PRECO-PRODUTO
+                DISPLAY 'INFORME O CODIGO DO FORNECEDOR'
+                ACCEPT COD-FORNECEDOR
       ********  COMANDO PARA INSERIR DADOS NO ARQUIVO ******************
                 WRITE REG-PRODUTO
       ********* VERIFICANDO SE O REGISTRO FOI REALIZADO ****************
