@@ -15,6 +15,8 @@
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
            RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
            FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
@@ -23,6 +25,8 @@
           03 COD-PRODUTO           PIC 9(03).
           03 NOME-PRODUTO          PIC X(20).
           03 ESTOQUE-PRODUTO       PIC 9(09).
+          03 PRECO-PRODUTO         PIC 9(07)V9(02).
+          03 COD-FORNECEDOR        PIC 9(05).
        WORKING-STORAGE SECTION.
        77 WS-FS            PIC 99.
        77 WS-ALTERA        PIC X VALUES SPACE.
@@ -31,6 +35,8 @@
           03 WS-COD-PRODUTO           PIC 9(03).
           03 WS-NOME-PRODUTO          PIC X(20).
           03 WS-ESTOQUE-PRODUTO       PIC 9(09).
+          03 WS-PRECO-PRODUTO         PIC 9(07)V9(02).
+          03 WS-COD-FORNECEDOR        PIC 9(05).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -47,6 +53,9 @@
                        DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
                        DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
                        DISPLAY 'QTDE EM ESTOQUE: ' WS-ESTOQUE-PRODUTO
+                       DISPLAY 'PRECO UNITARIO: ' WS-PRECO-PRODUTO
+                       DISPLAY 'CODIGO DO FORNECEDOR: '
+                           WS-COD-FORNECEDOR
                        MOVE 'S' TO WS-ALTERA
             END-READ.
 
