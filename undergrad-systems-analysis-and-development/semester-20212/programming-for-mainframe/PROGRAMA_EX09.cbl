@@ -12,71 +12,95 @@
            SELECT DUPLICATAS ASSIGN TO
               'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
       -        '\duplicatas.txt'
-           ORGANIZATION    IS SEQUENTIAL
+           ORGANIZATION    IS INDEXED
            ACCESS MODE     IS SEQUENTIAL
+           RECORD KEY      IS DUPL-NR-DUPLICATA OF REG-DUPLICATA
            FILE STATUS     IS WS-FS-DUPLICATAS.
 
            SELECT DUPL_PAGAS ASSIGN TO
               'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
       -        '\dupl_pagas.txt'
-           ORGANIZATION    IS LINE SEQUENTIAL
+           ORGANIZATION    IS SEQUENTIAL
            ACCESS MODE     IS SEQUENTIAL
            FILE STATUS     IS WS-FS-DUPL-PAGAS.
 
            SELECT DUPL_VENCIDAS ASSIGN TO
               'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
       -        '\dupl_vencidas.txt'
-           ORGANIZATION    IS LINE SEQUENTIAL
+           ORGANIZATION    IS SEQUENTIAL
            ACCESS MODE     IS SEQUENTIAL
            FILE STATUS     IS WS-FS-DUPL-VENCIDAS.
 
+           SELECT CLIENTES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\clientes.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS          IS SEQUENTIAL
+           RECORD KEY      IS COD-CLIENTE
+           FILE STATUS     IS WS-FS-CLIENTES.
+
+           SELECT DUPL_PARCIAIS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\dupl_parciais.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-DUPL-PARCIAIS.
+
        DATA DIVISION.
        FILE SECTION.
        FD DUPLICATAS.
        01 REG-DUPLICATA.
-          03 DUPL-NR-DUPLICATA        PIC  9(004).
-          03 DUPL-COD-CLIENTE         PIC  9(003).
-          03 DUPL-DT-EMISSAO          PIC  9(008).
-          03 DUPL-DT-VENCIMENTO       PIC  9(008).
-          03 DUPL-VL-FATURA           PIC S9(013)V9(002).
-          03 DUPL-ST-DUPLICATA        PIC  X(03).
+           COPY DUPLICATA.
 
        FD DUPL_PAGAS.
        01 REG_DUP_PAGA.
-           03 DUPL-P-NR-DUPLICATA      PIC  9(004).
-           03 DUPL-P-CD-CLIENTE        PIC  9(003).
-           03 DUPL-P-DT-EMISSAO        PIC  9(008).
-           03 DUPL-P-DT-VENCIMENTO     PIC  9(008).
-           03 DUPL-P-VL-FATURA         PIC S9(013)V9(002).
-           03 DUPL-P-ST-DUPLICATA      PIC  X(03).
+           COPY DUPLICATA.
 
        FD DUPL_VENCIDAS.
        01 REG_DUP_VENCIDA.
-           03 DUPL-V-NR-DUPLICATA      PIC  9(004).
-           03 DUPL-V-CD-CLIENTE        PIC  9(003).
-           03 DUPL-V-DT-EMISSAO        PIC  9(008).
-           03 DUPL-V-DT-VENCIMENTO     PIC  9(008).
-           03 DUPL-V-VL-FATURA         PIC S9(013)V9(002).
-           03 DUPL-V-ST-DUPLICATA      PIC  X(03).
+           COPY DUPLICATA.
+
+       FD CLIENTES.
+       01 REG-CLIENTE.
+           03 COD-CLIENTE              PIC 9(03).
+           03 NOME-CLIENTE             PIC X(20).
+           03 TELEFONE-CLIENTE         PIC X(14).
+           03 ENDERECO-CLIENTE         PIC X(30).
+           03 EMAIL-CLIENTE            PIC X(30).
+           03 COD-VENDEDOR             PIC 9(03).
+
+       FD DUPL_PARCIAIS.
+       01 REG_DUP_PARCIAL.
+           COPY DUPLICATA.
 
        WORKING-STORAGE SECTION.
        77 WS-FS-DUPLICATAS             PIC 99.
        77 WS-FS-DUPL-PAGAS             PIC 99.
        77 WS-FS-DUPL-VENCIDAS          PIC 99.
+       77 WS-FS-DUPL-PARCIAIS          PIC 99.
+       77 WS-FS-CLIENTES               PIC 99.
        77 WS-EOF                       PIC 99.
+       77 WS-EOF-CLIENTES              PIC 99.
+
+      *> NOME DO CLIENTE ENDEREÇADO DIRETAMENTE PELO COD-CLIENTE
+      *> (PIC 9(003)), CARREGADO DE CLIENTES UMA UNICA VEZ NO INICIO.
+       01 WS-TAB-NOME-CLIENTE.
+           03 WS-NOME-CLIENTE OCCURS 999 TIMES PIC X(20).
 
        01 WS-DUPLICATA.
-           03 WS-DUPL-NR-DUPLICATA     PIC  9(004).
-           03 WS-DUPL-COD-CLIENTE      PIC  9(003).
-           03 WS-DUPL-DT-EMISSAO       PIC  9(008).
-           03 WS-DUPL-DT-VENCIMENTO    PIC  9(008).
-           03 WS-DUPL-VL-FATURA        PIC S9(013)V9(002).
-           03 WS-DUPL-ST-DUPLICATA     PIC  X(03).
+           COPY DUPLICATA.
 
        01 WS-CONTADORES.
            03 WS-LIDOS                 PIC  9(006) VALUE ZEROS.
            03 WS-GRAVADOS-VENCIDOS     PIC  9(006) VALUE ZEROS.
            03 WS-GRAVADOS-PAGOS        PIC  9(006) VALUE ZEROS.
+           03 WS-GRAVADOS-PARCIAIS     PIC  9(006) VALUE ZEROS.
+
+      *> TOTAIS DE CONTROLE PARA CONFERENCIA DE QUANTIDADE E VALOR
+      *> ENTRE O QUE FOI LIDO E O QUE FOI GRAVADO NOS DOIS ARQUIVOS.
+       01 WS-TOTAIS-CONTROLE.
+           03 WS-SOMA-LIDA              PIC S9(013)V9(002) VALUE ZEROS.
+           03 WS-SOMA-GRAVADA           PIC S9(013)V9(002) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -85,9 +109,12 @@
             SET WS-FS-DUPLICATAS   TO 0.
             SET WS-EOF             TO 0.
 
+            PERFORM 0100-CARREGA-CLIENTES THRU 0100-CARREGA-CLIENTES-FIM.
+
             OPEN INPUT DUPLICATAS
             OPEN EXTEND DUPL_PAGAS
             OPEN EXTEND DUPL_VENCIDAS
+            OPEN EXTEND DUPL_PARCIAIS
 
             PERFORM UNTIL WS-EOF EQUAL 1
                READ DUPLICATAS INTO WS-DUPLICATA
@@ -96,57 +123,147 @@
                    NOT AT END
 
                    ADD 1 TO WS-LIDOS
+                   ADD DUPL-VL-FATURA OF WS-DUPLICATA TO WS-SOMA-LIDA
+
+                      DISPLAY ' N. DA DUPLICATA: '
+                              DUPL-NR-DUPLICATA OF WS-DUPLICATA
+                          ' CODIGO DO CLIENTE: '
+                              DUPL-COD-CLIENTE OF WS-DUPLICATA
+                          ' CLIENTE: '
+                              WS-NOME-CLIENTE(DUPL-COD-CLIENTE OF
+                                  WS-DUPLICATA)
+                          ' DATA DE EMISSAO: '
+                              DUPL-DT-EMISSAO OF WS-DUPLICATA
+                          ' DATA DE VENCIMENTO: '
+                              DUPL-DT-VENCIMENTO OF WS-DUPLICATA
+                          ' VALOR DA DUPLICATA : '
+                              DUPL-VL-FATURA OF WS-DUPLICATA
+                          ' STATUS DA DUPLICADA: '
+                              DUPL-ST-DUPLICATA OF WS-DUPLICATA
+
+                  EVALUATE DUPL-ST-DUPLICATA OF WS-DUPLICATA
 
-                      DISPLAY ' N. DA DUPLICATA: ' WS-DUPL-NR-DUPLICATA
-                          ' CODIGO DO CLIENTE: ' WS-DUPL-COD-CLIENTE
-                          ' DATA DE EMISSAO: ' WS-DUPL-DT-EMISSAO
-                          ' DATA DE VENCIMENTO: ' WS-DUPL-DT-VENCIMENTO
-                          ' VALOR DA DUPLICATA : ' WS-DUPL-VL-FATURA
-                          ' STATUS DA DUPLICADA: ' WS-DUPL-ST-DUPLICATA
+                      WHEN "SIM"
 
-                  IF WS-DUPL-ST-DUPLICATA = "SIM"
+                          IF WS-FS-DUPL-PAGAS EQUAL 35 THEN
+                              OPEN OUTPUT DUPL_PAGAS
+                          END-IF
 
-                      IF WS-FS-DUPL-PAGAS EQUAL 35 THEN
-                          OPEN OUTPUT DUPL_PAGAS
-                      END-IF
+                          MOVE CORRESPONDING WS-DUPLICATA
+                              TO REG_DUP_PAGA
 
-                      MOVE WS-DUPL-NR-DUPLICATA  TO DUPL-P-NR-DUPLICATA                   MOVE WS-DUPL-COD-CLIENTE   TO DUPL-P-CD-CLIENTE
-                      MOVE WS-DUPL-DT-EMISSAO    TO DUPL-P-DT-EMISSAO
-                      MOVE WS-DUPL-DT-VENCIMENTO TO DUPL-P-DT-VENCIMENTO
-                      MOVE WS-DUPL-VL-FATURA     TO DUPL-P-VL-FATURA
-                      MOVE WS-DUPL-ST-DUPLICATA  TO DUPL-P-ST-DUPLICATA
+                          WRITE REG_DUP_PAGA
 
-                      WRITE REG_DUP_PAGA
+                          ADD 1 TO WS-GRAVADOS-PAGOS
+                          ADD DUPL-VL-FATURA OF WS-DUPLICATA
+                              TO WS-SOMA-GRAVADA
 
-                      ADD 1 TO WS-GRAVADOS-PAGOS
-                  ELSE
-                      IF WS-FS-DUPL-VENCIDAS EQUAL 35 THEN
-                          OPEN OUTPUT DUPL_VENCIDAS
-                      END-IF
+                      WHEN "PAR"
 
-                      MOVE WS-DUPL-NR-DUPLICATA  TO DUPL-V-NR-DUPLICATA                   MOVE WS-DUPL-COD-CLIENTE   TO DUPL-P-CD-CLIENTE
-                      MOVE WS-DUPL-DT-EMISSAO    TO DUPL-V-DT-EMISSAO
-                      MOVE WS-DUPL-DT-VENCIMENTO TO DUPL-V-DT-VENCIMENTO
-                      MOVE WS-DUPL-VL-FATURA     TO DUPL-V-VL-FATURA
-                      MOVE WS-DUPL-ST-DUPLICATA  TO DUPL-V-ST-DUPLICATA
+                          IF WS-FS-DUPL-PARCIAIS EQUAL 35 THEN
+                              OPEN OUTPUT DUPL_PARCIAIS
+                          END-IF
 
-                      WRITE REG_DUP_VENCIDA
+                          MOVE CORRESPONDING WS-DUPLICATA
+                              TO REG_DUP_PARCIAL
 
-                      ADD 1 TO WS-GRAVADOS-VENCIDOS
-                  END-IF
+                          WRITE REG_DUP_PARCIAL
+
+                          ADD 1 TO WS-GRAVADOS-PARCIAIS
+                          ADD DUPL-VL-FATURA OF WS-DUPLICATA
+                              TO WS-SOMA-GRAVADA
+
+                      WHEN OTHER
+                          IF WS-FS-DUPL-VENCIDAS EQUAL 35 THEN
+                              OPEN OUTPUT DUPL_VENCIDAS
+                          END-IF
+
+                          MOVE CORRESPONDING WS-DUPLICATA
+                              TO REG_DUP_VENCIDA
+
+                          WRITE REG_DUP_VENCIDA
+
+                          ADD 1 TO WS-GRAVADOS-VENCIDOS
+                          ADD DUPL-VL-FATURA OF WS-DUPLICATA
+                              TO WS-SOMA-GRAVADA
+
+                  END-EVALUATE
 
                END-READ
             END-PERFORM
 
             DISPLAY "TOTAL DE REGISTROS LIDOS = " WS-LIDOS
             DISPLAY "TOTAL DE REGISTRO PAGOS = " WS-GRAVADOS-PAGOS
+            DISPLAY "TOTAL DE DUPLICATAS PARCIAIS = "
+                     WS-GRAVADOS-PARCIAIS
             DISPLAY "TOTAL DE DUPLICATAS VENCIDAS = "
                      WS-GRAVADOS-VENCIDOS
 
             CLOSE DUPLICATAS
             CLOSE DUPL_PAGAS
             CLOSE DUPL_VENCIDAS
+            CLOSE DUPL_PARCIAIS
+
+            PERFORM 0200-CONFERE-TOTAIS THRU 0200-CONFERE-TOTAIS-FIM.
 
             STOP RUN.
+      *
+      **************************************
+      * ROTINA DE CARGA DOS NOMES DE       *
+      * CLIENTE EM MEMORIA                 *
+      **************************************
+      *
+       0100-CARREGA-CLIENTES.
+           SET WS-FS-CLIENTES   TO 0.
+           SET WS-EOF-CLIENTES  TO 0.
+
+           OPEN INPUT CLIENTES
+           IF WS-FS-CLIENTES EQUAL 35
+               GO TO 0100-CARREGA-CLIENTES-FIM
+           END-IF
+
+           PERFORM UNTIL WS-EOF-CLIENTES = 1
+               READ CLIENTES
+                   AT END
+                       MOVE 1 TO WS-EOF-CLIENTES
+                   NOT AT END
+                       MOVE NOME-CLIENTE TO WS-NOME-CLIENTE(COD-CLIENTE)
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENTES.
+       0100-CARREGA-CLIENTES-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE CONFERENCIA DE TOTAIS DE *
+      * CONTROLE (QUANTIDADE E VALOR)      *
+      **************************************
+      *
+       0200-CONFERE-TOTAIS.
+           MOVE 0 TO RETURN-CODE
+
+           IF WS-LIDOS NOT =
+               WS-GRAVADOS-PAGOS + WS-GRAVADOS-PARCIAIS +
+               WS-GRAVADOS-VENCIDOS
+               DISPLAY '* DIVERGENCIA: QUANTIDADE LIDA DIFERENTE DA '
+                       'QUANTIDADE GRAVADA *'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           IF WS-SOMA-LIDA NOT = WS-SOMA-GRAVADA
+               DISPLAY '* DIVERGENCIA: VALOR LIDO DIFERENTE DO VALOR '
+                       'GRAVADO *'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           IF RETURN-CODE = 0
+               DISPLAY 'TOTAIS DE CONTROLE CONFEREM.'
+               DISPLAY 'BALANCEAMENTO DE FIM DE JOB: PASS'
+           ELSE
+               DISPLAY 'BALANCEAMENTO DE FIM DE JOB: FAIL'
+           END-IF.
+       0200-CONFERE-TOTAIS-FIM.
+           EXIT.
 
        END PROGRAM PROGRAMA_EX09.
