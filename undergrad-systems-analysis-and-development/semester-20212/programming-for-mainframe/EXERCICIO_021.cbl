@@ -0,0 +1,81 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 24/11/2021
+      * Purpose: RELATORIO DE PRODUTOS COM ESTOQUE ABAIXO DO MINIMO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_021.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\produtos.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+       01 REG-PRODUTO.
+          03 COD-PRODUTO           PIC 9(03).
+          03 NOME-PRODUTO          PIC X(20).
+          03 ESTOQUE-PRODUTO       PIC 9(09).
+          03 PRECO-PRODUTO         PIC 9(07)V9(02).
+          03 COD-FORNECEDOR        PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                    PIC 99.
+       77 WS-EOF                   PIC 99.
+       77 WS-CONTADOR              PIC 9(06) VALUE ZEROS.
+       77 WS-ESTOQUE-MINIMO        PIC 9(09).
+
+       01 WS-PRODUTO.
+           03 WS-COD-PRODUTO           PIC 9(03).
+           03 WS-NOME-PRODUTO          PIC X(20).
+           03 WS-ESTOQUE-PRODUTO       PIC 9(09).
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '---------- RELATORIO DE REPOSICAO DE ESTOQUE -----'
+
+           SET WS-FS  TO 0.
+           SET WS-EOF TO 0.
+
+           DISPLAY 'INFORME O ESTOQUE MINIMO PARA ALERTA'
+           ACCEPT WS-ESTOQUE-MINIMO
+
+           OPEN INPUT PRODUTOS
+           IF WS-FS EQUAL 35
+               DISPLAY "* ARQUIVO PRODUTOS NAO EXISTE *"
+               GO TO ROT-FIM
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 1
+               READ PRODUTOS INTO WS-PRODUTO
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF WS-ESTOQUE-PRODUTO < WS-ESTOQUE-MINIMO
+                           DISPLAY ' COD. PRODUTO: ' WS-COD-PRODUTO
+                                   ' NOME PRODUTO: ' WS-NOME-PRODUTO
+                                   ' QTDE EM ESTOQUE: '
+                                       WS-ESTOQUE-PRODUTO
+                           ADD 1 TO WS-CONTADOR
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'TOTAL DE PRODUTOS ABAIXO DO MINIMO: ' WS-CONTADOR
+
+           CLOSE PRODUTOS.
+
+       ROT-FIM.
+           STOP RUN.
+
+       END PROGRAM EXERCICIO_021.
