@@ -0,0 +1,231 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 10/12/2021
+      * Purpose: DIRETORIO DE CONTATOS CONSOLIDADO, LENDO FORNECEDORES
+      * E CLIENTES E IMPRIMINDO UMA UNICA LISTAGEM ORDENADA POR NOME,
+      * COM O TELEFONE E O TIPO DE CONTATO (FORNECEDOR OU CLIENTE)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_033.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECEDORES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\fornecedores.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS COD-FORNECEDOR
+           FILE STATUS IS WS-FS-FORNECEDORES.
+
+           SELECT CLIENTES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\clientes.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS COD-CLIENTE
+           FILE STATUS IS WS-FS-CLIENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORNECEDORES.
+       01 REG-FORNECEDOR.
+           03 COD-FORNECEDOR          PIC 9(05).
+           03 NOME-FORNECEDOR         PIC X(20).
+           03 TELEFONE-FORNECEDOR     PIC X(15).
+
+       FD CLIENTES.
+       01 REG-CLIENTE.
+           03 COD-CLIENTE          PIC 9(03).
+           03 NOME-CLIENTE         PIC X(20).
+           03 TELEFONE-CLIENTE     PIC X(14).
+           03 ENDERECO-CLIENTE     PIC X(30).
+           03 EMAIL-CLIENTE        PIC X(30).
+           03 COD-VENDEDOR         PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-FORNECEDORES       PIC 99.
+       77 WS-FS-CLIENTES           PIC 99.
+       77 WS-EOF                   PIC 99.
+       77 WS-QTD-CONTATOS          PIC 9(004) VALUE ZEROS.
+       77 WS-QTD-FORNECEDORES      PIC 9(004) VALUE ZEROS.
+       77 WS-QTD-CLIENTES          PIC 9(004) VALUE ZEROS.
+       77 WS-IDX                   PIC 9(004).
+       77 WS-IDX2                  PIC 9(004).
+       77 WS-TROCOU                PIC X(001) VALUE 'N'.
+
+      *> TABELA EM MEMORIA COM O DIRETORIO CONSOLIDADO, UM ITEM POR
+      *> FORNECEDOR OU CLIENTE, ORDENADA POR NOME AO FINAL DA CARGA.
+       01 WS-TAB-DIRETORIO.
+           03 WS-DIR-ITEM OCCURS 999 TIMES.
+              05 WS-DIR-NOME        PIC X(020).
+              05 WS-DIR-TELEFONE    PIC X(015).
+              05 WS-DIR-TIPO        PIC X(011).
+              05 WS-DIR-CODIGO      PIC 9(005).
+
+      *> ITEM DE TROCA, USADO PELA ORDENACAO POR BOLHA ABAIXO.
+       01 WS-DIR-TROCA.
+           03 WS-TR-NOME            PIC X(020).
+           03 WS-TR-TELEFONE        PIC X(015).
+           03 WS-TR-TIPO            PIC X(011).
+           03 WS-TR-CODIGO          PIC 9(005).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '------ DIRETORIO DE CONTATOS (FORNECEDORES + '
+               'CLIENTES) ------'
+
+           PERFORM 1000-CARREGA-FORNECEDORES
+               THRU 1000-CARREGA-FORNECEDORES-FIM.
+
+           PERFORM 2000-CARREGA-CLIENTES
+               THRU 2000-CARREGA-CLIENTES-FIM.
+
+           PERFORM 3000-ORDENA-DIRETORIO
+               THRU 3000-ORDENA-DIRETORIO-FIM.
+
+           PERFORM 4000-IMPRIME-DIRETORIO
+               THRU 4000-IMPRIME-DIRETORIO-FIM
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-CONTATOS.
+
+           DISPLAY " "
+           DISPLAY 'TOTAL DE FORNECEDORES: ' WS-QTD-FORNECEDORES
+           DISPLAY 'TOTAL DE CLIENTES: ' WS-QTD-CLIENTES
+           DISPLAY 'TOTAL DE CONTATOS NO DIRETORIO: ' WS-QTD-CONTATOS
+
+           STOP RUN.
+
+      *
+      **************************************
+      * ROTINA DE CARGA DOS FORNECEDORES   *
+      * NA TABELA DO DIRETORIO             *
+      **************************************
+      *
+       1000-CARREGA-FORNECEDORES.
+           SET WS-FS-FORNECEDORES TO 0.
+           SET WS-EOF             TO 0.
+
+           OPEN INPUT FORNECEDORES
+           IF WS-FS-FORNECEDORES EQUAL 35
+               DISPLAY "* ARQUIVO FORNECEDORES NAO EXISTE *"
+               GO TO 1000-CARREGA-FORNECEDORES-FIM
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 1
+               READ FORNECEDORES
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-QTD-FORNECEDORES
+                       IF WS-QTD-CONTATOS < 999
+                           ADD 1 TO WS-QTD-CONTATOS
+                           MOVE NOME-FORNECEDOR
+                               TO WS-DIR-NOME(WS-QTD-CONTATOS)
+                           MOVE TELEFONE-FORNECEDOR
+                               TO WS-DIR-TELEFONE(WS-QTD-CONTATOS)
+                           MOVE "FORNECEDOR"
+                               TO WS-DIR-TIPO(WS-QTD-CONTATOS)
+                           MOVE COD-FORNECEDOR
+                               TO WS-DIR-CODIGO(WS-QTD-CONTATOS)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE FORNECEDORES.
+       1000-CARREGA-FORNECEDORES-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE CARGA DOS CLIENTES       *
+      * NA TABELA DO DIRETORIO             *
+      **************************************
+      *
+       2000-CARREGA-CLIENTES.
+           SET WS-FS-CLIENTES TO 0.
+           SET WS-EOF         TO 0.
+
+           OPEN INPUT CLIENTES
+           IF WS-FS-CLIENTES EQUAL 35
+               DISPLAY "* ARQUIVO CLIENTES NAO EXISTE *"
+               GO TO 2000-CARREGA-CLIENTES-FIM
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 1
+               READ CLIENTES
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-QTD-CLIENTES
+                       IF WS-QTD-CONTATOS < 999
+                           ADD 1 TO WS-QTD-CONTATOS
+                           MOVE NOME-CLIENTE
+                               TO WS-DIR-NOME(WS-QTD-CONTATOS)
+                           MOVE TELEFONE-CLIENTE
+                               TO WS-DIR-TELEFONE(WS-QTD-CONTATOS)
+                           MOVE "CLIENTE"
+                               TO WS-DIR-TIPO(WS-QTD-CONTATOS)
+                           MOVE COD-CLIENTE
+                               TO WS-DIR-CODIGO(WS-QTD-CONTATOS)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENTES.
+       2000-CARREGA-CLIENTES-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE ORDENACAO DO DIRETORIO   *
+      * POR NOME (BOLHA), JA QUE A TABELA  *
+      * E PEQUENA E MONTADA UMA UNICA VEZ  *
+      **************************************
+      *
+       3000-ORDENA-DIRETORIO.
+           IF WS-QTD-CONTATOS < 2
+               GO TO 3000-ORDENA-DIRETORIO-FIM
+           END-IF
+
+           MOVE 'S' TO WS-TROCOU
+           PERFORM UNTIL WS-TROCOU EQUAL 'N'
+               MOVE 'N' TO WS-TROCOU
+               PERFORM 3100-COMPARA-PAR
+                   THRU 3100-COMPARA-PAR-FIM
+                   VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTD-CONTATOS - 1
+           END-PERFORM.
+       3000-ORDENA-DIRETORIO-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE COMPARACAO E TROCA DE UM *
+      * PAR ADJACENTE DA TABELA            *
+      **************************************
+      *
+       3100-COMPARA-PAR.
+           COMPUTE WS-IDX2 = WS-IDX + 1
+
+           IF WS-DIR-NOME(WS-IDX) > WS-DIR-NOME(WS-IDX2)
+               MOVE WS-DIR-ITEM(WS-IDX)  TO WS-DIR-TROCA
+               MOVE WS-DIR-ITEM(WS-IDX2) TO WS-DIR-ITEM(WS-IDX)
+               MOVE WS-DIR-TROCA         TO WS-DIR-ITEM(WS-IDX2)
+               MOVE 'S' TO WS-TROCOU
+           END-IF.
+       3100-COMPARA-PAR-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE IMPRESSAO DE UM ITEM DO  *
+      * DIRETORIO JA ORDENADO              *
+      **************************************
+      *
+       4000-IMPRIME-DIRETORIO.
+           DISPLAY ' NOME: ' WS-DIR-NOME(WS-IDX)
+                   ' TELEFONE: ' WS-DIR-TELEFONE(WS-IDX)
+                   ' TIPO: ' WS-DIR-TIPO(WS-IDX)
+                   ' CODIGO: ' WS-DIR-CODIGO(WS-IDX).
+       4000-IMPRIME-DIRETORIO-FIM.
+           EXIT.
+
+       END PROGRAM EXERCICIO_033.
