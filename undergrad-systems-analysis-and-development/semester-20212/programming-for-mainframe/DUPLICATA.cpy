@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 15/11/2021
+      * Purpose: LAYOUT COMUM DO REGISTRO DE DUPLICATA, COMPARTILHADO
+      * POR DUPLICATAS, DUPL_VENCIDAS, DUPL_PAGAS, DUPL_PARCIAIS E PELA
+      * AREA DE TRABALHO, PARA QUE OS CAMPOS NAO FIQUEM REPETIDOS (E
+      * DIVERGENTES) EM CADA PROGRAMA. COMO O NOME DOS CAMPOS SE REPETE
+      * EM CADA GRUPO QUE USA ESTA COPY, QUALIFICAR COM OF/IN NO PONTO
+      * DE USO SEMPRE QUE HOUVER MAIS DE UM GRUPO NO MESMO PROGRAMA.
+      ******************************************************************
+           03 DUPL-NR-DUPLICATA        PIC 9(004).
+           03 DUPL-COD-CLIENTE         PIC 9(003).
+           03 DUPL-DT-EMISSAO          PIC 9(008).
+           03 DUPL-DT-VENCIMENTO       PIC 9(008).
+           03 DUPL-VL-FATURA           PIC S9(013)V9(002).
+           03 DUPL-VL-PAGO             PIC S9(013)V9(002).
+           03 DUPL-ST-DUPLICATA        PIC X(003).
+      *> DATA DA ULTIMA APLICACAO DE JUROS DE MORA (ZEROS SE NUNCA
+      *> REAJUSTADA). SO TEM SIGNIFICADO PARA DUPL_VENCIDAS, MAS FICA
+      *> AQUI PARA QUE TODOS OS ARQUIVOS DESTA FAMILIA CONTINUEM COM O
+      *> MESMO LAYOUT FISICO DE REGISTRO.
+           03 DUPL-DT-ULTJUROS         PIC 9(008).
