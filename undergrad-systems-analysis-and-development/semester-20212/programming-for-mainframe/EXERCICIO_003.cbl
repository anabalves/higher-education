@@ -8,8 +8,40 @@
        PROGRAM-ID. EXERCICIO_003.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EQUACOES_LOTE ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\equacoes_lote.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-EQUACOES_LOTE.
+
+           SELECT EQUACOES_RESULTADO ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\equacoes_resultado.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-EQUACOES_RESULTADO.
+
        DATA DIVISION.
        FILE SECTION.
+       FD EQUACOES_LOTE.
+       01 REG-EQUACOES_LOTE.
+           03 LOTE-A               PIC 9(004).
+           03 LOTE-B               PIC 9(004).
+           03 LOTE-C               PIC 9(004).
+
+       FD EQUACOES_RESULTADO.
+       01 REG-EQUACOES_RESULTADO.
+           03 RES-A                PIC 9(004).
+           03 RES-B                PIC 9(004).
+           03 RES-C                PIC 9(004).
+           03 RES-DELTA            PIC S9(004)V9(002).
+           03 RES-QTD-RAIZES       PIC 9(001).
+           03 RES-RAIZ1            PIC S9(004)V9(002).
+           03 RES-RAIZ2            PIC S9(004)V9(002).
+
        WORKING-STORAGE SECTION.
        01 WS-RAIZES.
            05 WS-A             PIC 9(004).
@@ -18,8 +50,26 @@
            05 WS-DELTA         PIC S9(004)V9(002).
            05 WS-RAIZ1         PIC S9(004)V9(002).
            05 WS-RAIZ2         PIC S9(004)V9(002).
+       77 WS-OPCAO                     PIC 9(001).
+       77 WS-FS-EQUACOES_LOTE          PIC 99.
+       77 WS-FS-EQUACOES_RESULTADO     PIC 99.
+       77 WS-EOF-LOTE                  PIC 99 VALUE 0.
+       77 WS-QTD-LOTE                  PIC 9(005) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY '1 - CALCULO INDIVIDUAL (INTERATIVO)'
+           DISPLAY '2 - CALCULO EM LOTE (ARQUIVO DE EQUACOES)'
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN 2
+                   PERFORM 2000-PROCESSA-LOTE
+                       THRU 2000-PROCESSA-LOTE-FIM
+                   GO TO ROT-FIM
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
            DISPLAY 'DIGITE O VALOR DE A'
            ACCEPT WS-A
            DISPLAY 'DIGITE O VALOR DE B'
@@ -60,4 +110,95 @@
                END-IF
            END-IF
            STOP RUN.
+       ROT-FIM.
+           STOP RUN.
+      *
+      **************************************
+      * ROTINA DE CALCULO DE RAIZES EM     *
+      * LOTE, A PARTIR DE UM ARQUIVO DE    *
+      * TRIPLAS A/B/C                      *
+      **************************************
+      *
+       2000-PROCESSA-LOTE.
+           SET WS-FS-EQUACOES_LOTE      TO 0.
+           SET WS-FS-EQUACOES_RESULTADO TO 0.
+           SET WS-EOF-LOTE              TO 0.
+
+           OPEN INPUT EQUACOES_LOTE
+           IF WS-FS-EQUACOES_LOTE EQUAL 35
+               DISPLAY "* ARQUIVO EQUACOES_LOTE NAO EXISTE *"
+               GO TO 2000-PROCESSA-LOTE-FIM
+           END-IF
+
+           OPEN OUTPUT EQUACOES_RESULTADO
+
+           PERFORM 2100-CALCULA-LOTE THRU 2100-CALCULA-LOTE-FIM
+               UNTIL WS-EOF-LOTE = 1.
+
+           CLOSE EQUACOES_LOTE.
+           CLOSE EQUACOES_RESULTADO.
+
+           DISPLAY "EQUACOES PROCESSADAS EM LOTE: " WS-QTD-LOTE.
+       2000-PROCESSA-LOTE-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE CALCULO DE DELTA E       *
+      * RAIZES DE UMA EQUACAO DO LOTE      *
+      **************************************
+      *
+       2100-CALCULA-LOTE.
+           READ EQUACOES_LOTE INTO REG-EQUACOES_LOTE
+           AT END
+               MOVE 1 TO WS-EOF-LOTE
+           NOT AT END
+
+           ADD 1 TO WS-QTD-LOTE
+
+           MOVE LOTE-A TO RES-A
+           MOVE LOTE-B TO RES-B
+           MOVE LOTE-C TO RES-C
+
+           IF LOTE-A EQUAL 0
+               MOVE 0 TO RES-DELTA
+               MOVE 0 TO RES-QTD-RAIZES
+               MOVE 0 TO RES-RAIZ1
+               MOVE 0 TO RES-RAIZ2
+           ELSE
+               COMPUTE RES-DELTA = (LOTE-B ** 2) -
+                   (4 * LOTE-A * LOTE-C)
+
+               IF RES-DELTA GREATER 0
+                   MOVE 2 TO RES-QTD-RAIZES
+
+                   COMPUTE RES-RAIZ1 = (- LOTE-B +
+                       FUNCTION SQRT (RES-DELTA)) / (2 * LOTE-A)
+
+                   COMPUTE RES-RAIZ2 = (+ LOTE-B +
+                       FUNCTION SQRT (RES-DELTA)) / (2 * LOTE-A)
+               ELSE
+                   IF RES-DELTA EQUAL 0
+                       MOVE 1 TO RES-QTD-RAIZES
+
+                       COMPUTE RES-RAIZ1 = (- LOTE-B +
+                           FUNCTION SQRT (RES-DELTA)) / (2 * LOTE-A)
+
+                       MOVE 0 TO RES-RAIZ2
+                   ELSE
+                       MOVE 0 TO RES-QTD-RAIZES
+                       MOVE 0 TO RES-RAIZ1
+                       MOVE 0 TO RES-RAIZ2
+                   END-IF
+               END-IF
+           END-IF
+
+           WRITE REG-EQUACOES_RESULTADO
+
+           DISPLAY " A: " LOTE-A " B: " LOTE-B " C: " LOTE-C
+               " DELTA: " RES-DELTA " RAIZES: " RES-QTD-RAIZES
+
+           END-READ.
+       2100-CALCULA-LOTE-FIM.
+           EXIT.
+
        END PROGRAM EXERCICIO_003.
