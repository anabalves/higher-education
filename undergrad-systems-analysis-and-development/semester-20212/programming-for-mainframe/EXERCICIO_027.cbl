@@ -0,0 +1,126 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 02/12/2021
+      * Purpose: GERAR AS DUPLICATAS DE UMA COBRANCA PARCELADA (EX:
+      * MENSALIDADE), UMA POR PARCELA, COM VENCIMENTOS ESCALONADOS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_027.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUPLICATAS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\duplicatas.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS DUPL-NR-DUPLICATA OF REG-DUPLICATA
+           FILE STATUS     IS WS-FS-DUPLICATAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DUPLICATAS.
+       01 REG-DUPLICATA.
+           COPY DUPLICATA.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-DUPLICATAS              PIC 99.
+       77 WS-COD-CLIENTE                PIC 9(003).
+       77 WS-VALOR-TOTAL                PIC S9(013)V9(002).
+       77 WS-QTD-PARCELAS               PIC 9(002).
+       77 WS-VALOR-PARCELA              PIC S9(013)V9(002).
+       77 WS-VALOR-TOTAL-PARCELADO      PIC S9(013)V9(002).
+       77 WS-NR-INICIAL                 PIC 9(004).
+       77 WS-DT-EMISSAO                 PIC 9(008).
+       77 WS-DATA-VENC                  PIC 9(008).
+       77 WS-IDX                        PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '---- GERACAO DE DUPLICATAS PARCELADAS ----'
+
+           SET WS-FS-DUPLICATAS TO 0.
+           MOVE 0 TO RETURN-CODE
+
+           DISPLAY 'INFORME O CODIGO DO CLIENTE:'
+           ACCEPT WS-COD-CLIENTE
+
+           DISPLAY 'INFORME O VALOR TOTAL DA COBRANCA:'
+           ACCEPT WS-VALOR-TOTAL
+
+           DISPLAY 'INFORME A QUANTIDADE DE PARCELAS (1,2,4,6,12):'
+           ACCEPT WS-QTD-PARCELAS
+
+           DISPLAY 'INFORME A DATA DE EMISSAO (AAAAMMDD):'
+           ACCEPT WS-DT-EMISSAO
+
+           DISPLAY 'INFORME O NUMERO DA PRIMEIRA DUPLICATA:'
+           ACCEPT WS-NR-INICIAL
+
+           CALL 'CALC_PARCELA' USING WS-VALOR-TOTAL, WS-QTD-PARCELAS,
+               WS-VALOR-PARCELA, WS-VALOR-TOTAL-PARCELADO
+
+           IF WS-VALOR-PARCELA EQUAL 0
+               DISPLAY "*** QUANTIDADE DE PARCELAS INVALIDA ***"
+               MOVE 16 TO RETURN-CODE
+               GO TO ROT-FIM
+           END-IF
+
+           OPEN I-O DUPLICATAS
+           IF WS-FS-DUPLICATAS EQUAL 35
+               OPEN OUTPUT DUPLICATAS
+           END-IF
+
+           PERFORM 1000-GRAVA-PARCELA THRU 1000-GRAVA-PARCELA-FIM
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-PARCELAS.
+
+           CLOSE DUPLICATAS.
+
+           DISPLAY " "
+           DISPLAY "PARCELAS GERADAS: " WS-QTD-PARCELAS
+           DISPLAY "VALOR DE CADA PARCELA: " WS-VALOR-PARCELA
+           DISPLAY "VALOR TOTAL COM ACRESCIMO: "
+               WS-VALOR-TOTAL-PARCELADO
+
+       ROT-FIM.
+           STOP RUN.
+
+      *
+      **************************************
+      * ROTINA DE GRAVACAO DE UMA PARCELA  *
+      * COMO DUPLICATA, COM VENCIMENTO     *
+      * ESCALONADO EM 30 DIAS POR PARCELA  *
+      **************************************
+      *
+       1000-GRAVA-PARCELA.
+           COMPUTE DUPL-NR-DUPLICATA OF REG-DUPLICATA =
+               WS-NR-INICIAL + WS-IDX - 1
+
+           MOVE WS-COD-CLIENTE  TO DUPL-COD-CLIENTE OF REG-DUPLICATA
+           MOVE WS-DT-EMISSAO   TO DUPL-DT-EMISSAO OF REG-DUPLICATA
+           MOVE WS-VALOR-PARCELA TO DUPL-VL-FATURA OF REG-DUPLICATA
+           MOVE 0               TO DUPL-VL-PAGO OF REG-DUPLICATA
+           MOVE "NAO"           TO DUPL-ST-DUPLICATA OF REG-DUPLICATA
+
+           COMPUTE WS-DATA-VENC = FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(WS-DT-EMISSAO) + (WS-IDX * 30))
+
+           MOVE WS-DATA-VENC TO DUPL-DT-VENCIMENTO OF REG-DUPLICATA
+
+           WRITE REG-DUPLICATA
+               INVALID KEY
+                   DISPLAY "*** DUPLICATA "
+                       DUPL-NR-DUPLICATA OF REG-DUPLICATA
+                       " JA EXISTE - PARCELA NAO GRAVADA ***"
+               NOT INVALID KEY
+                   DISPLAY " DUPLICATA "
+                       DUPL-NR-DUPLICATA OF REG-DUPLICATA
+                       " VENCIMENTO " WS-DATA-VENC
+                       " VALOR " DUPL-VL-FATURA OF REG-DUPLICATA
+           END-WRITE.
+       1000-GRAVA-PARCELA-FIM.
+           EXIT.
+
+       END PROGRAM EXERCICIO_027.
