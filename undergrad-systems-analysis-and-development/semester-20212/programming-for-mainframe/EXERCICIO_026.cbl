@@ -0,0 +1,207 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 01/12/2021
+      * Purpose: ESTORNAR UMA DUPLICATA MARCADA COMO PAGA POR ENGANO,
+      * MOVENDO-A DE VOLTA DE DUPL_PAGAS PARA DUPL_VENCIDAS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_026.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUPL_PAGAS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\dupl_pagas.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-DUPL_PAGAS.
+
+           SELECT DUPL_VENCIDAS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\dupl_vencidas.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-DUPL_VENCIDAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DUPL_PAGAS.
+       01 REG-DUPL_PAGAS.
+           COPY DUPLICATA.
+
+       FD DUPL_VENCIDAS.
+       01 REG-DUPL_VENCIDAS.
+           COPY DUPLICATA.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-DUPL_PAGAS             PIC 99.
+       77 WS-FS-DUPL_VENCIDAS          PIC 99.
+       77 WS-EOF                       PIC 99.
+       77 WS-NR-BUSCA                  PIC 9(004).
+       77 WS-ACHOU                     PIC X(001) VALUE 'N'.
+       77 WS-IDX-ACHOU                 PIC 9(004) VALUE 0.
+       77 WS-IDX                       PIC 9(004).
+       77 WS-QTD-REGISTROS             PIC 9(004) VALUE ZEROS.
+
+      *> TABELA EM MEMORIA PARA REGRAVAR DUPL_PAGAS SEM O REGISTRO
+      *> ESTORNADO, JA QUE DUPL_PAGAS E SEQUENCIAL.
+       01 WS-TAB-PAGAS.
+           03 WS-PAGA OCCURS 999 TIMES.
+              05 WS-P-NR-DUPLICATA     PIC 9(004).
+              05 WS-P-COD-CLIENTE      PIC 9(003).
+              05 WS-P-DT-EMISSAO       PIC 9(008).
+              05 WS-P-DT-VENCIMENTO    PIC 9(008).
+              05 WS-P-VL-FATURA        PIC S9(013)V9(002).
+              05 WS-P-VL-PAGO          PIC S9(013)V9(002).
+              05 WS-P-ST-DUPLICATA     PIC X(003).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '---- ESTORNO DE DUPLICATA PAGA POR ENGANO ----'
+
+           SET WS-FS-DUPL_PAGAS    TO 0.
+           SET WS-EOF              TO 0.
+           MOVE 0 TO RETURN-CODE
+
+           DISPLAY 'INFORME O NUMERO DA DUPLICATA A ESTORNAR:'
+           ACCEPT WS-NR-BUSCA
+
+           OPEN INPUT DUPL_PAGAS
+           IF WS-FS-DUPL_PAGAS EQUAL 35
+               DISPLAY "* ARQUIVO DUPL_PAGAS NAO EXISTE *"
+               MOVE 16 TO RETURN-CODE
+               GO TO ROT-FIM
+           END-IF
+
+           PERFORM 1000-CARREGA-PAGA THRU 1000-CARREGA-PAGA-FIM
+               UNTIL WS-EOF = 1.
+
+           CLOSE DUPL_PAGAS.
+
+           IF WS-ACHOU NOT EQUAL 'S'
+               DISPLAY "*** DUPLICATA NAO ENCONTRADA EM DUPL_PAGAS ***"
+               MOVE 16 TO RETURN-CODE
+               GO TO ROT-FIM
+           END-IF
+
+           OPEN OUTPUT DUPL_PAGAS
+
+           PERFORM 2000-REGRAVA-PAGA THRU 2000-REGRAVA-PAGA-FIM
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-REGISTROS.
+
+           CLOSE DUPL_PAGAS.
+
+           PERFORM 3000-DEVOLVE-VENCIDA THRU 3000-DEVOLVE-VENCIDA-FIM.
+
+           DISPLAY " "
+           DISPLAY "DUPLICATA " WS-NR-BUSCA
+               " ESTORNADA DE DUPL_PAGAS PARA DUPL_VENCIDAS."
+
+       ROT-FIM.
+           STOP RUN.
+
+      *
+      **************************************
+      * ROTINA DE CARGA DE DUPL_PAGAS EM   *
+      * MEMORIA, LOCALIZANDO O REGISTRO    *
+      * A SER ESTORNADO                    *
+      **************************************
+      *
+       1000-CARREGA-PAGA.
+           READ DUPL_PAGAS INTO REG-DUPL_PAGAS
+           AT END
+               MOVE 1 TO WS-EOF
+           NOT AT END
+
+           IF WS-QTD-REGISTROS < 999
+               ADD 1 TO WS-QTD-REGISTROS
+
+               MOVE DUPL-NR-DUPLICATA OF REG-DUPL_PAGAS
+                   TO WS-P-NR-DUPLICATA(WS-QTD-REGISTROS)
+               MOVE DUPL-COD-CLIENTE OF REG-DUPL_PAGAS
+                   TO WS-P-COD-CLIENTE(WS-QTD-REGISTROS)
+               MOVE DUPL-DT-EMISSAO OF REG-DUPL_PAGAS
+                   TO WS-P-DT-EMISSAO(WS-QTD-REGISTROS)
+               MOVE DUPL-DT-VENCIMENTO OF REG-DUPL_PAGAS
+                   TO WS-P-DT-VENCIMENTO(WS-QTD-REGISTROS)
+               MOVE DUPL-VL-FATURA OF REG-DUPL_PAGAS
+                   TO WS-P-VL-FATURA(WS-QTD-REGISTROS)
+               MOVE DUPL-VL-PAGO OF REG-DUPL_PAGAS
+                   TO WS-P-VL-PAGO(WS-QTD-REGISTROS)
+               MOVE DUPL-ST-DUPLICATA OF REG-DUPL_PAGAS
+                   TO WS-P-ST-DUPLICATA(WS-QTD-REGISTROS)
+
+               IF DUPL-NR-DUPLICATA OF REG-DUPL_PAGAS EQUAL WS-NR-BUSCA
+                   MOVE 'S' TO WS-ACHOU
+                   MOVE WS-QTD-REGISTROS TO WS-IDX-ACHOU
+               END-IF
+           END-IF
+
+           END-READ.
+       1000-CARREGA-PAGA-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE REGRAVACAO DE DUPL_PAGAS *
+      * SEM O REGISTRO ESTORNADO           *
+      **************************************
+      *
+       2000-REGRAVA-PAGA.
+           IF WS-IDX EQUAL WS-IDX-ACHOU
+               GO TO 2000-REGRAVA-PAGA-FIM
+           END-IF
+
+           MOVE WS-P-NR-DUPLICATA(WS-IDX)
+               TO DUPL-NR-DUPLICATA OF REG-DUPL_PAGAS
+           MOVE WS-P-COD-CLIENTE(WS-IDX)
+               TO DUPL-COD-CLIENTE OF REG-DUPL_PAGAS
+           MOVE WS-P-DT-EMISSAO(WS-IDX)
+               TO DUPL-DT-EMISSAO OF REG-DUPL_PAGAS
+           MOVE WS-P-DT-VENCIMENTO(WS-IDX)
+               TO DUPL-DT-VENCIMENTO OF REG-DUPL_PAGAS
+           MOVE WS-P-VL-FATURA(WS-IDX)
+               TO DUPL-VL-FATURA OF REG-DUPL_PAGAS
+           MOVE WS-P-VL-PAGO(WS-IDX)
+               TO DUPL-VL-PAGO OF REG-DUPL_PAGAS
+           MOVE WS-P-ST-DUPLICATA(WS-IDX)
+               TO DUPL-ST-DUPLICATA OF REG-DUPL_PAGAS
+
+           WRITE REG-DUPL_PAGAS.
+       2000-REGRAVA-PAGA-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE DEVOLUCAO DO REGISTRO    *
+      * ESTORNADO PARA DUPL_VENCIDAS       *
+      **************************************
+      *
+       3000-DEVOLVE-VENCIDA.
+           SET WS-FS-DUPL_VENCIDAS TO 0.
+           OPEN EXTEND DUPL_VENCIDAS
+           IF WS-FS-DUPL_VENCIDAS EQUAL 35
+               OPEN OUTPUT DUPL_VENCIDAS
+           END-IF
+
+           MOVE WS-P-NR-DUPLICATA(WS-IDX-ACHOU)
+               TO DUPL-NR-DUPLICATA OF REG-DUPL_VENCIDAS
+           MOVE WS-P-COD-CLIENTE(WS-IDX-ACHOU)
+               TO DUPL-COD-CLIENTE OF REG-DUPL_VENCIDAS
+           MOVE WS-P-DT-EMISSAO(WS-IDX-ACHOU)
+               TO DUPL-DT-EMISSAO OF REG-DUPL_VENCIDAS
+           MOVE WS-P-DT-VENCIMENTO(WS-IDX-ACHOU)
+               TO DUPL-DT-VENCIMENTO OF REG-DUPL_VENCIDAS
+           MOVE WS-P-VL-FATURA(WS-IDX-ACHOU)
+               TO DUPL-VL-FATURA OF REG-DUPL_VENCIDAS
+           MOVE ZEROS TO DUPL-VL-PAGO OF REG-DUPL_VENCIDAS
+           MOVE "VEN" TO DUPL-ST-DUPLICATA OF REG-DUPL_VENCIDAS
+           MOVE ZEROS TO DUPL-DT-ULTJUROS OF REG-DUPL_VENCIDAS
+
+           WRITE REG-DUPL_VENCIDAS
+
+           CLOSE DUPL_VENCIDAS.
+       3000-DEVOLVE-VENCIDA-FIM.
+           EXIT.
+
+       END PROGRAM EXERCICIO_026.
