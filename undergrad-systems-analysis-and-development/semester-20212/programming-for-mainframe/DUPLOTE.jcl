@@ -0,0 +1,22 @@
+//DUPLOTE  JOB (ACCT),'LOTE DUPLICATAS',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1)
+//*
+//*********************************************************
+//* LOTE NOTURNO DE DUPLICATAS                             *
+//* PASSO 1 (SPLIT) SEPARA DUPLICATAS EM PAGAS/VENCIDAS/   *
+//*   PARCIAIS E CONFERE OS TOTAIS DE CONTROLE.            *
+//* PASSO 2 (AGING) CLASSIFICA AS VENCIDAS NAS FAIXAS DE   *
+//*   30/60/90 DIAS.                                       *
+//* PASSO 3 (JUROS) APLICA OS JUROS DE MORA NAS VENCIDAS.  *
+//* CADA PASSO SO EXECUTA SE OS ANTERIORES TERMINARAM COM  *
+//* RETURN-CODE 0 -- SE O SPLIT ENCONTRAR DIVERGENCIA DE   *
+//* TOTAIS (RETURN-CODE 16), O RESTO DA CADEIA E PULADO EM *
+//* VEZ DE RODAR O AGING/JUROS EM CIMA DE UM DUPL_VENCIDAS *
+//* QUE NAO BATE.                                          *
+//*********************************************************
+//*
+//SPLIT    EXEC PGM=EXERCICIO_007
+//*
+//AGING    EXEC PGM=EXERCICIO_017,COND=(0,NE,SPLIT)
+//*
+//JUROS    EXEC PGM=EXERCICIO_019,COND=((0,NE,SPLIT),(0,NE,AGING))
