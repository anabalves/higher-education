@@ -6,15 +6,18 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMA_EX07.
-
+      *********************************
+      * CRUD DE CLIENTES (INDEXADO)   *
+      *********************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO
               'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
       -        '\clientes.txt'
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS COD-CLIENTE
            FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
@@ -23,40 +26,302 @@
            03 COD-CLIENTE          PIC 9(03).
            03 NOME-CLIENTE         PIC X(20).
            03 TELEFONE-CLIENTE     PIC X(14).
+           03 ENDERECO-CLIENTE     PIC X(30).
+           03 EMAIL-CLIENTE        PIC X(30).
+           03 COD-VENDEDOR         PIC 9(03).
+
        WORKING-STORAGE SECTION.
-       77 WS-FS PIC 99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "------------ CADASTRO DE CLIENTE ------------"
-            SET WS-FS  TO 0.
-            OPEN EXTEND CLIENTES
+       77 WS-FS            PIC 99.
+       77 WS-EOF           PIC 99.
+       77 WS-CONTADOR      PIC 99.
+       77 W-OPCAO          PIC 99.
+       77 W-CONF           PIC X(01) VALUE SPACES.
+       77 WS-ALTERAR       PIC X VALUES SPACE.
+       77 WS-EXCLUIR       PIC X VALUES SPACE.
 
+       01 WS-CLIENTE.
+           03 WS-COD-CLIENTE          PIC 9(03).
+           03 WS-NOME-CLIENTE         PIC X(20).
+           03 WS-TELEFONE-CLIENTE     PIC X(14).
+           03 WS-ENDERECO-CLIENTE     PIC X(30).
+           03 WS-EMAIL-CLIENTE        PIC X(30).
+           03 WS-COD-VENDEDOR         PIC 9(03).
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+      *
+      ******************
+      * ROTINA DE MENU *
+      ******************
+      *
+       MENU-001.
+            DISPLAY '|---[ MENU CLIENTES ]---|'
+            DISPLAY "| 1 - INCLUIR  |"
+            DISPLAY "| 2 - ALTERAR  |"
+            DISPLAY "| 3 - EXCLUIR  |"
+            DISPLAY "| 4 - CONSULTA |"
+            DISPLAY "| 5 - LISTAR   |"
+            DISPLAY "| 99 - SAIR    |"
+            DISPLAY '|--------------|'
+            DISPLAY " "
+            ACCEPT W-OPCAO
+            IF W-OPCAO = 1
+               GO TO INC-001.
+            IF W-OPCAO = 2
+               GO TO ALT-001.
+            IF W-OPCAO = 3
+               GO TO EXC-001.
+            IF W-OPCAO = 4
+               GO TO CON-001.
+            IF W-OPCAO = 5
+               GO TO LIS-001.
+            IF W-OPCAO = 99
+               GO TO ROT-FIM.
+            IF W-OPCAO NOT = 1 AND 2 AND 3 AND 4 AND 5 AND 99
+               DISPLAY "*** DIGITE APENAS 1, 2, 3, 4, 5 OU 99 ***"
+               DISPLAY " "
+               GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE INCLUSAO *
+      **********************
+      *
+       INC-001.
+            SET WS-FS TO 0.
+            OPEN I-O CLIENTES
             IF WS-FS EQUAL 35 THEN
-                OPEN OUTPUT CLIENTES
+               OPEN OUTPUT CLIENTES
+               DISPLAY "* ARQUIVO CLIENTES SENDO CRIADO *"
+            END-IF.
+
+            DISPLAY "------------ CADASTRO DE CLIENTE ------------".
+       INC-002.
+            DISPLAY 'INFORME O CODIGO DO CLIENTE:'
+            ACCEPT COD-CLIENTE
+            IF COD-CLIENTE = ZEROS
+               DISPLAY "CODIGO NAO PODE SER EM BRANCO"
+               GO TO INC-002.
+
+       INC-003.
+            DISPLAY 'INFORME O NOME DO CLIENTE'
+            ACCEPT NOME-CLIENTE
+            IF NOME-CLIENTE = SPACES
+               DISPLAY "NOME DO CLIENTE NAO PODE SER EM BRANCO"
+               GO TO INC-003.
+
+       INC-004.
+            DISPLAY 'INFORME O TELEFONE DO CLIENTE'
+            ACCEPT TELEFONE-CLIENTE
+            IF TELEFONE-CLIENTE = SPACES
+               DISPLAY "TELEFONE NAO PODE SER EM BRANCO"
+               GO TO INC-004.
+
+       INC-005.
+            DISPLAY 'INFORME O ENDERECO DO CLIENTE'
+            ACCEPT ENDERECO-CLIENTE.
+
+       INC-006.
+            DISPLAY 'INFORME O EMAIL DO CLIENTE'
+            ACCEPT EMAIL-CLIENTE.
+
+       INC-007.
+            DISPLAY 'INFORME O CODIGO DO VENDEDOR DO CLIENTE'
+            ACCEPT COD-VENDEDOR.
+
+       INC-OPC.
+            MOVE "S" TO W-CONF
+            DISPLAY "DADOS OK (S/N) : ".
+            ACCEPT W-CONF
+            IF W-CONF = "N" OR "n"
+               DISPLAY "* DADOS RECUSADOS PELO USUARIO *"
+               GO TO INC-001.
+            IF W-CONF NOT = "S" AND "s"
+               DISPLAY "*** DIGITE APENAS S=SIM e N=NAO ***"
+               GO TO INC-OPC.
+
+       INC-WR1.
+            WRITE REG-CLIENTE
+            PERFORM 9800-MSG-FILE-STATUS THRU 9800-MSG-FILE-STATUS-FIM
+            IF WS-FS = "00" OR "02"
+               CLOSE CLIENTES
+               GO TO MENU-001.
+               IF WS-FS = "22"
+               GO TO INC-002
+               ELSE
+               GO TO ROT-FIM.
+      *
+      ***********************
+      * ROTINA DE ALTERAÇÃO *
+      ***********************
+      *
+       ALT-001.
+            OPEN I-O CLIENTES.
+            DISPLAY '---------- ALTERACAO DE CLIENTE -------------'
+            DISPLAY 'INFORME O CODIGO DO CLIENTE'
+            ACCEPT COD-CLIENTE
+
+            READ CLIENTES RECORD INTO WS-CLIENTE
+              KEY IS COD-CLIENTE
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO DO CLIENTE: ' WS-COD-CLIENTE
+                       DISPLAY 'NOME DO CLIENTE: ' WS-NOME-CLIENTE
+                       DISPLAY 'TELEFONE DO CLIENTE: '
+                           WS-TELEFONE-CLIENTE
+                       DISPLAY 'ENDERECO DO CLIENTE: '
+                           WS-ENDERECO-CLIENTE
+                       DISPLAY 'EMAIL DO CLIENTE: '
+                           WS-EMAIL-CLIENTE
+                       DISPLAY 'CODIGO DO VENDEDOR: '
+                           WS-COD-VENDEDOR
+                       MOVE 'S' TO WS-ALTERAR
+            END-READ.
+
+            IF WS-ALTERAR EQUAL 'S'
+               DISPLAY 'INFORME O NOME DO CLIENTE'
+               ACCEPT NOME-CLIENTE
+               DISPLAY 'INFORME O TELEFONE DO CLIENTE'
+               ACCEPT TELEFONE-CLIENTE
+               DISPLAY 'INFORME O ENDERECO DO CLIENTE'
+               ACCEPT ENDERECO-CLIENTE
+               DISPLAY 'INFORME O EMAIL DO CLIENTE'
+               ACCEPT EMAIL-CLIENTE
+               DISPLAY 'INFORME O CODIGO DO VENDEDOR DO CLIENTE'
+               ACCEPT COD-VENDEDOR
+
+               REWRITE REG-CLIENTE
+               END-REWRITE
             END-IF
 
-            IF WS-FS EQUAL ZEROS
-                DISPLAY 'INFORME O CODIGO DO CLIENTE'
-                ACCEPT COD-CLIENTE
-                DISPLAY 'INFORME O NOME DO CLIENTE'
-                ACCEPT NOME-CLIENTE
-                DISPLAY 'INFORME O TELEFONE-CLIENTE'
-                ACCEPT TELEFONE-CLIENTE
-
-                WRITE REG-CLIENTE
-
-                IF WS-FS NOT EQUAL ZEROS
-                    DISPLAY 'ERRO - NÃO FOI POSSIVEL GRAVAR O REGISTRO'
-                    DISPLAY 'FILE STATUS: ' WS-FS
-                ELSE
-                    DISPLAY  'REGISTRO GRAVADO COM SUCESSO!'
-                END-IF
-            ELSE
-                DISPLAY 'ERRO AO CRIAR O ARQUIVO'
-                DISPLAY 'FILE STATUS: ' WS-FS
+            CLOSE CLIENTES
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE EXCLUSÃO *
+      **********************
+      *
+       EXC-001.
+            OPEN I-O CLIENTES.
+            DISPLAY '---------- EXCLUSAO DE CLIENTE -------------'
+            DISPLAY 'INFORME O CODIGO DO CLIENTE'
+            ACCEPT COD-CLIENTE
+
+            READ CLIENTES RECORD INTO WS-CLIENTE
+              KEY IS COD-CLIENTE
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO DO CLIENTE: ' WS-COD-CLIENTE
+                       DISPLAY 'NOME DO CLIENTE: ' WS-NOME-CLIENTE
+                       MOVE 'S' TO WS-EXCLUIR
+            END-READ.
+
+            IF WS-EXCLUIR EQUAL 'S'
+               DELETE CLIENTES RECORD
+                   INVALID KEY PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY DISPLAY 'REGISTRO DELETADO!'
+               END-DELETE
             END-IF
 
             CLOSE CLIENTES
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE LISTAGEM *
+      **********************
+      *
+       LIS-001.
+            SET WS-EOF  TO 0
+            SET WS-FS TO 0
+            SET WS-CONTADOR TO 0
+            OPEN INPUT CLIENTES
+            DISPLAY '---------- LISTAGEM DE CLIENTES -------------'
+            PERFORM UNTIL WS-EOF = 1
+               READ CLIENTES INTO WS-CLIENTE
+                   AT END MOVE 1 TO WS-EOF NOT AT END
+                       DISPLAY ' COD. CLIENTE: ' WS-COD-CLIENTE
+                               ' NOME: ' WS-NOME-CLIENTE
+                               ' TELEFONE: ' WS-TELEFONE-CLIENTE
+                               ' ENDERECO: ' WS-ENDERECO-CLIENTE
+                               ' EMAIL: ' WS-EMAIL-CLIENTE
+                               ' VENDEDOR: ' WS-COD-VENDEDOR
+                       ADD 1 TO WS-CONTADOR
+               END-READ
+            END-PERFORM
+            DISPLAY 'TOTAL DE REGISTRO LOCALIZADOS: ' WS-CONTADOR
+            DISPLAY " "
+            CLOSE CLIENTES
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE CONSULTA *
+      **********************
+      *
+       CON-001.
+            OPEN I-O CLIENTES.
+            DISPLAY '---------- CONSULTA DE CLIENTE -------------'
+            DISPLAY 'INFORME O CODIGO DO CLIENTE'
+            ACCEPT COD-CLIENTE
+
+            READ CLIENTES RECORD INTO WS-CLIENTE
+              KEY IS COD-CLIENTE
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                       DISPLAY " "
+                       GO TO CON-001
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO DO CLIENTE: ' WS-COD-CLIENTE
+                       DISPLAY 'NOME DO CLIENTE: ' WS-NOME-CLIENTE
+                       DISPLAY 'TELEFONE DO CLIENTE: '
+                           WS-TELEFONE-CLIENTE
+                       DISPLAY 'ENDERECO DO CLIENTE: '
+                           WS-ENDERECO-CLIENTE
+                       DISPLAY 'EMAIL DO CLIENTE: '
+                           WS-EMAIL-CLIENTE
+                       DISPLAY 'CODIGO DO VENDEDOR: '
+                           WS-COD-VENDEDOR
+                       DISPLAY " "
+            END-READ.
+            CLOSE CLIENTES
+            GO TO MENU-001.
 
-            STOP RUN.
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+           ROT-FIM.
+                   CLOSE CLIENTES
+                   EXIT PROGRAM.
+           ROT-FIMP.
+                   EXIT PROGRAM.
+           ROT-FIMS.
+                   STOP RUN.
+      *
+      **************************************************
+      * MENSAGEM PADRONIZADA DE FILE STATUS, PARA QUE  *
+      * O OPERADOR VEJA SEMPRE A MESMA EXPLICACAO EM   *
+      * LINGUAGEM CLARA PARA O MESMO CODIGO.           *
+      **************************************************
+      *
+       9800-MSG-FILE-STATUS.
+           EVALUATE WS-FS
+               WHEN "00"
+                   DISPLAY "*** OPERACAO REALIZADA COM SUCESSO ***"
+               WHEN "02"
+                   DISPLAY "*** GRAVADO (CHAVE ALTERNATIVA DUPL.) ***"
+               WHEN "22"
+                   DISPLAY "*** REGISTRO JA EXISTE (CHAVE DUPL.) ***"
+               WHEN "23"
+                   DISPLAY "*** REGISTRO NAO ENCONTRADO ***"
+               WHEN "35"
+                   DISPLAY "*** ARQUIVO NAO EXISTE ***"
+               WHEN OTHER
+                   DISPLAY "*** ERRO - FILE STATUS: " WS-FS
+           END-EVALUATE.
+       9800-MSG-FILE-STATUS-FIM.
+           EXIT.
        END PROGRAM PROGRAMA_EX07.
