@@ -0,0 +1,208 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 09/12/2021
+      * Purpose: ARQUIVAMENTO DE FIM DE ANO DAS DUPLICATAS PAGAS COM
+      * DATA DE EMISSAO ANTERIOR A UMA DATA DE CORTE INFORMADA PELO
+      * OPERADOR, MOVENDO-AS PARA UM ARQUIVO HISTORICO E MANTENDO EM
+      * DUPL_PAGAS APENAS OS REGISTROS RECENTES
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_032.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUPL_PAGAS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\dupl_pagas.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-DUPL_PAGAS.
+
+           SELECT DUPL_PAGAS_HIST ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\dupl_pagas_hist.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-DUPL_PAGAS_HIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DUPL_PAGAS.
+       01 REG-DUPL_PAGAS.
+           COPY DUPLICATA.
+
+       FD DUPL_PAGAS_HIST.
+       01 REG-DUPL_PAGAS_HIST.
+           COPY DUPLICATA.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-DUPL_PAGAS             PIC 99.
+       77 WS-FS-DUPL_PAGAS_HIST        PIC 99.
+       77 WS-EOF                       PIC 99.
+       77 WS-DATA-CORTE                PIC 9(008).
+       77 WS-IDX                       PIC 9(004).
+       77 WS-QTD-LIDOS                 PIC 9(004) VALUE ZEROS.
+       77 WS-QTD-ARQUIVADOS            PIC 9(004) VALUE ZEROS.
+       77 WS-QTD-MANTIDOS              PIC 9(004) VALUE ZEROS.
+
+      *> TABELA EM MEMORIA COM AS DUPLICATAS QUE PERMANECEM EM
+      *> DUPL_PAGAS (DATA DE EMISSAO >= DATA DE CORTE), JA QUE
+      *> DUPL_PAGAS E SEQUENCIAL E PRECISA SER REGRAVADO POR INTEIRO.
+       01 WS-TAB-MANTIDOS.
+           03 WS-MANTIDO OCCURS 999 TIMES.
+              05 WS-M-NR-DUPLICATA     PIC 9(004).
+              05 WS-M-COD-CLIENTE      PIC 9(003).
+              05 WS-M-DT-EMISSAO       PIC 9(008).
+              05 WS-M-DT-VENCIMENTO    PIC 9(008).
+              05 WS-M-VL-FATURA        PIC S9(013)V9(002).
+              05 WS-M-VL-PAGO          PIC S9(013)V9(002).
+              05 WS-M-ST-DUPLICATA     PIC X(003).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '-------- ARQUIVAMENTO DE DUPL_PAGAS (FIM DE ANO) '
+               '--------'
+
+           SET WS-FS-DUPL_PAGAS    TO 0.
+           SET WS-EOF              TO 0.
+           MOVE 0 TO RETURN-CODE
+
+           DISPLAY 'INFORME A DATA DE CORTE (AAAAMMDD) -- DUPLICATAS '
+               'EMITIDAS ANTES DESTA DATA SERAO ARQUIVADAS:'
+           ACCEPT WS-DATA-CORTE
+
+           OPEN INPUT DUPL_PAGAS
+           IF WS-FS-DUPL_PAGAS EQUAL 35
+               DISPLAY "* ARQUIVO DUPL_PAGAS NAO EXISTE - NADA A "
+                   "ARQUIVAR *"
+               MOVE 16 TO RETURN-CODE
+               GO TO ROT-FIM
+           END-IF
+
+           SET WS-FS-DUPL_PAGAS_HIST TO 0.
+           OPEN EXTEND DUPL_PAGAS_HIST
+           IF WS-FS-DUPL_PAGAS_HIST EQUAL 35
+               OPEN OUTPUT DUPL_PAGAS_HIST
+               DISPLAY "* ARQUIVO DUPL_PAGAS_HIST SENDO CRIADO *"
+           END-IF
+
+           PERFORM 1000-PROCESSA-PAGA THRU 1000-PROCESSA-PAGA-FIM
+               UNTIL WS-EOF = 1.
+
+           CLOSE DUPL_PAGAS.
+           CLOSE DUPL_PAGAS_HIST.
+
+           OPEN OUTPUT DUPL_PAGAS
+
+           PERFORM 2000-REGRAVA-MANTIDO THRU 2000-REGRAVA-MANTIDO-FIM
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-MANTIDOS.
+
+           CLOSE DUPL_PAGAS.
+
+           DISPLAY " "
+           DISPLAY "QUANTIDADE LIDA DE DUPL_PAGAS: " WS-QTD-LIDOS
+           DISPLAY "QUANTIDADE ARQUIVADA PARA O HISTORICO: "
+               WS-QTD-ARQUIVADOS
+           DISPLAY "QUANTIDADE MANTIDA EM DUPL_PAGAS: " WS-QTD-MANTIDOS
+
+           PERFORM 3000-CONFERE-TOTAIS THRU 3000-CONFERE-TOTAIS-FIM.
+
+       ROT-FIM.
+           STOP RUN.
+
+      *
+      **************************************
+      * ROTINA DE LEITURA E CLASSIFICACAO  *
+      * DE CADA DUPLICATA PAGA, PELA DATA  *
+      * DE EMISSAO CONTRA A DATA DE CORTE  *
+      **************************************
+      *
+       1000-PROCESSA-PAGA.
+           READ DUPL_PAGAS INTO REG-DUPL_PAGAS
+           AT END
+               MOVE 1 TO WS-EOF
+           NOT AT END
+
+           ADD 1 TO WS-QTD-LIDOS
+
+           IF DUPL-DT-EMISSAO OF REG-DUPL_PAGAS < WS-DATA-CORTE
+               MOVE CORRESPONDING REG-DUPL_PAGAS TO REG-DUPL_PAGAS_HIST
+               WRITE REG-DUPL_PAGAS_HIST
+               ADD 1 TO WS-QTD-ARQUIVADOS
+           ELSE
+               IF WS-QTD-MANTIDOS < 999
+                   ADD 1 TO WS-QTD-MANTIDOS
+                   MOVE DUPL-NR-DUPLICATA OF REG-DUPL_PAGAS
+                       TO WS-M-NR-DUPLICATA(WS-QTD-MANTIDOS)
+                   MOVE DUPL-COD-CLIENTE OF REG-DUPL_PAGAS
+                       TO WS-M-COD-CLIENTE(WS-QTD-MANTIDOS)
+                   MOVE DUPL-DT-EMISSAO OF REG-DUPL_PAGAS
+                       TO WS-M-DT-EMISSAO(WS-QTD-MANTIDOS)
+                   MOVE DUPL-DT-VENCIMENTO OF REG-DUPL_PAGAS
+                       TO WS-M-DT-VENCIMENTO(WS-QTD-MANTIDOS)
+                   MOVE DUPL-VL-FATURA OF REG-DUPL_PAGAS
+                       TO WS-M-VL-FATURA(WS-QTD-MANTIDOS)
+                   MOVE DUPL-VL-PAGO OF REG-DUPL_PAGAS
+                       TO WS-M-VL-PAGO(WS-QTD-MANTIDOS)
+                   MOVE DUPL-ST-DUPLICATA OF REG-DUPL_PAGAS
+                       TO WS-M-ST-DUPLICATA(WS-QTD-MANTIDOS)
+               END-IF
+           END-IF
+
+           END-READ.
+       1000-PROCESSA-PAGA-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE REGRAVACAO DE DUPL_PAGAS *
+      * APENAS COM OS REGISTROS MANTIDOS   *
+      **************************************
+      *
+       2000-REGRAVA-MANTIDO.
+           MOVE WS-M-NR-DUPLICATA(WS-IDX)
+               TO DUPL-NR-DUPLICATA OF REG-DUPL_PAGAS
+           MOVE WS-M-COD-CLIENTE(WS-IDX)
+               TO DUPL-COD-CLIENTE OF REG-DUPL_PAGAS
+           MOVE WS-M-DT-EMISSAO(WS-IDX)
+               TO DUPL-DT-EMISSAO OF REG-DUPL_PAGAS
+           MOVE WS-M-DT-VENCIMENTO(WS-IDX)
+               TO DUPL-DT-VENCIMENTO OF REG-DUPL_PAGAS
+           MOVE WS-M-VL-FATURA(WS-IDX)
+               TO DUPL-VL-FATURA OF REG-DUPL_PAGAS
+           MOVE WS-M-VL-PAGO(WS-IDX)
+               TO DUPL-VL-PAGO OF REG-DUPL_PAGAS
+           MOVE WS-M-ST-DUPLICATA(WS-IDX)
+               TO DUPL-ST-DUPLICATA OF REG-DUPL_PAGAS
+
+           WRITE REG-DUPL_PAGAS.
+       2000-REGRAVA-MANTIDO-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE CONFERENCIA DE TOTAIS DE *
+      * CONTROLE (LIDOS = ARQUIVADOS +     *
+      * MANTIDOS)                          *
+      **************************************
+      *
+       3000-CONFERE-TOTAIS.
+           MOVE 0 TO RETURN-CODE
+
+           IF WS-QTD-LIDOS NOT =
+               WS-QTD-ARQUIVADOS + WS-QTD-MANTIDOS
+               DISPLAY '* DIVERGENCIA: QUANTIDADE LIDA DIFERENTE DA '
+                       'QUANTIDADE ARQUIVADA MAIS MANTIDA *'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           IF RETURN-CODE = 0
+               DISPLAY 'TOTAIS DE CONTROLE CONFEREM.'
+               DISPLAY 'BALANCEAMENTO DE FIM DE JOB: PASS'
+           ELSE
+               DISPLAY 'BALANCEAMENTO DE FIM DE JOB: FAIL'
+           END-IF.
+       3000-CONFERE-TOTAIS-FIM.
+           EXIT.
+
+       END PROGRAM EXERCICIO_032.
