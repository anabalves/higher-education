@@ -7,14 +7,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICIO_011.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLANETAS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\planetas.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS MODE     IS DYNAMIC
+           RECORD KEY      IS PLAN-NRO
+           FILE STATUS     IS WS-FS-PLANETAS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD PLANETAS.
+       01 REG-PLANETAS.
+           03 PLAN-NRO              PIC 9(001).
+           03 PLAN-NOME             PIC X(010).
+           03 PLAN-GRAVIDADE        PIC 9V999.
+
        WORKING-STORAGE SECTION.
        77 WS-PESO                  PIC 9(03)V99.
        77 WS-PESO-PLANETA          PIC 9(03)V999.
        77 WS-NRO                   PIC 9.
            88 WS-NRO-PLANETA       VALUE 1 THRU 6.
        77 W-OPCAO                  PIC X(01) VALUE SPACES.
+       77 WS-FS-PLANETAS           PIC 99.
        PROCEDURE DIVISION.
            DISPLAY '------[SEU PESO EM OUTRO PLANELA]-----'.
        ROT-001.
@@ -39,26 +56,70 @@
 
       *>   ********* ESTRUTURA DE CONTROLE E DO TIPO COMPARACAO ********
        ROT-003.
-           EVALUATE WS-NRO
-               WHEN 1
-                   COMPUTE WS-PESO-PLANETA = (WS-PESO / 10) * 0.37
-                   DISPLAY 'SEU PESO EM MERCURIO E = ' WS-PESO-PLANETA
-               WHEN 2
-                   COMPUTE WS-PESO-PLANETA = (WS-PESO / 10) * 0.88
-                   DISPLAY 'SEU PESO EM VENUS E = ' WS-PESO-PLANETA
-               WHEN 3
-                   COMPUTE WS-PESO-PLANETA = (WS-PESO / 10) * 0.38
-                   DISPLAY 'SEU PESO EM MARTE E = ' WS-PESO-PLANETA
-               WHEN 4
-                   COMPUTE WS-PESO-PLANETA = (WS-PESO / 10) * 2.64
-                   DISPLAY 'SEU PESO EM JUPITER E = ' WS-PESO-PLANETA
-               WHEN 5
-                   COMPUTE WS-PESO-PLANETA = (WS-PESO / 10) * 1.15
-                   DISPLAY 'SEU PESO EM SATURNO E = ' WS-PESO-PLANETA
-               WHEN 6
-                   COMPUTE WS-PESO-PLANETA = (WS-PESO / 10) * 1.17
-                   DISPLAY 'SEU PESO EM URANO E = ' WS-PESO-PLANETA
-           END-EVALUATE.
+           SET WS-FS-PLANETAS TO 0.
+           OPEN INPUT PLANETAS
+           IF WS-FS-PLANETAS EQUAL 35
+               PERFORM 9000-CRIA-PLANETAS THRU 9000-CRIA-PLANETAS-FIM
+               OPEN INPUT PLANETAS
+           END-IF
+
+           MOVE WS-NRO TO PLAN-NRO
+           READ PLANETAS
+               INVALID KEY
+                   DISPLAY "*** PLANETA NAO CADASTRADO NO ARQUIVO ***"
+               NOT INVALID KEY
+                   COMPUTE WS-PESO-PLANETA =
+                       (WS-PESO / 10) * PLAN-GRAVIDADE
+                   DISPLAY 'SEU PESO EM ' PLAN-NOME
+                       ' E = ' WS-PESO-PLANETA
+           END-READ
+
+           CLOSE PLANETAS
+           GO TO MENU-001.
+      *
+      *****************************************
+      * ROTINA DE CARGA INICIAL DAS CONSTANTES *
+      * DE GRAVIDADE DOS PLANETAS, USADA SO    *
+      * NA PRIMEIRA EXECUCAO (ARQUIVO AINDA    *
+      * NAO EXISTE)                            *
+      *****************************************
+      *
+       9000-CRIA-PLANETAS.
+           OPEN OUTPUT PLANETAS
+
+           MOVE 1 TO PLAN-NRO
+           MOVE "MERCURIO" TO PLAN-NOME
+           MOVE 0.370 TO PLAN-GRAVIDADE
+           WRITE REG-PLANETAS
+
+           MOVE 2 TO PLAN-NRO
+           MOVE "VENUS" TO PLAN-NOME
+           MOVE 0.880 TO PLAN-GRAVIDADE
+           WRITE REG-PLANETAS
+
+           MOVE 3 TO PLAN-NRO
+           MOVE "MARTE" TO PLAN-NOME
+           MOVE 0.380 TO PLAN-GRAVIDADE
+           WRITE REG-PLANETAS
+
+           MOVE 4 TO PLAN-NRO
+           MOVE "JUPITER" TO PLAN-NOME
+           MOVE 2.640 TO PLAN-GRAVIDADE
+           WRITE REG-PLANETAS
+
+           MOVE 5 TO PLAN-NRO
+           MOVE "SATURNO" TO PLAN-NOME
+           MOVE 1.150 TO PLAN-GRAVIDADE
+           WRITE REG-PLANETAS
+
+           MOVE 6 TO PLAN-NRO
+           MOVE "URANO" TO PLAN-NOME
+           MOVE 1.170 TO PLAN-GRAVIDADE
+           WRITE REG-PLANETAS
+
+           CLOSE PLANETAS.
+       9000-CRIA-PLANETAS-FIM.
+           EXIT.
       *
       *****************************************
       * ROTINA DE MENU *
