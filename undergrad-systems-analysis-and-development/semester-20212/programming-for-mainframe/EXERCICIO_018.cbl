@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 20/11/2021
+      * Purpose: RESUMO DO SALDO DEVEDOR DAS DUPLICATAS VENCIDAS POR
+      * CLIENTE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_018.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUPL_VENCIDAS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\dupl_vencidas.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-DUPL_VENCIDAS.
+
+           SELECT CLIENTES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\clientes.txt'
+           ORGANIZATION    IS INDEXED
+           ACCESS          IS SEQUENTIAL
+           RECORD KEY      IS COD-CLIENTE
+           FILE STATUS     IS WS-FS-CLIENTES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DUPL_VENCIDAS.
+       01 REG-DUPL_VENCIDAS.
+           COPY DUPLICATA.
+
+       FD CLIENTES.
+       01 REG-CLIENTE.
+           03 COD-CLIENTE              PIC 9(03).
+           03 NOME-CLIENTE             PIC X(20).
+           03 TELEFONE-CLIENTE         PIC X(14).
+           03 ENDERECO-CLIENTE         PIC X(30).
+           03 EMAIL-CLIENTE            PIC X(30).
+           03 COD-VENDEDOR             PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-DUPL_VENCIDAS          PIC 99.
+       77 WS-FS-CLIENTES               PIC 99.
+       77 WS-EOF                       PIC 99.
+       77 WS-EOF-CLIENTES              PIC 99.
+       77 WS-IDX                       PIC 9(003).
+
+      *> NOME DO CLIENTE ENDEREÇADO DIRETAMENTE PELO COD-CLIENTE
+      *> (PIC 9(003)), CARREGADO DE CLIENTES UMA UNICA VEZ NO INICIO.
+       01 WS-TAB-NOME-CLIENTE.
+           03 WS-NOME-CLIENTE OCCURS 999 TIMES PIC X(20).
+
+       01 WS-DUPL_VENCIDAS.
+           COPY DUPLICATA.
+
+      *> SALDO E QUANTIDADE ACUMULADOS POR CLIENTE, ENDEREÇADOS
+      *> DIRETAMENTE PELO PROPRIO COD-CLIENTE (PIC 9(003)).
+       01 WS-TAB-SALDO-CLIENTE.
+           03 WS-SALDO-CLIENTE OCCURS 999 TIMES.
+              05 WS-SALDO-VALOR        PIC S9(013)V9(002) VALUE ZEROS.
+              05 WS-SALDO-QTDE         PIC 9(006) VALUE ZEROS.
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '---- SALDO DEVEDOR POR CLIENTE (VENCIDAS) ----'
+
+           SET WS-FS-DUPL_VENCIDAS TO 0.
+           SET WS-EOF              TO 0.
+
+           PERFORM 0100-CARREGA-CLIENTES THRU 0100-CARREGA-CLIENTES-FIM.
+
+           OPEN INPUT DUPL_VENCIDAS
+           IF WS-FS-DUPL_VENCIDAS EQUAL 35
+               DISPLAY "* ARQUIVO DUPL_VENCIDAS NAO EXISTE *"
+               GO TO ROT-FIM
+           END-IF
+
+           PERFORM 1000-ACUMULA-VENCIDA THRU 1000-ACUMULA-VENCIDA-FIM
+               UNTIL WS-EOF = 1.
+
+           CLOSE DUPL_VENCIDAS.
+
+           DISPLAY " "
+           DISPLAY "------------- SALDO POR CLIENTE -------------"
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 999
+               IF WS-SALDO-QTDE(WS-IDX) > 0
+                   DISPLAY " CODIGO DO CLIENTE: " WS-IDX
+                           " CLIENTE: " WS-NOME-CLIENTE(WS-IDX)
+                           " QTDE DE DUPLICATAS: " WS-SALDO-QTDE(WS-IDX)
+                           " SALDO DEVEDOR: " WS-SALDO-VALOR(WS-IDX)
+               END-IF
+           END-PERFORM.
+
+       ROT-FIM.
+           STOP RUN.
+
+      *
+      **************************************
+      * ROTINA DE ACUMULO POR CLIENTE      *
+      **************************************
+      *
+       1000-ACUMULA-VENCIDA.
+           READ DUPL_VENCIDAS INTO WS-DUPL_VENCIDAS
+           AT END
+               MOVE 1 TO WS-EOF
+           NOT AT END
+
+           ADD DUPL-VL-FATURA OF WS-DUPL_VENCIDAS
+               TO WS-SALDO-VALOR(DUPL-COD-CLIENTE OF WS-DUPL_VENCIDAS)
+           ADD 1 TO WS-SALDO-QTDE(DUPL-COD-CLIENTE OF WS-DUPL_VENCIDAS)
+
+           END-READ.
+       1000-ACUMULA-VENCIDA-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE CARGA DOS NOMES DE       *
+      * CLIENTE EM MEMORIA                 *
+      **************************************
+      *
+       0100-CARREGA-CLIENTES.
+           SET WS-FS-CLIENTES   TO 0.
+           SET WS-EOF-CLIENTES  TO 0.
+
+           OPEN INPUT CLIENTES
+           IF WS-FS-CLIENTES EQUAL 35
+               GO TO 0100-CARREGA-CLIENTES-FIM
+           END-IF
+
+           PERFORM UNTIL WS-EOF-CLIENTES = 1
+               READ CLIENTES
+                   AT END
+                       MOVE 1 TO WS-EOF-CLIENTES
+                   NOT AT END
+                       MOVE NOME-CLIENTE TO WS-NOME-CLIENTE(COD-CLIENTE)
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENTES.
+       0100-CARREGA-CLIENTES-FIM.
+           EXIT.
+
+       END PROGRAM EXERCICIO_018.
