@@ -18,7 +18,31 @@
            ORGANIZATION IS INDEXED
            ACCESS IS DYNAMIC
            RECORD KEY IS COD-PRODUTO
+           ALTERNATE RECORD KEY IS NOME-PRODUTO
+               WITH DUPLICATES
            FILE STATUS IS WS-FS.
+
+           SELECT MOVTO_ESTOQUE ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\movto_estoque.txt'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-MOVTO.
+
+           SELECT AUDIT_PRODUTOS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\audit_produtos.txt'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUDIT.
+
+           SELECT OPERADORES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\operadores.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS OP-ID
+           FILE STATUS IS WS-FS-OPER.
        DATA DIVISION.
        FILE SECTION.
        FD PRODUTOS.
@@ -26,23 +50,100 @@
           03 COD-PRODUTO           PIC 9(03).
           03 NOME-PRODUTO          PIC X(20).
           03 ESTOQUE-PRODUTO       PIC 9(09).
+          03 PRECO-PRODUTO         PIC 9(07)V9(02).
+          03 COD-FORNECEDOR        PIC 9(05).
+
+       FD MOVTO_ESTOQUE.
+       01 REG-MOVTO-ESTOQUE.
+          03 MOV-COD-PRODUTO       PIC 9(03).
+          03 MOV-QTDE-DELTA        PIC S9(09).
+          03 MOV-MOTIVO            PIC X(20).
+          03 MOV-DATA              PIC 9(08).
+
+       FD AUDIT_PRODUTOS.
+       01 REG-AUDIT-PRODUTO.
+          03 AUD-OPERACAO          PIC X(10).
+          03 AUD-COD-PRODUTO       PIC 9(03).
+          03 AUD-NOME-ANTERIOR     PIC X(20).
+          03 AUD-NOME-NOVO         PIC X(20).
+          03 AUD-ESTOQUE-ANTERIOR  PIC 9(09).
+          03 AUD-ESTOQUE-NOVO      PIC 9(09).
+          03 AUD-PRECO-ANTERIOR    PIC 9(07)V9(02).
+          03 AUD-PRECO-NOVO        PIC 9(07)V9(02).
+          03 AUD-OPERADOR          PIC X(08).
+          03 AUD-DATA-HORA         PIC 9(14).
+
+       FD OPERADORES.
+       01 REG-OPERADOR.
+          03 OP-ID                 PIC X(08).
+          03 OP-NOME               PIC X(20).
+          03 OP-PODE-EXCLUIR       PIC X(01).
+             88 OP-AUTORIZADO-EXCLUIR VALUE 'S'.
+
        WORKING-STORAGE SECTION.
        77 WS-FS            PIC 99.
+       77 WS-FS-MOVTO       PIC 99.
+       77 WS-FS-AUDIT       PIC 99.
+       77 WS-FS-OPER        PIC 99.
+       77 WS-ESTOQUE-ANTERIOR PIC 9(09).
+       77 WS-QTDE-DELTA     PIC S9(09).
+       77 WS-MOTIVO         PIC X(20).
        77 WS-EOF           PIC 99.
        77 WS-CONTADOR      PIC 99.
        77 W-OPCAO          PIC 99.
        77 W-CONF           PIC X(01) VALUE SPACES.
        77 WS-ALTERAR       PIC X VALUES SPACE.
        77 WS-EXCLUIR       PIC X VALUES SPACE.
+       77 W-OPCAO-CON      PIC 9(01).
+       77 WS-NOME-PESQ     PIC X(20).
+       77 WS-OPERADOR      PIC X(08) VALUE SPACES.
+       77 WS-NOME-ANTERIOR PIC X(20).
+       77 WS-PRECO-ANTERIOR PIC 9(07)V9(02).
+       77 WS-OP-PODE-EXCLUIR PIC X(01) VALUE 'N'.
+       77 WS-TOTAL-UNIDADES PIC 9(11) VALUE ZEROS.
+       77 WS-TOTAL-VALOR    PIC 9(11)V9(02) VALUE ZEROS.
 
        01 WS-PRODUTO.
            03 WS-COD-PRODUTO           PIC 9(03).
            03 WS-NOME-PRODUTO          PIC X(20).
            03 WS-ESTOQUE-PRODUTO       PIC 9(09).
+           03 WS-PRECO-PRODUTO         PIC 9(07)V9(02).
+           03 WS-COD-FORNECEDOR        PIC 9(05).
 
       *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
        PROCEDURE DIVISION.
       *
+      **************************************
+      * IDENTIFICACAO DO OPERADOR, PARA QUE *
+      * A TRILHA DE AUDITORIA SAIBA QUEM    *
+      * FEZ CADA ALTERACAO NO CADASTRO      *
+      **************************************
+      *
+       0000-INICIO.
+            DISPLAY 'INFORME O ID DO OPERADOR'
+            ACCEPT WS-OPERADOR
+            IF WS-OPERADOR = SPACES
+               DISPLAY "ID DO OPERADOR NAO PODE SER EM BRANCO"
+               GO TO 0000-INICIO.
+
+            SET WS-FS-OPER TO 0.
+            OPEN INPUT OPERADORES
+            IF WS-FS-OPER EQUAL 35
+               DISPLAY "* ARQUIVO OPERADORES NAO EXISTE *"
+               DISPLAY "* CONTATE O ADMINISTRADOR DO SISTEMA *"
+               GO TO ROT-FIMS.
+
+            MOVE WS-OPERADOR TO OP-ID
+            READ OPERADORES
+                INVALID KEY
+                    CLOSE OPERADORES
+                    DISPLAY "*** OPERADOR NAO CADASTRADO ***"
+                    GO TO 0000-INICIO
+                NOT INVALID KEY
+                    MOVE OP-PODE-EXCLUIR TO WS-OP-PODE-EXCLUIR
+                    CLOSE OPERADORES
+            END-READ.
+      *
       ******************
       * ROTINA DE MENU *
       ******************
@@ -109,6 +210,20 @@
                DISPLAY "QUANTIDADE NAO PODE SER EM BRANCO"
                GO TO INC-004.
 
+       INC-005.
+            DISPLAY 'INFORME O PRECO UNITARIO DO PRODUTO'
+            ACCEPT PRECO-PRODUTO
+            IF PRECO-PRODUTO = ZEROS
+               DISPLAY "PRECO NAO PODE SER EM BRANCO"
+               GO TO INC-005.
+
+       INC-006.
+            DISPLAY 'INFORME O CODIGO DO FORNECEDOR'
+            ACCEPT COD-FORNECEDOR
+            IF COD-FORNECEDOR = ZEROS
+               DISPLAY "CODIGO DO FORNECEDOR NAO PODE SER EM BRANCO"
+               GO TO INC-006.
+
        INC-OPC.
             MOVE "S" TO W-CONF
             DISPLAY "DADOS OK (S/N) : ".
@@ -122,16 +237,23 @@
 
        INC-WR1.
             WRITE REG-PRODUTO
+            PERFORM 9800-MSG-FILE-STATUS THRU 9800-MSG-FILE-STATUS-FIM
             IF WS-FS = "00" OR "02"
-               DISPLAY "*** DADOS GRAVADOS *** "
+               MOVE "INCLUSAO"        TO AUD-OPERACAO
+               MOVE COD-PRODUTO       TO AUD-COD-PRODUTO
+               MOVE SPACES            TO AUD-NOME-ANTERIOR
+               MOVE NOME-PRODUTO      TO AUD-NOME-NOVO
+               MOVE ZEROS             TO AUD-ESTOQUE-ANTERIOR
+               MOVE ESTOQUE-PRODUTO   TO AUD-ESTOQUE-NOVO
+               MOVE ZEROS             TO AUD-PRECO-ANTERIOR
+               MOVE PRECO-PRODUTO     TO AUD-PRECO-NOVO
+               PERFORM 0200-GRAVA-AUDITORIA
+                   THRU 0200-GRAVA-AUDITORIA-FIM
                CLOSE PRODUTOS
                GO TO MENU-001.
                IF WS-FS = "22"
-               DISPLAY "*** PRODUTO JA EXISTE *** "
                GO TO INC-002
                ELSE
-                   DISPLAY 'ERRO AO CRIAR O ARQUIVO'
-                   DISPLAY 'FILE STATUS: ' WS-FS
                GO TO ROT-FIM.
       *
       ***********************
@@ -147,11 +269,18 @@
             READ PRODUTOS RECORD INTO WS-PRODUTO
               KEY IS COD-PRODUTO
                    INVALID KEY
-                       DISPLAY 'CODIGO DO PRODUTO INVALIDO'
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
                    NOT INVALID KEY
                        DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
                        DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
                        DISPLAY 'QTDE EM ESTOQUE: ' WS-ESTOQUE-PRODUTO
+                       DISPLAY 'PRECO UNITARIO: ' WS-PRECO-PRODUTO
+                       DISPLAY 'CODIGO DO FORNECEDOR: '
+                           WS-COD-FORNECEDOR
+                       MOVE WS-ESTOQUE-PRODUTO TO WS-ESTOQUE-ANTERIOR
+                       MOVE WS-NOME-PRODUTO    TO WS-NOME-ANTERIOR
+                       MOVE WS-PRECO-PRODUTO   TO WS-PRECO-ANTERIOR
                        MOVE 'S' TO WS-ALTERAR
             END-READ.
 
@@ -160,19 +289,95 @@
                ACCEPT NOME-PRODUTO
                DISPLAY 'INFORME A QUANTIDADE EM ESTOQUE DO PRODUTO'
                ACCEPT ESTOQUE-PRODUTO
+               DISPLAY 'INFORME O PRECO UNITARIO DO PRODUTO'
+               ACCEPT PRECO-PRODUTO
+               DISPLAY 'INFORME O CODIGO DO FORNECEDOR'
+               ACCEPT COD-FORNECEDOR
+
+               IF ESTOQUE-PRODUTO NOT = WS-ESTOQUE-ANTERIOR
+                   DISPLAY 'INFORME O MOTIVO DA MOVIMENTACAO'
+                       '(ENTRADA/VENDA/AJUSTE)'
+                   ACCEPT WS-MOTIVO
+                   COMPUTE WS-QTDE-DELTA =
+                       ESTOQUE-PRODUTO - WS-ESTOQUE-ANTERIOR
+                   PERFORM 0100-GRAVA-MOVTO THRU 0100-GRAVA-MOVTO-FIM
+               END-IF
 
                REWRITE REG-PRODUTO
                END-REWRITE
+
+               MOVE "ALTERACAO"       TO AUD-OPERACAO
+               MOVE COD-PRODUTO       TO AUD-COD-PRODUTO
+               MOVE WS-NOME-ANTERIOR  TO AUD-NOME-ANTERIOR
+               MOVE NOME-PRODUTO      TO AUD-NOME-NOVO
+               MOVE WS-ESTOQUE-ANTERIOR TO AUD-ESTOQUE-ANTERIOR
+               MOVE ESTOQUE-PRODUTO   TO AUD-ESTOQUE-NOVO
+               MOVE WS-PRECO-ANTERIOR TO AUD-PRECO-ANTERIOR
+               MOVE PRECO-PRODUTO     TO AUD-PRECO-NOVO
+               PERFORM 0200-GRAVA-AUDITORIA
+                   THRU 0200-GRAVA-AUDITORIA-FIM
             END-IF
 
             CLOSE PRODUTOS
             GO TO MENU-001.
       *
+      **************************************
+      * ROTINA DE GRAVACAO DO MOVIMENTO DE *
+      * ESTOQUE (TRILHA DE AUDITORIA)      *
+      **************************************
+      *
+       0100-GRAVA-MOVTO.
+           SET WS-FS-MOVTO TO 0.
+           OPEN EXTEND MOVTO_ESTOQUE
+           IF WS-FS-MOVTO EQUAL 35
+               OPEN OUTPUT MOVTO_ESTOQUE
+           END-IF
+
+           MOVE WS-COD-PRODUTO TO MOV-COD-PRODUTO
+           MOVE WS-QTDE-DELTA  TO MOV-QTDE-DELTA
+           MOVE WS-MOTIVO      TO MOV-MOTIVO
+           MOVE FUNCTION CURRENT-DATE(1:8) TO MOV-DATA
+
+           WRITE REG-MOVTO-ESTOQUE
+
+           CLOSE MOVTO_ESTOQUE.
+       0100-GRAVA-MOVTO-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE GRAVACAO DA TRILHA DE    *
+      * AUDITORIA DO CADASTRO DE PRODUTOS. *
+      * O CHAMADOR JA DEVE TER PREENCHIDO  *
+      * AUD-OPERACAO, AUD-COD-PRODUTO E OS *
+      * CAMPOS ANTERIOR/NOVO EM REG-AUDIT- *
+      * PRODUTO ANTES DESTE PERFORM.       *
+      **************************************
+      *
+       0200-GRAVA-AUDITORIA.
+           SET WS-FS-AUDIT TO 0.
+           OPEN EXTEND AUDIT_PRODUTOS
+           IF WS-FS-AUDIT EQUAL 35
+               OPEN OUTPUT AUDIT_PRODUTOS
+           END-IF
+
+           MOVE WS-OPERADOR TO AUD-OPERADOR
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATA-HORA
+
+           WRITE REG-AUDIT-PRODUTO
+
+           CLOSE AUDIT_PRODUTOS.
+       0200-GRAVA-AUDITORIA-FIM.
+           EXIT.
+      *
       **********************
       * ROTINA DE EXCLUSÃO *
       **********************
       *
        EXC-001.
+            IF WS-OP-PODE-EXCLUIR NOT EQUAL 'S'
+               DISPLAY "*** OPERADOR NAO AUTORIZADO A EXCLUIR ***"
+               GO TO MENU-001.
+
             OPEN I-O PRODUTOS.
             DISPLAY '---------- EXCLUSAO DE PRODUTOS -------------'
             DISPLAY 'INFORME O CODIGO DO PRODUTO'
@@ -181,7 +386,8 @@
             READ PRODUTOS RECORD INTO WS-PRODUTO
               KEY IS COD-PRODUTO
                    INVALID KEY
-                       DISPLAY 'CODIGO DO PRODUTO INVALIDO'
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
                    NOT INVALID KEY
                        DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
                        DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
@@ -191,8 +397,21 @@
 
             IF WS-EXCLUIR EQUAL 'S'
                DELETE PRODUTOS RECORD
-                   INVALID KEY DISPLAY 'CODIGO DO PRODUTO INVALIDO'
-                   NOT INVALID KEY DISPLAY 'REGISTRO DELETADO!'
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'REGISTRO DELETADO!'
+                       MOVE "EXCLUSAO"      TO AUD-OPERACAO
+                       MOVE WS-COD-PRODUTO  TO AUD-COD-PRODUTO
+                       MOVE WS-NOME-PRODUTO TO AUD-NOME-ANTERIOR
+                       MOVE SPACES          TO AUD-NOME-NOVO
+                       MOVE WS-ESTOQUE-PRODUTO TO AUD-ESTOQUE-ANTERIOR
+                       MOVE ZEROS           TO AUD-ESTOQUE-NOVO
+                       MOVE ZEROS           TO AUD-PRECO-ANTERIOR
+                       MOVE ZEROS           TO AUD-PRECO-NOVO
+                       PERFORM 0200-GRAVA-AUDITORIA
+                           THRU 0200-GRAVA-AUDITORIA-FIM
                END-DELETE
             END-IF
 
@@ -207,6 +426,8 @@
             SET WS-EOF  TO 0
             SET WS-FS TO 0
             SET WS-CONTADOR TO 0
+            MOVE ZEROS TO WS-TOTAL-UNIDADES
+            MOVE ZEROS TO WS-TOTAL-VALOR
             OPEN INPUT PRODUTOS
             DISPLAY '---------- LISTAGEM DE PRODUTOS -------------'
             PERFORM UNTIL WS-EOF = 1
@@ -215,10 +436,17 @@
                        DISPLAY ' COD. PRODUTO: ' WS-COD-PRODUTO
                                ' NOME PRODUTO: ' WS-NOME-PRODUTO
                                ' QTDE EM ESTOQUE: ' WS-ESTOQUE-PRODUTO
+                               ' PRECO UNITARIO: ' WS-PRECO-PRODUTO
+                               ' COD. FORNECEDOR: ' WS-COD-FORNECEDOR
                        ADD 1 TO WS-CONTADOR
+                       ADD WS-ESTOQUE-PRODUTO TO WS-TOTAL-UNIDADES
+                       COMPUTE WS-TOTAL-VALOR = WS-TOTAL-VALOR +
+                           (WS-ESTOQUE-PRODUTO * WS-PRECO-PRODUTO)
                END-READ
             END-PERFORM
             DISPLAY 'TOTAL DE REGISTRO LOCALIZADOS: ' WS-CONTADOR
+            DISPLAY 'TOTAL DE UNIDADES EM ESTOQUE: ' WS-TOTAL-UNIDADES
+            DISPLAY 'VALOR TOTAL DO ESTOQUE: ' WS-TOTAL-VALOR
             DISPLAY " "
             CLOSE PRODUTOS
             GO TO MENU-001.
@@ -228,25 +456,80 @@
       **********************
       *
        CON-001.
-            OPEN I-O PRODUTOS.
             DISPLAY '---------- CONSULTA DE PRODUTOS -------------'
+            DISPLAY "1 - BUSCAR POR CODIGO | 2 - BUSCAR POR NOME"
+            ACCEPT W-OPCAO-CON
+            IF W-OPCAO-CON = 2
+               GO TO CON-002.
+            IF W-OPCAO-CON NOT = 1 AND 2
+               DISPLAY "*** DIGITE APENAS 1 OU 2 ***"
+               GO TO CON-001.
+
+            OPEN I-O PRODUTOS.
             DISPLAY 'INFORME O CODIGO DO PRODUTO'
             ACCEPT COD-PRODUTO
 
             READ PRODUTOS RECORD INTO WS-PRODUTO
               KEY IS COD-PRODUTO
                    INVALID KEY
-                       DISPLAY 'CODIGO DO PRODUTO INVALIDO'
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
                        DISPLAY " "
                        GO TO CON-001
                    NOT INVALID KEY
                        DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
                        DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
                        DISPLAY 'QTDE EM ESTOQUE: ' WS-ESTOQUE-PRODUTO
+                       DISPLAY 'PRECO UNITARIO: ' WS-PRECO-PRODUTO
+                       DISPLAY 'CODIGO DO FORNECEDOR: '
+                           WS-COD-FORNECEDOR
                        DISPLAY " "
             END-READ.
             CLOSE PRODUTOS
             GO TO MENU-001.
+      *
+      *********************************************
+      * CONSULTA PELO INDICE ALTERNATIVO NOME-     *
+      * PRODUTO, QUE ACEITA NOMES REPETIDOS        *
+      *********************************************
+      *
+       CON-002.
+            OPEN INPUT PRODUTOS.
+            DISPLAY 'INFORME O NOME DO PRODUTO'
+            ACCEPT WS-NOME-PESQ
+            MOVE WS-NOME-PESQ TO NOME-PRODUTO
+            SET WS-CONTADOR TO 0
+
+            START PRODUTOS KEY IS EQUAL NOME-PRODUTO
+                INVALID KEY
+                    DISPLAY 'NENHUM PRODUTO ENCONTRADO COM ESSE NOME'
+                    DISPLAY " "
+                    CLOSE PRODUTOS
+                    GO TO MENU-001
+            END-START.
+
+       CON-002-LOOP.
+            READ PRODUTOS NEXT RECORD INTO WS-PRODUTO
+                AT END
+                    GO TO CON-002-FIM
+            END-READ
+            IF WS-NOME-PRODUTO NOT = WS-NOME-PESQ
+               GO TO CON-002-FIM.
+            DISPLAY 'CODIGO DO PRODUTO: ' WS-COD-PRODUTO
+            DISPLAY 'NOME DO PRODUTO: ' WS-NOME-PRODUTO
+            DISPLAY 'QTDE EM ESTOQUE: ' WS-ESTOQUE-PRODUTO
+            DISPLAY 'PRECO UNITARIO: ' WS-PRECO-PRODUTO
+            DISPLAY 'CODIGO DO FORNECEDOR: ' WS-COD-FORNECEDOR
+            DISPLAY " "
+            ADD 1 TO WS-CONTADOR
+            GO TO CON-002-LOOP.
+
+       CON-002-FIM.
+            IF WS-CONTADOR = 0
+               DISPLAY 'NENHUM PRODUTO ENCONTRADO COM ESSE NOME'
+               DISPLAY " ".
+            CLOSE PRODUTOS
+            GO TO MENU-001.
 
       **********************
       * ROTINA DE FIM      *
@@ -258,3 +541,27 @@
                    EXIT PROGRAM.
            ROT-FIMS.
                    STOP RUN.
+      *
+      **************************************************
+      * MENSAGEM PADRONIZADA DE FILE STATUS, PARA QUE  *
+      * O OPERADOR VEJA SEMPRE A MESMA EXPLICACAO EM   *
+      * LINGUAGEM CLARA PARA O MESMO CODIGO.           *
+      **************************************************
+      *
+       9800-MSG-FILE-STATUS.
+           EVALUATE WS-FS
+               WHEN "00"
+                   DISPLAY "*** OPERACAO REALIZADA COM SUCESSO ***"
+               WHEN "02"
+                   DISPLAY "*** GRAVADO (CHAVE ALTERNATIVA DUPL.) ***"
+               WHEN "22"
+                   DISPLAY "*** REGISTRO JA EXISTE (CHAVE DUPL.) ***"
+               WHEN "23"
+                   DISPLAY "*** REGISTRO NAO ENCONTRADO ***"
+               WHEN "35"
+                   DISPLAY "*** ARQUIVO NAO EXISTE ***"
+               WHEN OTHER
+                   DISPLAY "*** ERRO - FILE STATUS: " WS-FS
+           END-EVALUATE.
+       9800-MSG-FILE-STATUS-FIM.
+           EXIT.
