@@ -0,0 +1,161 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 22/11/2021
+      * Purpose: APLICAR JUROS DE MORA NAS DUPLICATAS VENCIDAS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_019.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUPL_VENCIDAS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\dupl_vencidas.txt'
+           ORGANIZATION    IS SEQUENTIAL
+           ACCESS MODE     IS SEQUENTIAL
+           FILE STATUS     IS WS-FS-DUPL_VENCIDAS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DUPL_VENCIDAS.
+       01 REG-DUPL_VENCIDAS.
+           COPY DUPLICATA.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-DUPL_VENCIDAS          PIC 99.
+       77 WS-EOF                       PIC 99.
+       77 WS-HOJE-AAAAMMDD             PIC 9(008).
+       77 WS-VENC-AAAAMMDD             PIC 9(008).
+       77 WS-DIAS-ATRASO               PIC S9(006).
+       77 WS-IDX                       PIC 9(004).
+       77 WS-QTD-REGISTROS             PIC 9(004) VALUE ZEROS.
+       77 WS-QTD-REAJUSTADOS           PIC 9(004) VALUE ZEROS.
+
+      *> TAXA DE JUROS DE MORA APLICADA POR DIA DE ATRASO.
+       77 WS-TAXA-JUROS-DIA            PIC V9(004) VALUE 0.0010.
+
+      *> TABELA EM MEMORIA PARA REGRAVAR O ARQUIVO COM OS VALORES
+      *> ATUALIZADOS, JA QUE DUPL_VENCIDAS E SEQUENCIAL.
+       01 WS-TAB-VENCIDAS.
+           03 WS-VENCIDA OCCURS 999 TIMES.
+              05 WS-V-NR-DUPLICATA     PIC 9(004).
+              05 WS-V-COD-CLIENTE      PIC 9(003).
+              05 WS-V-DT-EMISSAO       PIC 9(008).
+              05 WS-V-DT-VENCIMENTO    PIC 9(008).
+              05 WS-V-VL-FATURA        PIC S9(013)V9(002).
+              05 WS-V-VL-PAGO          PIC S9(013)V9(002).
+              05 WS-V-ST-DUPLICATA     PIC X(003).
+              05 WS-V-DT-ULTJUROS      PIC 9(008).
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY '---- JUROS DE MORA NAS DUPLICATAS VENCIDAS ----'
+
+           SET WS-FS-DUPL_VENCIDAS TO 0.
+           SET WS-EOF              TO 0.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-AAAAMMDD
+
+           MOVE 0 TO RETURN-CODE
+
+           OPEN INPUT DUPL_VENCIDAS
+           IF WS-FS-DUPL_VENCIDAS EQUAL 35
+               DISPLAY "* ARQUIVO DUPL_VENCIDAS NAO EXISTE *"
+               MOVE 16 TO RETURN-CODE
+               GO TO ROT-FIM
+           END-IF
+
+           PERFORM 1000-CARREGA-VENCIDA THRU 1000-CARREGA-VENCIDA-FIM
+               UNTIL WS-EOF = 1.
+
+           CLOSE DUPL_VENCIDAS.
+
+           OPEN OUTPUT DUPL_VENCIDAS
+
+           PERFORM 2000-REGRAVA-VENCIDA THRU 2000-REGRAVA-VENCIDA-FIM
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-REGISTROS.
+
+           CLOSE DUPL_VENCIDAS.
+
+           DISPLAY " "
+           DISPLAY "DUPLICATAS LIDAS: " WS-QTD-REGISTROS
+           DISPLAY "DUPLICATAS COM JUROS APLICADOS: " WS-QTD-REAJUSTADOS
+
+       ROT-FIM.
+           STOP RUN.
+
+      *
+      **************************************
+      * ROTINA DE CARGA EM MEMORIA         *
+      **************************************
+      *
+       1000-CARREGA-VENCIDA.
+           READ DUPL_VENCIDAS
+           AT END
+               MOVE 1 TO WS-EOF
+           NOT AT END
+
+           IF WS-QTD-REGISTROS < 999
+               ADD 1 TO WS-QTD-REGISTROS
+
+               MOVE DUPL-NR-DUPLICATA
+                   TO WS-V-NR-DUPLICATA(WS-QTD-REGISTROS)
+               MOVE DUPL-COD-CLIENTE
+                   TO WS-V-COD-CLIENTE(WS-QTD-REGISTROS)
+               MOVE DUPL-DT-EMISSAO
+                   TO WS-V-DT-EMISSAO(WS-QTD-REGISTROS)
+               MOVE DUPL-DT-VENCIMENTO
+                   TO WS-V-DT-VENCIMENTO(WS-QTD-REGISTROS)
+               MOVE DUPL-VL-FATURA
+                   TO WS-V-VL-FATURA(WS-QTD-REGISTROS)
+               MOVE DUPL-VL-PAGO
+                   TO WS-V-VL-PAGO(WS-QTD-REGISTROS)
+               MOVE DUPL-ST-DUPLICATA
+                   TO WS-V-ST-DUPLICATA(WS-QTD-REGISTROS)
+               MOVE DUPL-DT-ULTJUROS
+                   TO WS-V-DT-ULTJUROS(WS-QTD-REGISTROS)
+           END-IF
+
+           END-READ.
+       1000-CARREGA-VENCIDA-FIM.
+           EXIT.
+      *
+      **************************************
+      * ROTINA DE CALCULO E REGRAVACAO     *
+      **************************************
+      *
+       2000-REGRAVA-VENCIDA.
+           IF WS-V-DT-ULTJUROS(WS-IDX) EQUAL ZEROS
+               MOVE WS-V-DT-VENCIMENTO(WS-IDX) TO WS-VENC-AAAAMMDD
+           ELSE
+               MOVE WS-V-DT-ULTJUROS(WS-IDX) TO WS-VENC-AAAAMMDD
+           END-IF
+
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE-AAAAMMDD) -
+               FUNCTION INTEGER-OF-DATE(WS-VENC-AAAAMMDD)
+
+           IF WS-DIAS-ATRASO > 0
+               COMPUTE WS-V-VL-FATURA(WS-IDX) =
+                   WS-V-VL-FATURA(WS-IDX) *
+                   (1 + (WS-TAXA-JUROS-DIA * WS-DIAS-ATRASO))
+               MOVE WS-HOJE-AAAAMMDD TO WS-V-DT-ULTJUROS(WS-IDX)
+               ADD 1 TO WS-QTD-REAJUSTADOS
+           END-IF
+
+           MOVE WS-V-NR-DUPLICATA(WS-IDX)    TO DUPL-NR-DUPLICATA
+           MOVE WS-V-COD-CLIENTE(WS-IDX)     TO DUPL-COD-CLIENTE
+           MOVE WS-V-DT-EMISSAO(WS-IDX)      TO DUPL-DT-EMISSAO
+           MOVE WS-V-DT-VENCIMENTO(WS-IDX)   TO DUPL-DT-VENCIMENTO
+           MOVE WS-V-VL-FATURA(WS-IDX)       TO DUPL-VL-FATURA
+           MOVE WS-V-VL-PAGO(WS-IDX)         TO DUPL-VL-PAGO
+           MOVE WS-V-ST-DUPLICATA(WS-IDX)    TO DUPL-ST-DUPLICATA
+           MOVE WS-V-DT-ULTJUROS(WS-IDX)     TO DUPL-DT-ULTJUROS
+
+           WRITE REG-DUPL_VENCIDAS.
+       2000-REGRAVA-VENCIDA-FIM.
+           EXIT.
+
+       END PROGRAM EXERCICIO_019.
