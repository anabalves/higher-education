@@ -0,0 +1,314 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 07/12/2021
+      * Purpose: Trabalhando com arquivos de dados
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_030.
+      **************************************
+      * CRUD DE MATRICULA (INDEXADO)       *
+      * LIGA O ALUNO (RGM) A UMA           *
+      * DISCIPLINA EM UM PERIODO LETIVO    *
+      **************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRICULA ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\matricula.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CHAVE-MATRICULA
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATRICULA.
+       01 REG-MATRICULA.
+           03 CHAVE-MATRICULA.
+               05 RGM-MATRICULA           PIC 9(05).
+               05 PERIODO-MATRICULA       PIC X(06).
+               05 COD-DISCIPLINA-MATR     PIC X(06).
+           03 DT-MATRICULA                PIC 9(08).
+           03 STATUS-MATRICULA            PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS            PIC 99.
+       77 WS-EOF           PIC 99.
+       77 WS-CONTADOR      PIC 99.
+       77 W-OPCAO          PIC 99.
+       77 W-CONF           PIC X(01) VALUE SPACES.
+       77 WS-ALTERAR       PIC X VALUES SPACE.
+       77 WS-EXCLUIR       PIC X VALUES SPACE.
+
+       01 WS-MATRICULA.
+           03 WS-CHAVE-MATRICULA.
+               05 WS-RGM-MATRICULA        PIC 9(05).
+               05 WS-PERIODO-MATRICULA    PIC X(06).
+               05 WS-COD-DISCIPLINA-MATR  PIC X(06).
+           03 WS-DT-MATRICULA             PIC 9(08).
+           03 WS-STATUS-MATRICULA         PIC X(10).
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+      *
+      ******************
+      * ROTINA DE MENU *
+      ******************
+      *
+       MENU-001.
+            DISPLAY '|---[ MENU MATRICULA ]---|'
+            DISPLAY "| 1 - INCLUIR  |"
+            DISPLAY "| 2 - ALTERAR  |"
+            DISPLAY "| 3 - EXCLUIR  |"
+            DISPLAY "| 4 - CONSULTA |"
+            DISPLAY "| 5 - LISTAR   |"
+            DISPLAY "| 99 - SAIR    |"
+            DISPLAY '|--------------|'
+            DISPLAY " "
+            ACCEPT W-OPCAO
+            IF W-OPCAO = 1
+               GO TO INC-001.
+            IF W-OPCAO = 2
+               GO TO ALT-001.
+            IF W-OPCAO = 3
+               GO TO EXC-001.
+            IF W-OPCAO = 4
+               GO TO CON-001.
+            IF W-OPCAO = 5
+               GO TO LIS-001.
+            IF W-OPCAO = 99
+               GO TO ROT-FIM.
+            IF W-OPCAO NOT = 1 AND 2 AND 3 AND 4 AND 5 AND 99
+               DISPLAY "*** DIGITE APENAS 1, 2, 3, 4, 5 OU 99 ***"
+               DISPLAY " "
+               GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE INCLUSAO *
+      **********************
+      *
+       INC-001.
+            SET WS-FS TO 0.
+            OPEN I-O MATRICULA
+            IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT MATRICULA
+               DISPLAY "* ARQUIVO MATRICULA SENDO CRIADO *"
+            END-IF.
+
+            DISPLAY "---------- CADASTRO DE MATRICULA ----------".
+       INC-002.
+            DISPLAY 'INFORME O RGM DO ALUNO:'
+            ACCEPT RGM-MATRICULA
+            IF RGM-MATRICULA = ZEROS
+               DISPLAY "RGM NAO PODE SER ZERO"
+               GO TO INC-002.
+
+       INC-003.
+            DISPLAY 'INFORME O PERIODO LETIVO (AAAAMM)'
+            ACCEPT PERIODO-MATRICULA
+            IF PERIODO-MATRICULA = SPACES
+               DISPLAY "PERIODO NAO PODE SER EM BRANCO"
+               GO TO INC-003.
+
+       INC-004.
+            DISPLAY 'INFORME O CODIGO DA DISCIPLINA'
+            ACCEPT COD-DISCIPLINA-MATR
+            IF COD-DISCIPLINA-MATR = SPACES
+               DISPLAY "CODIGO DA DISCIPLINA NAO PODE SER EM BRANCO"
+               GO TO INC-004.
+
+       INC-005.
+            DISPLAY 'INFORME A DATA DA MATRICULA (AAAAMMDD)'
+            ACCEPT DT-MATRICULA.
+
+            MOVE 'ATIVA' TO STATUS-MATRICULA.
+
+       INC-OPC.
+            MOVE "S" TO W-CONF
+            DISPLAY "DADOS OK (S/N) : ".
+            ACCEPT W-CONF
+            IF W-CONF = "N" OR "n"
+               DISPLAY "* DADOS RECUSADOS PELO USUARIO *"
+               GO TO INC-001.
+            IF W-CONF NOT = "S" AND "s"
+               DISPLAY "*** DIGITE APENAS S=SIM e N=NAO ***"
+               GO TO INC-OPC.
+
+       INC-WR1.
+            WRITE REG-MATRICULA
+            PERFORM 9800-MSG-FILE-STATUS THRU 9800-MSG-FILE-STATUS-FIM
+            IF WS-FS = "00" OR "02"
+               CLOSE MATRICULA
+               GO TO MENU-001.
+               IF WS-FS = "22"
+               GO TO INC-002
+               ELSE
+               GO TO ROT-FIM.
+      *
+      ***********************
+      * ROTINA DE ALTERAÇÃO *
+      ***********************
+      *
+       ALT-001.
+            OPEN I-O MATRICULA.
+            DISPLAY '---------- ALTERACAO DE MATRICULA -------------'
+            DISPLAY 'INFORME O RGM DO ALUNO'
+            ACCEPT RGM-MATRICULA
+            DISPLAY 'INFORME O PERIODO LETIVO (AAAAMM)'
+            ACCEPT PERIODO-MATRICULA
+            DISPLAY 'INFORME O CODIGO DA DISCIPLINA'
+            ACCEPT COD-DISCIPLINA-MATR
+
+            READ MATRICULA RECORD INTO WS-MATRICULA
+              KEY IS CHAVE-MATRICULA
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'RGM: ' WS-RGM-MATRICULA
+                       DISPLAY 'PERIODO: ' WS-PERIODO-MATRICULA
+                       DISPLAY 'DISCIPLINA: ' WS-COD-DISCIPLINA-MATR
+                       DISPLAY 'STATUS: ' WS-STATUS-MATRICULA
+                       MOVE 'S' TO WS-ALTERAR
+            END-READ.
+
+            IF WS-ALTERAR EQUAL 'S'
+               DISPLAY 'INFORME O NOVO STATUS (ATIVA/CANCELADA)'
+               ACCEPT STATUS-MATRICULA
+
+               REWRITE REG-MATRICULA
+               END-REWRITE
+            END-IF
+
+            CLOSE MATRICULA
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE EXCLUSÃO *
+      **********************
+      *
+       EXC-001.
+            OPEN I-O MATRICULA.
+            DISPLAY '---------- EXCLUSAO DE MATRICULA -------------'
+            DISPLAY 'INFORME O RGM DO ALUNO'
+            ACCEPT RGM-MATRICULA
+            DISPLAY 'INFORME O PERIODO LETIVO (AAAAMM)'
+            ACCEPT PERIODO-MATRICULA
+            DISPLAY 'INFORME O CODIGO DA DISCIPLINA'
+            ACCEPT COD-DISCIPLINA-MATR
+
+            READ MATRICULA RECORD INTO WS-MATRICULA
+              KEY IS CHAVE-MATRICULA
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'RGM: ' WS-RGM-MATRICULA
+                       DISPLAY 'DISCIPLINA: ' WS-COD-DISCIPLINA-MATR
+                       MOVE 'S' TO WS-EXCLUIR
+            END-READ.
+
+            IF WS-EXCLUIR EQUAL 'S'
+               DELETE MATRICULA RECORD
+                   INVALID KEY PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY DISPLAY 'REGISTRO DELETADO!'
+               END-DELETE
+            END-IF
+
+            CLOSE MATRICULA
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE LISTAGEM *
+      **********************
+      *
+       LIS-001.
+            SET WS-EOF  TO 0
+            SET WS-FS TO 0
+            SET WS-CONTADOR TO 0
+            OPEN INPUT MATRICULA
+            DISPLAY '---------- LISTAGEM DE MATRICULAS -------------'
+            PERFORM UNTIL WS-EOF = 1
+               READ MATRICULA INTO WS-MATRICULA
+                   AT END MOVE 1 TO WS-EOF NOT AT END
+                       DISPLAY ' RGM: ' WS-RGM-MATRICULA
+                               ' PERIODO: ' WS-PERIODO-MATRICULA
+                               ' DISCIPLINA: ' WS-COD-DISCIPLINA-MATR
+                               ' STATUS: ' WS-STATUS-MATRICULA
+                       ADD 1 TO WS-CONTADOR
+               END-READ
+            END-PERFORM
+            DISPLAY 'TOTAL DE REGISTRO LOCALIZADOS: ' WS-CONTADOR
+            DISPLAY " "
+            CLOSE MATRICULA
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE CONSULTA *
+      **********************
+      *
+       CON-001.
+            OPEN I-O MATRICULA.
+            DISPLAY '---------- CONSULTA DE MATRICULA -------------'
+            DISPLAY 'INFORME O RGM DO ALUNO'
+            ACCEPT RGM-MATRICULA
+            DISPLAY 'INFORME O PERIODO LETIVO (AAAAMM)'
+            ACCEPT PERIODO-MATRICULA
+            DISPLAY 'INFORME O CODIGO DA DISCIPLINA'
+            ACCEPT COD-DISCIPLINA-MATR
+
+            READ MATRICULA RECORD INTO WS-MATRICULA
+              KEY IS CHAVE-MATRICULA
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                       DISPLAY " "
+                       GO TO CON-001
+                   NOT INVALID KEY
+                       DISPLAY 'RGM: ' WS-RGM-MATRICULA
+                       DISPLAY 'PERIODO: ' WS-PERIODO-MATRICULA
+                       DISPLAY 'DISCIPLINA: ' WS-COD-DISCIPLINA-MATR
+                       DISPLAY 'DATA DA MATRICULA: ' WS-DT-MATRICULA
+                       DISPLAY 'STATUS: ' WS-STATUS-MATRICULA
+                       DISPLAY " "
+            END-READ.
+            CLOSE MATRICULA
+            GO TO MENU-001.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+           ROT-FIM.
+                   CLOSE MATRICULA
+                   EXIT PROGRAM.
+           ROT-FIMP.
+                   EXIT PROGRAM.
+           ROT-FIMS.
+                   STOP RUN.
+      *
+      **************************************************
+      * MENSAGEM PADRONIZADA DE FILE STATUS, PARA QUE  *
+      * O OPERADOR VEJA SEMPRE A MESMA EXPLICACAO EM   *
+      * LINGUAGEM CLARA PARA O MESMO CODIGO.           *
+      **************************************************
+      *
+       9800-MSG-FILE-STATUS.
+           EVALUATE WS-FS
+               WHEN "00"
+                   DISPLAY "*** OPERACAO REALIZADA COM SUCESSO ***"
+               WHEN "02"
+                   DISPLAY "*** GRAVADO (CHAVE ALTERNATIVA DUPL.) ***"
+               WHEN "22"
+                   DISPLAY "*** REGISTRO JA EXISTE (CHAVE DUPL.) ***"
+               WHEN "23"
+                   DISPLAY "*** REGISTRO NAO ENCONTRADO ***"
+               WHEN "35"
+                   DISPLAY "*** ARQUIVO NAO EXISTE ***"
+               WHEN OTHER
+                   DISPLAY "*** ERRO - FILE STATUS: " WS-FS
+           END-EVALUATE.
+       9800-MSG-FILE-STATUS-FIM.
+           EXIT.
+       END PROGRAM EXERCICIO_030.
