@@ -12,19 +12,28 @@
            SELECT ALUNOS ASSIGN TO
               'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
       -        '\alunos.txt'
-           ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS RGM-ALUNO
+           FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
        FD ALUNOS.
        01 ALUNOS-FILE.
            03 RGM-ALUNO    PIC 9(05).
            03 NOME-ALUNO   PIC A(20).
+           03 COD-CLIENTE  PIC 9(03).
+           03 PERC-DESCONTO PIC 9(03).
 
        WORKING-STORAGE SECTION.
-       01  WS-DADOS-ALUNO  PIC X(25) VALUE SPACES.
+       77 WS-FS            PIC 99.
+
+       01  WS-DADOS-ALUNO  PIC X(31) VALUE SPACES.
        01  FILLER REDEFINES WS-DADOS-ALUNO.
            03 WS-RGM-ALUNO     PIC 9(05).
            03 WS-NOME-ALUNO    PIC A(20).
+           03 WS-COD-CLIENTE   PIC 9(03).
+           03 WS-PERC-DESCONTO PIC 9(03).
 
        77 WS-STATUS-EOF    PIC A VALUE SPACE.
        PROCEDURE DIVISION.
