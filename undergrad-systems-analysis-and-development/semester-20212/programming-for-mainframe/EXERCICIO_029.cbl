@@ -0,0 +1,289 @@
+      ******************************************************************
+      * Author: Ana Beatriz Barbosa Alves
+      * Date: 06/12/2021
+      * Purpose: Trabalhando com arquivos de dados
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCICIO_029.
+      **************************************
+      * CRUD DE DISCIPLINAS (INDEXADO)     *
+      **************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCIPLINAS ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\disciplinas.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS COD-DISCIPLINA
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DISCIPLINAS.
+       01 REG-DISCIPLINA.
+           03 COD-DISCIPLINA          PIC X(06).
+           03 NOME-DISCIPLINA         PIC X(30).
+           03 CARGA-HORARIA           PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS            PIC 99.
+       77 WS-EOF           PIC 99.
+       77 WS-CONTADOR      PIC 99.
+       77 W-OPCAO          PIC 99.
+       77 W-CONF           PIC X(01) VALUE SPACES.
+       77 WS-ALTERAR       PIC X VALUES SPACE.
+       77 WS-EXCLUIR       PIC X VALUES SPACE.
+
+       01 WS-DISCIPLINA.
+           03 WS-COD-DISCIPLINA          PIC X(06).
+           03 WS-NOME-DISCIPLINA         PIC X(30).
+           03 WS-CARGA-HORARIA           PIC 9(03).
+
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+      *
+      ******************
+      * ROTINA DE MENU *
+      ******************
+      *
+       MENU-001.
+            DISPLAY '|---[ MENU DISCIPLINAS ]---|'
+            DISPLAY "| 1 - INCLUIR  |"
+            DISPLAY "| 2 - ALTERAR  |"
+            DISPLAY "| 3 - EXCLUIR  |"
+            DISPLAY "| 4 - CONSULTA |"
+            DISPLAY "| 5 - LISTAR   |"
+            DISPLAY "| 99 - SAIR    |"
+            DISPLAY '|--------------|'
+            DISPLAY " "
+            ACCEPT W-OPCAO
+            IF W-OPCAO = 1
+               GO TO INC-001.
+            IF W-OPCAO = 2
+               GO TO ALT-001.
+            IF W-OPCAO = 3
+               GO TO EXC-001.
+            IF W-OPCAO = 4
+               GO TO CON-001.
+            IF W-OPCAO = 5
+               GO TO LIS-001.
+            IF W-OPCAO = 99
+               GO TO ROT-FIM.
+            IF W-OPCAO NOT = 1 AND 2 AND 3 AND 4 AND 5 AND 99
+               DISPLAY "*** DIGITE APENAS 1, 2, 3, 4, 5 OU 99 ***"
+               DISPLAY " "
+               GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE INCLUSAO *
+      **********************
+      *
+       INC-001.
+            SET WS-FS TO 0.
+            OPEN I-O DISCIPLINAS
+            IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT DISCIPLINAS
+               DISPLAY "* ARQUIVO DISCIPLINAS SENDO CRIADO *"
+            END-IF.
+
+            DISPLAY "---------- CADASTRO DE DISCIPLINA ----------".
+       INC-002.
+            DISPLAY 'INFORME O CODIGO DA DISCIPLINA:'
+            ACCEPT COD-DISCIPLINA
+            IF COD-DISCIPLINA = SPACES
+               DISPLAY "CODIGO NAO PODE SER EM BRANCO"
+               GO TO INC-002.
+
+       INC-003.
+            DISPLAY 'INFORME O NOME DA DISCIPLINA'
+            ACCEPT NOME-DISCIPLINA
+            IF NOME-DISCIPLINA = SPACES
+               DISPLAY "NOME DA DISCIPLINA NAO PODE SER EM BRANCO"
+               GO TO INC-003.
+
+       INC-004.
+            DISPLAY 'INFORME A CARGA HORARIA DA DISCIPLINA'
+            ACCEPT CARGA-HORARIA.
+
+       INC-OPC.
+            MOVE "S" TO W-CONF
+            DISPLAY "DADOS OK (S/N) : ".
+            ACCEPT W-CONF
+            IF W-CONF = "N" OR "n"
+               DISPLAY "* DADOS RECUSADOS PELO USUARIO *"
+               GO TO INC-001.
+            IF W-CONF NOT = "S" AND "s"
+               DISPLAY "*** DIGITE APENAS S=SIM e N=NAO ***"
+               GO TO INC-OPC.
+
+       INC-WR1.
+            WRITE REG-DISCIPLINA
+            PERFORM 9800-MSG-FILE-STATUS THRU 9800-MSG-FILE-STATUS-FIM
+            IF WS-FS = "00" OR "02"
+               CLOSE DISCIPLINAS
+               GO TO MENU-001.
+               IF WS-FS = "22"
+               GO TO INC-002
+               ELSE
+               GO TO ROT-FIM.
+      *
+      ***********************
+      * ROTINA DE ALTERAÇÃO *
+      ***********************
+      *
+       ALT-001.
+            OPEN I-O DISCIPLINAS.
+            DISPLAY '---------- ALTERACAO DE DISCIPLINA -------------'
+            DISPLAY 'INFORME O CODIGO DA DISCIPLINA'
+            ACCEPT COD-DISCIPLINA
+
+            READ DISCIPLINAS RECORD INTO WS-DISCIPLINA
+              KEY IS COD-DISCIPLINA
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO DA DISCIPLINA: '
+                           WS-COD-DISCIPLINA
+                       DISPLAY 'NOME DA DISCIPLINA: '
+                           WS-NOME-DISCIPLINA
+                       DISPLAY 'CARGA HORARIA: ' WS-CARGA-HORARIA
+                       MOVE 'S' TO WS-ALTERAR
+            END-READ.
+
+            IF WS-ALTERAR EQUAL 'S'
+               DISPLAY 'INFORME O NOME DA DISCIPLINA'
+               ACCEPT NOME-DISCIPLINA
+               DISPLAY 'INFORME A CARGA HORARIA DA DISCIPLINA'
+               ACCEPT CARGA-HORARIA
+
+               REWRITE REG-DISCIPLINA
+               END-REWRITE
+            END-IF
+
+            CLOSE DISCIPLINAS
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE EXCLUSÃO *
+      **********************
+      *
+       EXC-001.
+            OPEN I-O DISCIPLINAS.
+            DISPLAY '---------- EXCLUSAO DE DISCIPLINA -------------'
+            DISPLAY 'INFORME O CODIGO DA DISCIPLINA'
+            ACCEPT COD-DISCIPLINA
+
+            READ DISCIPLINAS RECORD INTO WS-DISCIPLINA
+              KEY IS COD-DISCIPLINA
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO DA DISCIPLINA: '
+                           WS-COD-DISCIPLINA
+                       DISPLAY 'NOME DA DISCIPLINA: '
+                           WS-NOME-DISCIPLINA
+                       MOVE 'S' TO WS-EXCLUIR
+            END-READ.
+
+            IF WS-EXCLUIR EQUAL 'S'
+               DELETE DISCIPLINAS RECORD
+                   INVALID KEY PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY DISPLAY 'REGISTRO DELETADO!'
+               END-DELETE
+            END-IF
+
+            CLOSE DISCIPLINAS
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE LISTAGEM *
+      **********************
+      *
+       LIS-001.
+            SET WS-EOF  TO 0
+            SET WS-FS TO 0
+            SET WS-CONTADOR TO 0
+            OPEN INPUT DISCIPLINAS
+            DISPLAY '---------- LISTAGEM DE DISCIPLINAS -------------'
+            PERFORM UNTIL WS-EOF = 1
+               READ DISCIPLINAS INTO WS-DISCIPLINA
+                   AT END MOVE 1 TO WS-EOF NOT AT END
+                       DISPLAY ' COD. DISCIPLINA: ' WS-COD-DISCIPLINA
+                               ' NOME: ' WS-NOME-DISCIPLINA
+                               ' CARGA HORARIA: ' WS-CARGA-HORARIA
+                       ADD 1 TO WS-CONTADOR
+               END-READ
+            END-PERFORM
+            DISPLAY 'TOTAL DE REGISTRO LOCALIZADOS: ' WS-CONTADOR
+            DISPLAY " "
+            CLOSE DISCIPLINAS
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE CONSULTA *
+      **********************
+      *
+       CON-001.
+            OPEN I-O DISCIPLINAS.
+            DISPLAY '---------- CONSULTA DE DISCIPLINA -------------'
+            DISPLAY 'INFORME O CODIGO DA DISCIPLINA'
+            ACCEPT COD-DISCIPLINA
+
+            READ DISCIPLINAS RECORD INTO WS-DISCIPLINA
+              KEY IS COD-DISCIPLINA
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                       DISPLAY " "
+                       GO TO CON-001
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO DA DISCIPLINA: '
+                           WS-COD-DISCIPLINA
+                       DISPLAY 'NOME DA DISCIPLINA: '
+                           WS-NOME-DISCIPLINA
+                       DISPLAY 'CARGA HORARIA: ' WS-CARGA-HORARIA
+                       DISPLAY " "
+            END-READ.
+            CLOSE DISCIPLINAS
+            GO TO MENU-001.
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+           ROT-FIM.
+                   CLOSE DISCIPLINAS
+                   EXIT PROGRAM.
+           ROT-FIMP.
+                   EXIT PROGRAM.
+           ROT-FIMS.
+                   STOP RUN.
+      *
+      **************************************************
+      * MENSAGEM PADRONIZADA DE FILE STATUS, PARA QUE  *
+      * O OPERADOR VEJA SEMPRE A MESMA EXPLICACAO EM   *
+      * LINGUAGEM CLARA PARA O MESMO CODIGO.           *
+      **************************************************
+      *
+       9800-MSG-FILE-STATUS.
+           EVALUATE WS-FS
+               WHEN "00"
+                   DISPLAY "*** OPERACAO REALIZADA COM SUCESSO ***"
+               WHEN "02"
+                   DISPLAY "*** GRAVADO (CHAVE ALTERNATIVA DUPL.) ***"
+               WHEN "22"
+                   DISPLAY "*** REGISTRO JA EXISTE (CHAVE DUPL.) ***"
+               WHEN "23"
+                   DISPLAY "*** REGISTRO NAO ENCONTRADO ***"
+               WHEN "35"
+                   DISPLAY "*** ARQUIVO NAO EXISTE ***"
+               WHEN OTHER
+                   DISPLAY "*** ERRO - FILE STATUS: " WS-FS
+           END-EVALUATE.
+       9800-MSG-FILE-STATUS-FIM.
+           EXIT.
+       END PROGRAM EXERCICIO_029.
