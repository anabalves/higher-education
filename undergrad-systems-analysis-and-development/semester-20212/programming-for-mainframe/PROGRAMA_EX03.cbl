@@ -8,15 +8,30 @@
        PROGRAM-ID. PROGRAMA_EX03.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDEDORES ASSIGN TO
+              'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
+      -        '\vendedores.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS COD-VENDEDOR
+           FILE STATUS IS WS-FS-VENDEDORES.
+
        DATA DIVISION.
        FILE SECTION.
+       FD VENDEDORES.
+       01 REG-VENDEDOR.
+           03 COD-VENDEDOR            PIC 9(03).
+           03 NOME-VENDEDOR           PIC X(20).
+
        WORKING-STORAGE SECTION.
        01 WS-CLIENTE.
            05 WS-NOME                  PIC X(30).
            05 WS-TIPO                  PIC X.
                88 WS-TIPO-OK           VALUE 'F' FALSE 'J'.
-           05 WS-VENDEDOR              PIC 9.
-               88 WS-COD-VENDEDOR      VALUE 1 THRU 5.
+           05 WS-VENDEDOR              PIC 9(03).
+       77 WS-FS-VENDEDORES             PIC 99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY 'INFORME O NOME DO CLIENTE'
@@ -24,11 +39,6 @@
            DISPLAY 'TIPO DE CLIENTE <F> OU <J>'
            ACCEPT WS-TIPO
            DISPLAY 'INFORME O CODIGO DO VENDEDOR: '
-           DISPLAY '1 - JOSE'
-           DISPLAY '2 - PAULO'
-           DISPLAY '3 - PEDRO'
-           DISPLAY '4 - RAFAEL'
-           DISPLAY '5 - SILVIO'
            ACCEPT WS-VENDEDOR
 
       *>   ***************** EXIBINDO AS INFORMACOES *******************
@@ -43,21 +53,55 @@
                DISPLAY 'PESSOA JURIDICA'
            END-IF
 
-      *>   ********* ESTRUTURA DE CONTROLE E DO TIPO COMPARACAO ********
-           EVALUATE WS-VENDEDOR
-               WHEN 1
-                   DISPLAY 'VENDEDOR = JOSE'
-               WHEN 2
-                   DISPLAY 'VENDEDOR = PAULO'
-               WHEN 3
-                   DISPLAY 'VENDEDOR = PEDRO'
-               WHEN 4
-                   DISPLAY 'VENDEDOR = RAFAEL'
-               WHEN 5
-                   DISPLAY 'VENDEDOR = SILVIO'
-               WHEN OTHER
+      *>   ************** VENDEDOR CADASTRADO NO ARQUIVO ***************
+           SET WS-FS-VENDEDORES TO 0.
+           OPEN INPUT VENDEDORES
+           IF WS-FS-VENDEDORES EQUAL 35
+               PERFORM 9000-CRIA-VENDEDORES
+                   THRU 9000-CRIA-VENDEDORES-FIM
+               OPEN INPUT VENDEDORES
+           END-IF
+
+           MOVE WS-VENDEDOR TO COD-VENDEDOR
+           READ VENDEDORES
+               INVALID KEY
                    DISPLAY 'CODIGO DO VENDEDOR INVALIDO'
-           END-EVALUATE
+               NOT INVALID KEY
+                   DISPLAY 'VENDEDOR = ' NOME-VENDEDOR
+           END-READ
+
+           CLOSE VENDEDORES.
 
            STOP RUN.
+      *
+      **************************************
+      * CARGA INICIAL DA LISTA DE          *
+      * VENDEDORES, USADA SO NA PRIMEIRA   *
+      * EXECUCAO (QUANDO O ARQUIVO AINDA   *
+      * NAO EXISTE)                        *
+      **************************************
+      *
+       9000-CRIA-VENDEDORES.
+           OPEN OUTPUT VENDEDORES
+
+           MOVE 1 TO COD-VENDEDOR
+           MOVE 'JOSE'   TO NOME-VENDEDOR
+           WRITE REG-VENDEDOR
+           MOVE 2 TO COD-VENDEDOR
+           MOVE 'PAULO'  TO NOME-VENDEDOR
+           WRITE REG-VENDEDOR
+           MOVE 3 TO COD-VENDEDOR
+           MOVE 'PEDRO'  TO NOME-VENDEDOR
+           WRITE REG-VENDEDOR
+           MOVE 4 TO COD-VENDEDOR
+           MOVE 'RAFAEL' TO NOME-VENDEDOR
+           WRITE REG-VENDEDOR
+           MOVE 5 TO COD-VENDEDOR
+           MOVE 'SILVIO' TO NOME-VENDEDOR
+           WRITE REG-VENDEDOR
+
+           CLOSE VENDEDORES.
+       9000-CRIA-VENDEDORES-FIM.
+           EXIT.
+
        END PROGRAM PROGRAMA_EX03.
