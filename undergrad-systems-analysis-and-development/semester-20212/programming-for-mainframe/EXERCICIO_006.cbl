@@ -6,14 +6,18 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICIO_006.
+      ************************************
+      * CRUD DE FORNECEDORES (INDEXADO)  *
+      ************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FORNECEDORES ASSIGN TO
               'D:\GitHub\fatec\20212-programacao-para-mainframe\Arquivos
       -        '\fornecedores.txt'
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS COD-FORNECEDOR
            FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
@@ -22,64 +26,269 @@
            03 COD-FORNECEDOR          PIC 9(05).
            03 NOME-FORNECEDOR         PIC X(20).
            03 TELEFONE-FORNECEDOR     PIC X(15).
+
        WORKING-STORAGE SECTION.
-       77 WS-FS PIC 99.
+       77 WS-FS            PIC 99.
+       77 WS-EOF           PIC 99.
+       77 WS-CONTADOR      PIC 99.
+       77 W-OPCAO          PIC 99.
+       77 W-CONF           PIC X(01) VALUE SPACES.
+       77 WS-ALTERAR       PIC X VALUES SPACE.
+       77 WS-EXCLUIR       PIC X VALUES SPACE.
 
-       01  WS-DADOS-FORNECEDOR  PIC X(40) VALUE SPACES.
-       01  FILLER REDEFINES WS-DADOS-FORNECEDOR.
+       01 WS-FORNECEDOR.
            03 WS-COD-FORNECEDOR          PIC 9(05).
            03 WS-NOME-FORNECEDOR         PIC X(20).
            03 WS-TELEFONE-FORNECEDOR     PIC X(15).
 
-       77 WS-STATUS-EOF    PIC A VALUE SPACE.
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "------------ CADASTRO DE FORNECEDOR ------------"
-            SET WS-FS  TO 0.
-            OPEN EXTEND FORNECEDORES
-
+      *
+      ******************
+      * ROTINA DE MENU *
+      ******************
+      *
+       MENU-001.
+            DISPLAY '|---[ MENU FORNECEDORES ]---|'
+            DISPLAY "| 1 - INCLUIR  |"
+            DISPLAY "| 2 - ALTERAR  |"
+            DISPLAY "| 3 - EXCLUIR  |"
+            DISPLAY "| 4 - CONSULTA |"
+            DISPLAY "| 5 - LISTAR   |"
+            DISPLAY "| 99 - SAIR    |"
+            DISPLAY '|--------------|'
+            DISPLAY " "
+            ACCEPT W-OPCAO
+            IF W-OPCAO = 1
+               GO TO INC-001.
+            IF W-OPCAO = 2
+               GO TO ALT-001.
+            IF W-OPCAO = 3
+               GO TO EXC-001.
+            IF W-OPCAO = 4
+               GO TO CON-001.
+            IF W-OPCAO = 5
+               GO TO LIS-001.
+            IF W-OPCAO = 99
+               GO TO ROT-FIM.
+            IF W-OPCAO NOT = 1 AND 2 AND 3 AND 4 AND 5 AND 99
+               DISPLAY "*** DIGITE APENAS 1, 2, 3, 4, 5 OU 99 ***"
+               DISPLAY " "
+               GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE INCLUSAO *
+      **********************
+      *
+       INC-001.
+            SET WS-FS TO 0.
+            OPEN I-O FORNECEDORES
             IF WS-FS EQUAL 35 THEN
-                OPEN OUTPUT FORNECEDORES
-            END-IF
+               OPEN OUTPUT FORNECEDORES
+               DISPLAY "* ARQUIVO FORNECEDORES SENDO CRIADO *"
+            END-IF.
+
+            DISPLAY "------------ CADASTRO DE FORNECEDOR ------------".
+       INC-002.
+            DISPLAY 'INFORME O CODIGO DO FORNECEDOR:'
+            ACCEPT COD-FORNECEDOR
+            IF COD-FORNECEDOR = ZEROS
+               DISPLAY "CODIGO NAO PODE SER EM BRANCO"
+               GO TO INC-002.
+
+       INC-003.
+            DISPLAY 'INFORME O NOME DO FORNECEDOR'
+            ACCEPT NOME-FORNECEDOR
+            IF NOME-FORNECEDOR = SPACES
+               DISPLAY "NOME DO FORNECEDOR NAO PODE SER EM BRANCO"
+               GO TO INC-003.
+
+       INC-004.
+            DISPLAY 'INFORME O TELEFONE DO FORNECEDOR'
+            ACCEPT TELEFONE-FORNECEDOR
+            IF TELEFONE-FORNECEDOR = SPACES
+               DISPLAY "TELEFONE NAO PODE SER EM BRANCO"
+               GO TO INC-004.
+
+       INC-OPC.
+            MOVE "S" TO W-CONF
+            DISPLAY "DADOS OK (S/N) : ".
+            ACCEPT W-CONF
+            IF W-CONF = "N" OR "n"
+               DISPLAY "* DADOS RECUSADOS PELO USUARIO *"
+               GO TO INC-001.
+            IF W-CONF NOT = "S" AND "s"
+               DISPLAY "*** DIGITE APENAS S=SIM e N=NAO ***"
+               GO TO INC-OPC.
+
+       INC-WR1.
+            WRITE REG-FORNECEDOR
+            PERFORM 9800-MSG-FILE-STATUS THRU 9800-MSG-FILE-STATUS-FIM
+            IF WS-FS = "00" OR "02"
+               CLOSE FORNECEDORES
+               GO TO MENU-001.
+               IF WS-FS = "22"
+               GO TO INC-002
+               ELSE
+               GO TO ROT-FIM.
+      *
+      ***********************
+      * ROTINA DE ALTERAÇÃO *
+      ***********************
+      *
+       ALT-001.
+            OPEN I-O FORNECEDORES.
+            DISPLAY '---------- ALTERACAO DE FORNECEDOR -------------'
+            DISPLAY 'INFORME O CODIGO DO FORNECEDOR'
+            ACCEPT COD-FORNECEDOR
 
-            IF WS-FS EQUAL ZEROS
-                DISPLAY 'INFORME O CODIGO DO FORNECEDOR'
-                ACCEPT COD-FORNECEDOR
-                DISPLAY 'INFORME O NOME DO FORNECEDOR'
-                ACCEPT NOME-FORNECEDOR
-                DISPLAY 'INFORME O TELEFONE DO FORNECEDOR'
-                ACCEPT TELEFONE-FORNECEDOR
-
-                WRITE REG-FORNECEDOR
-
-                IF WS-FS NOT EQUAL ZEROS
-                    DISPLAY 'ERRO - NÃO FOI POSSIVEL GRAVAR O REGISTRO'
-                    DISPLAY 'FILE STATUS: ' WS-FS
-                ELSE
-                    DISPLAY  'REGISTRO GRAVADO COM SUCESSO!'
-                END-IF
-            ELSE
-                DISPLAY 'ERRO AO CRIAR O ARQUIVO'
-                DISPLAY 'FILE STATUS: ' WS-FS
+            READ FORNECEDORES RECORD INTO WS-FORNECEDOR
+              KEY IS COD-FORNECEDOR
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO DO FORNECEDOR: '
+                           WS-COD-FORNECEDOR
+                       DISPLAY 'NOME DO FORNECEDOR: '
+                           WS-NOME-FORNECEDOR
+                       DISPLAY 'TELEFONE DO FORNECEDOR: '
+                           WS-TELEFONE-FORNECEDOR
+                       MOVE 'S' TO WS-ALTERAR
+            END-READ.
+
+            IF WS-ALTERAR EQUAL 'S'
+               DISPLAY 'INFORME O NOME DO FORNECEDOR'
+               ACCEPT NOME-FORNECEDOR
+               DISPLAY 'INFORME O TELEFONE DO FORNECEDOR'
+               ACCEPT TELEFONE-FORNECEDOR
+
+               REWRITE REG-FORNECEDOR
+               END-REWRITE
             END-IF
 
             CLOSE FORNECEDORES
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE EXCLUSÃO *
+      **********************
+      *
+       EXC-001.
+            OPEN I-O FORNECEDORES.
+            DISPLAY '---------- EXCLUSAO DE FORNECEDOR -------------'
+            DISPLAY 'INFORME O CODIGO DO FORNECEDOR'
+            ACCEPT COD-FORNECEDOR
 
-            DISPLAY " "
-            DISPLAY "------------- DADOS CADASTRADOS -------------"
+            READ FORNECEDORES RECORD INTO WS-FORNECEDOR
+              KEY IS COD-FORNECEDOR
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO DO FORNECEDOR: '
+                           WS-COD-FORNECEDOR
+                       DISPLAY 'NOME DO FORNECEDOR: '
+                           WS-NOME-FORNECEDOR
+                       MOVE 'S' TO WS-EXCLUIR
+            END-READ.
 
-            OPEN INPUT FORNECEDORES.
+            IF WS-EXCLUIR EQUAL 'S'
+               DELETE FORNECEDORES RECORD
+                   INVALID KEY PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                   NOT INVALID KEY DISPLAY 'REGISTRO DELETADO!'
+               END-DELETE
+            END-IF
 
-            PERFORM UNTIL WS-STATUS-EOF = 'F'
-               READ FORNECEDORES INTO WS-DADOS-FORNECEDOR
-                   AT END MOVE 'F' TO WS-STATUS-EOF
-                       NOT AT END
-                       DISPLAY COD-FORNECEDOR" | "NOME-FORNECEDOR " | "
-                           TELEFONE-FORNECEDOR
+            CLOSE FORNECEDORES
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE LISTAGEM *
+      **********************
+      *
+       LIS-001.
+            SET WS-EOF  TO 0
+            SET WS-FS TO 0
+            SET WS-CONTADOR TO 0
+            OPEN INPUT FORNECEDORES
+            DISPLAY '---------- LISTAGEM DE FORNECEDORES -------------'
+            PERFORM UNTIL WS-EOF = 1
+               READ FORNECEDORES INTO WS-FORNECEDOR
+                   AT END MOVE 1 TO WS-EOF NOT AT END
+                       DISPLAY ' COD. FORNECEDOR: ' WS-COD-FORNECEDOR
+                               ' NOME: ' WS-NOME-FORNECEDOR
+                               ' TELEFONE: ' WS-TELEFONE-FORNECEDOR
+                       ADD 1 TO WS-CONTADOR
                END-READ
-            END-PERFORM.
+            END-PERFORM
+            DISPLAY 'TOTAL DE REGISTRO LOCALIZADOS: ' WS-CONTADOR
+            DISPLAY " "
+            CLOSE FORNECEDORES
+            GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE CONSULTA *
+      **********************
+      *
+       CON-001.
+            OPEN I-O FORNECEDORES.
+            DISPLAY '---------- CONSULTA DE FORNECEDOR -------------'
+            DISPLAY 'INFORME O CODIGO DO FORNECEDOR'
+            ACCEPT COD-FORNECEDOR
 
-            CLOSE FORNECEDORES.
+            READ FORNECEDORES RECORD INTO WS-FORNECEDOR
+              KEY IS COD-FORNECEDOR
+                   INVALID KEY
+                       PERFORM 9800-MSG-FILE-STATUS
+                           THRU 9800-MSG-FILE-STATUS-FIM
+                       DISPLAY " "
+                       GO TO CON-001
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO DO FORNECEDOR: '
+                           WS-COD-FORNECEDOR
+                       DISPLAY 'NOME DO FORNECEDOR: '
+                           WS-NOME-FORNECEDOR
+                       DISPLAY 'TELEFONE DO FORNECEDOR: '
+                           WS-TELEFONE-FORNECEDOR
+                       DISPLAY " "
+            END-READ.
+            CLOSE FORNECEDORES
+            GO TO MENU-001.
 
-            STOP RUN.
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+           ROT-FIM.
+                   CLOSE FORNECEDORES
+                   EXIT PROGRAM.
+           ROT-FIMP.
+                   EXIT PROGRAM.
+           ROT-FIMS.
+                   STOP RUN.
+      *
+      **************************************************
+      * MENSAGEM PADRONIZADA DE FILE STATUS, PARA QUE  *
+      * O OPERADOR VEJA SEMPRE A MESMA EXPLICACAO EM   *
+      * LINGUAGEM CLARA PARA O MESMO CODIGO.           *
+      **************************************************
+      *
+       9800-MSG-FILE-STATUS.
+           EVALUATE WS-FS
+               WHEN "00"
+                   DISPLAY "*** OPERACAO REALIZADA COM SUCESSO ***"
+               WHEN "02"
+                   DISPLAY "*** GRAVADO (CHAVE ALTERNATIVA DUPL.) ***"
+               WHEN "22"
+                   DISPLAY "*** REGISTRO JA EXISTE (CHAVE DUPL.) ***"
+               WHEN "23"
+                   DISPLAY "*** REGISTRO NAO ENCONTRADO ***"
+               WHEN "35"
+                   DISPLAY "*** ARQUIVO NAO EXISTE ***"
+               WHEN OTHER
+                   DISPLAY "*** ERRO - FILE STATUS: " WS-FS
+           END-EVALUATE.
+       9800-MSG-FILE-STATUS-FIM.
+           EXIT.
        END PROGRAM EXERCICIO_006.
