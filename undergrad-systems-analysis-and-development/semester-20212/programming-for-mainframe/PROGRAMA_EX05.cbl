@@ -22,6 +22,23 @@
 
        77 WS-NOME-MES      PIC X(10) VALUE SPACES.
        77 WS-CONTROLE      PIC X.
+       77 WS-DATA-OK       PIC X VALUE 'S'.
+       77 WS-DIAS-MAX       PIC 9(02).
+       77 WS-DATA-LILIAN    PIC 9(09).
+       77 WS-DOW            PIC 9(01).
+       01 WS-DIAS-POR-MES VALUE '312831303130313130313031'.
+           03 WS-DIAS-POR-MES-TAB PIC 9(02) OCCURS 12.
+
+       01 WS-NOMES-DOW.
+           03 FILLER       PIC X(015) VALUE 'DOMINGO'.
+           03 FILLER       PIC X(015) VALUE 'SEGUNDA-FEIRA'.
+           03 FILLER       PIC X(015) VALUE 'TERCA-FEIRA'.
+           03 FILLER       PIC X(015) VALUE 'QUARTA-FEIRA'.
+           03 FILLER       PIC X(015) VALUE 'QUINTA-FEIRA'.
+           03 FILLER       PIC X(015) VALUE 'SEXTA-FEIRA'.
+           03 FILLER       PIC X(015) VALUE 'SABADO'.
+       01 FILLER REDEFINES WS-NOMES-DOW.
+           03 WS-NOME-DOW  PIC X(015) OCCURS 7.
 
        PROCEDURE DIVISION.
       ********* PARAGRAFO QUE INDICA O INICIO DO PROGRA ****************
@@ -29,14 +46,45 @@
            DISPLAY "INICIO DO PROGRAMA".
            MOVE SPACES     TO WS-DATA
                               WS-NOME-MES.
-           DISPLAY "INFORME UMA DATA: ".
+           DISPLAY "INFORME UMA DATA (DD/MM/AAAA): ".
            ACCEPT WS-DATA.
 
+           PERFORM P150-VALIDA-DATA    THRU P150-VALIDA-DATA-FIM.
+           IF WS-DATA-OK NOT EQUAL 'S'
+               GO TO P100-INICIO
+           END-IF.
+
            PERFORM P200-VERIFICA-MES   THRU P200-VERIFICA-MES-FIM.
            PERFORM P300-EXIBIR-DADOS   THRU P300-EXIBIR-DADOS-FIM.
            PERFORM P900-TERMINO        THRU P900-TERMINO-FIM.
        P100-INICIO-FIM.
 
+      ***** PARAGRAFO QUE VALIDA O DIA E O MES DA DATA INFORMADA *******
+       P150-VALIDA-DATA.
+           MOVE 'S' TO WS-DATA-OK
+
+           IF WS-DATA-MES < 1 OR WS-DATA-MES > 12
+               DISPLAY "*** MES INVALIDO, DEVE SER DE 01 A 12 ***"
+               MOVE 'N' TO WS-DATA-OK
+               GO TO P150-VALIDA-DATA-FIM
+           END-IF
+
+           MOVE WS-DIAS-POR-MES-TAB(WS-DATA-MES) TO WS-DIAS-MAX
+           IF WS-DATA-MES EQUAL 2
+               IF FUNCTION MOD(WS-DATA-ANO, 4) EQUAL 0 AND
+                  (FUNCTION MOD(WS-DATA-ANO, 100) NOT EQUAL 0 OR
+                   FUNCTION MOD(WS-DATA-ANO, 400) EQUAL 0)
+                   MOVE 29 TO WS-DIAS-MAX
+               END-IF
+           END-IF
+
+           IF WS-DATA-DIA < 1 OR WS-DATA-DIA > WS-DIAS-MAX
+               DISPLAY "*** DIA INVALIDO PARA O MES INFORMADO ***"
+               MOVE 'N' TO WS-DATA-OK
+           END-IF.
+       P150-VALIDA-DATA-FIM.
+           EXIT.
+
       ********** PARAGRAFO QUE FAZ A VERIFICAÇÃO DO PROGRAMA ***********
        P200-VERIFICA-MES.
            DISPLAY "VERIFICANDO O MES DA DATA QUE FOI INFORMADO"
@@ -67,11 +115,18 @@
                    MOVE "DEZEMBRO"     TO WS-NOME-MES
            END-EVALUATE.
 
+           COMPUTE WS-DATA-LILIAN =
+               FUNCTION INTEGER-OF-DATE(
+                   WS-DATA-ANO * 10000 + WS-DATA-MES * 100 +
+                   WS-DATA-DIA)
+           COMPUTE WS-DOW = FUNCTION MOD(WS-DATA-LILIAN, 7).
        P200-VERIFICA-MES-FIM.
 
       ********** PARAGRAFO QUE EXIBI OS DADOS DO PROGRAMA **************
        P300-EXIBIR-DADOS.
            DISPLAY "O MES DA DATA INFORMADA FOI: " WS-NOME-MES.
+           DISPLAY "O DIA DA SEMANA DA DATA INFORMADA FOI: "
+               WS-NOME-DOW(WS-DOW + 1).
 
            DISPLAY "DESEJA CONTINUAR: (S/N)".
            ACCEPT WS-CONTROLE.
